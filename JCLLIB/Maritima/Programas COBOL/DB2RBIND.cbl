@@ -6,6 +6,23 @@
       *           INVALIDOS                                            *00000060
       * PROCEDIMENTO: LER A TABELA SYSIBM.SYSPACKAGE COM VALID = 'N'   *00000070
       *----------------------------------------------------------------*00000080
+      *----------------------------------------------------------------*00000081
+      * MANUTENCAO                                                     *00000082
+      * AGO/26 - INCLUIDO REBIND PLAN A PARTIR DE SYSIBM.SYSPLAN       *00000083
+      *          COM VALID = 'N', ALEM DAS PACKAGES JA TRATADAS.       *00000084
+      * AGO/26 - PARM-COLLID OPCIONAL EM PARMJOB, PARA RESTRINGIR A    *00000086
+      *          VARREDURA DE PACKAGES INVALIDAS A UM COLLID (OU       *00000087
+      *          PREFIXO DE COLLID, TERMINADO EM '%') EM VEZ DE        *00000088
+      *          SEMPRE REBINDAR TODAS AS PACKAGES INVALIDAS.          *00000089
+      * AGO/26 - PARM-MODO 'V' EM PARMJOB: EM VEZ DE GERAR OS COMANDOS *00000091
+      *          DE REBIND, RELE O DB2CHK GRAVADO PELA EXECUCAO NORMAL *00000092
+      *          (MODO 'R') E CONFERE SE CADA PACKAGE/PLANO AINDA      *00000093
+      *          CONSTA COMO INVALIDO, GRAVANDO O RESULTADO EM DB2RPT. *00000094
+      * AGO/26 - PARM-COLLID/PARM-MODO SO SAO REFERENCIADOS SE O       *00000095
+      *          TAMANHO DO PARM RECEBIDO (PARM-LEN) OS COBRIR - JOBS  *00000096
+      *          ANTIGOS QUE SO PASSAM DB2-SUBSYS CONTINUAM VENDO      *00000097
+      *          ESSES CAMPOS COMO SPACES, EM VEZ DE LIXO DE STORAGE.  *00000098
+      *----------------------------------------------------------------*00000085
                                                                         00000090
        ENVIRONMENT       DIVISION.                                      00000100
        CONFIGURATION     SECTION.                                       00000110
@@ -14,6 +31,8 @@
        INPUT-OUTPUT      SECTION.                                       00000140
        FILE-CONTROL.                                                    00000150
             SELECT DB2OUT  ASSIGN  DB2OUT.                              00000160
+            SELECT DB2CHK  ASSIGN  DB2CHK.                              00000161
+            SELECT DB2RPT  ASSIGN  DB2RPT.                              00000162
       *----------------------------------------------------------------*00000170
       *  DATA   DIVISION                                               *00000180
       *----------------------------------------------------------------*00000190
@@ -25,6 +44,22 @@
                                                                         00000250
        01   REG-OUT                    PIC X(80).                       00000260
                                                                         00000270
+       FD   DB2CHK                                                      00000271
+            LABEL RECORD IS STANDARD                                    00000272
+            RECORDING MODE IS F.                                        00000273
+                                                                        00000274
+       01   REG-CHK.                                                    00000275
+            02   CHK-TIPO              PIC X(03).                       00000276
+            02   CHK-COLLID            PIC X(18).                       00000277
+            02   CHK-NAME              PIC X(08).                       00000278
+            02   FILLER                PIC X(51).                       00000279
+                                                                        00000280
+       FD   DB2RPT                                                      00000281
+            LABEL RECORD IS STANDARD                                    00000282
+            RECORDING MODE IS F.                                        00000283
+                                                                        00000284
+       01   REG-RPT                    PIC X(80).                       00000285
+                                                                        00000286
        WORKING-STORAGE   SECTION.                                       00000280
                                                                         00000290
       *----------------------------------------------------------------*00000300
@@ -32,6 +67,9 @@
       *----------------------------------------------------------------*00000320
        01  SYSPACKAGE-COLLID           PIC X(18).                       00000330
        01  SYSPACKAGE-NAME             PIC X(08).                       00000340
+       01  SYSPLAN-NAME                PIC X(08).                       00000341
+       01  WS-COLLID-FILTRO            PIC X(18).                       00000342
+       01  WS-VALID-ATUAL              PIC X(01).                       00000343
                                                                         00000350
            EXEC SQL INCLUDE  SQLCA  END-EXEC.                           00000360
       *----------------------------------------------------------------*00000370
@@ -39,6 +77,10 @@
       *----------------------------------------------------------------*00000390
        01  N88-FIM-SYSPACKAGE          PIC  X(03)           VALUE 'NAO'.00000400
            88  FIM-SYSPACKAGE                               VALUE 'SIM'.00000410
+       01  N88-FIM-SYSPLAN             PIC  X(03)           VALUE 'NAO'.00000411
+           88  FIM-SYSPLAN                                  VALUE 'SIM'.00000412
+       01  N88-FIM-CHK                 PIC  X(03)           VALUE 'NAO'.00000413
+           88  FIM-CHK                                      VALUE 'SIM'.00000414
                                                                         00000420
        01  TSO-DSN.                                                     00000430
            02   FILLER                 PIC  X(11) VALUE                 00000440
@@ -55,12 +97,33 @@
             02    FILLER               PIC X(15)  VALUE                 00000550
             ') ISOLATION(CS)'.                                          00000560
                                                                         00000570
+       01   CMD-REBND-PLAN.                                             00000571
+            02  FILLER                 PIC X(13)  VALUE                 00000572
+            'REBIND PLAN ('.                                            00000573
+            02    DB2-PLAN-DET         PIC X(08)  VALUE SPACES.         00000574
+            02    FILLER               PIC X(15)  VALUE                 00000575
+            ') ISOLATION(CS)'.                                          00000576
+                                                                        00000577
+       01   MSG-AINDA-INVALIDO.                                         00000578
+            02  FILLER                 PIC X(04)  VALUE 'TIPO'.         00000578
+            02  FILLER                 PIC X(01)  VALUE SPACE.          00000578
+            02    TIPO-RPT             PIC X(03)  VALUE SPACES.         00000579
+            02  FILLER                 PIC X(09)  VALUE ' COLLID: '.    00000579
+            02    COLLID-RPT           PIC X(18)  VALUE SPACES.         00000579
+            02  FILLER                 PIC X(07)  VALUE ' NAME: '.      00000579
+            02    NAME-RPT             PIC X(08)  VALUE SPACES.         00000579
+            02  FILLER                 PIC X(22)  VALUE                 00000579
+            ' - AINDA INVALIDO(A)'.                                     00000579
+                                                                        00000579
        01  WS-SQLCODE                  PIC ----9.                       00000580
                                                                         00000590
        LINKAGE           SECTION.                                       00000600
        01  PARMJOB.                                                     00000610
-           02  FILLER                 PIC  X(02).                       00000620
+           02  PARM-LEN               PIC  9(04)  COMP.                 00000620
            02  DB2-SUBSYS             PIC  X(04).                       00000630
+           02  PARM-COLLID            PIC  X(18).                       00000631
+           02  PARM-MODO               PIC  X(01).                      00000632
+               88  MODO-VERIFICA                       VALUE 'V'.       00000633
       *----------------------------------------------------------------*00000640
       *     PROCEDURE DIVISION                                         *00000650
       *----------------------------------------------------------------*00000660
@@ -70,10 +133,27 @@
       *----------------------------------------------------------------*00000700
        0000-0000-PRINCIPAL.                                             00000710
            MOVE   DB2-SUBSYS                TO   DB2NAME.               00000720
+           IF  PARM-LEN  LESS  22                                       00000713
+               MOVE  SPACES             TO   PARM-COLLID                00000714
+           END-IF.                                                      00000715
+           IF  PARM-LEN  LESS  23                                       00000716
+               MOVE  SPACE              TO   PARM-MODO                  00000717
+           END-IF.                                                      00000718
+           IF  MODO-VERIFICA                                            00000725
+               PERFORM 0500-0000-VERIFICA-REBINDS THRU 0500-0000-EXIT   00000726
+           ELSE                                                         00000727
+           IF  PARM-COLLID  EQUAL  SPACES                               00000721
+               MOVE  '%'                    TO   WS-COLLID-FILTRO       00000722
+           ELSE                                                         00000723
+               MOVE  PARM-COLLID            TO   WS-COLLID-FILTRO.      00000724
            PERFORM 0100-0000-INICIALIZACAO  THRU 0100-0000-EXIT.        00000730
            PERFORM 0200-9999-FETCH-SYSPACKAGE THRU 0200-9999-EXIT.      00000740
            PERFORM 0300-0000-PROCESSA       THRU 0300-0000-EXIT         00000750
               UNTIL FIM-SYSPACKAGE.                                     00000760
+           PERFORM 0150-0000-INIC-SYSPLAN   THRU 0150-0000-EXIT.        00000761
+           PERFORM 0250-9999-FETCH-SYSPLAN  THRU 0250-9999-EXIT.        00000762
+           PERFORM 0350-0000-PROCESSA-PLAN  THRU 0350-0000-EXIT         00000763
+              UNTIL FIM-SYSPLAN.                                        00000764
            PERFORM 0400-0000-FINALIZACAO    THRU 0400-0000-EXIT.        00000770
        0000-0000-EXIT. EXIT.                                            00000780
       *----------------------------------------------------------------*00000790
@@ -85,6 +165,7 @@
                  SELECT COLLID, NAME                                    00000850
                    FROM SYSIBM.SYSPACKAGE                               00000860
                   WHERE VALID = 'N'                                     00000870
+                    AND COLLID LIKE RTRIM(:WS-COLLID-FILTRO)            00000871
            END-EXEC.                                                    00000880
                                                                         00000890
            EXEC SQL                                                     00000900
@@ -98,6 +179,7 @@
            OPEN OUTPUT DB2OUT.                                          00000980
            WRITE REG-OUT          FROM TSO-DSN.                         00000990
            DISPLAY TSO-DSN.                                             00001000
+           OPEN OUTPUT DB2CHK.                                          00001001
        0100-0000-EXIT. EXIT.                                            00001010
       *----------------------------------------------------------------*00001020
       *     ROTINA DE LEITURA DA SYSIBM.PACKAGE.                       *00001030
@@ -125,8 +207,61 @@
            WRITE REG-OUT          FROM CMD-REBND.                       00001250
            DISPLAY CMD-REBND.                                           00001260
                                                                         00001270
+           MOVE 'PKG'             TO CHK-TIPO.                          00001271
+           MOVE SYSPACKAGE-COLLID TO CHK-COLLID.                        00001272
+           MOVE SYSPACKAGE-NAME   TO CHK-NAME.                          00001273
+           WRITE REG-CHK.                                               00001274
            PERFORM 0200-9999-FETCH-SYSPACKAGE THRU 0200-9999-EXIT.      00001280
        0300-0000-EXIT. EXIT.                                            00001290
+      *----------------------------------------------------------------*00001291
+      *     DECLARE DO CURSOR DE SYSPLAN.                              *00001292
+      *----------------------------------------------------------------*00001293
+       0150-0000-INIC-SYSPLAN.                                          00001294
+           EXEC SQL                                                     00001295
+                DECLARE  C-SYSPLAN CURSOR FOR                           00001296
+                 SELECT NAME                                            00001297
+                   FROM SYSIBM.SYSPLAN                                  00001298
+                  WHERE VALID = 'N'                                     00001299
+           END-EXEC.                                                    00001300
+                                                                        00001301
+           EXEC SQL                                                     00001302
+                OPEN C-SYSPLAN                                          00001303
+           END-EXEC.                                                    00001304
+           IF  SQLCODE  EQUAL  +0                                       00001305
+               NEXT  SENTENCE                                           00001306
+           ELSE                                                         00001307
+               PERFORM  9999-9999-ERRO-SQL  THRU   9999-9999-EXIT.      00001308
+       0150-0000-EXIT. EXIT.                                            00001309
+      *----------------------------------------------------------------*00001310
+      *     ROTINA DE LEITURA DA SYSIBM.SYSPLAN.                       *00001311
+      *----------------------------------------------------------------*00001312
+       0250-9999-FETCH-SYSPLAN.                                         00001313
+           EXEC SQL                                                     00001314
+                FETCH C-SYSPLAN                                         00001315
+                INTO :SYSPLAN-NAME                                      00001316
+           END-EXEC.                                                    00001317
+           IF  SQLCODE  EQUAL  +0                                       00001318
+               NEXT  SENTENCE                                           00001319
+           ELSE                                                         00001320
+               IF  SQLCODE  EQUAL  +100                                 00001321
+                   MOVE  'SIM'         TO   N88-FIM-SYSPLAN             00001322
+               ELSE                                                     00001323
+                   PERFORM  9999-9999-ERRO-SQL  THRU   9999-9999-EXIT.  00001324
+       0250-9999-EXIT. EXIT.                                            00001325
+      *----------------------------------------------------------------*00001326
+      *     ROTINA DE IMPRESSAO DOS PLANOS.                            *00001327
+      *----------------------------------------------------------------*00001328
+       0350-0000-PROCESSA-PLAN.                                         00001329
+           MOVE SYSPLAN-NAME      TO DB2-PLAN-DET.                      00001330
+           WRITE REG-OUT          FROM CMD-REBND-PLAN.                  00001331
+           DISPLAY CMD-REBND-PLAN.                                      00001332
+                                                                        00001333
+           MOVE 'PLN'             TO CHK-TIPO.                          00001336
+           MOVE SPACES            TO CHK-COLLID.                        00001337
+           MOVE SYSPLAN-NAME      TO CHK-NAME.                          00001338
+           WRITE REG-CHK.                                               00001339
+           PERFORM 0250-9999-FETCH-SYSPLAN  THRU 0250-9999-EXIT.        00001334
+       0350-0000-EXIT. EXIT.                                            00001335
       *----------------------------------------------------------------*00001300
       *     ROTINA DE FINALIZACAO DAS PACKAGES.                        *00001310
       *----------------------------------------------------------------*00001320
@@ -137,12 +272,72 @@
            ELSE                                                         00001370
                PERFORM  9999-9999-ERRO-SQL  THRU   9999-9999-EXIT.      00001380
                                                                         00001390
+           EXEC SQL CLOSE C-SYSPLAN END-EXEC.                           00001391
+           IF  SQLCODE  EQUAL  +0                                       00001392
+               NEXT  SENTENCE                                           00001393
+           ELSE                                                         00001394
+               PERFORM  9999-9999-ERRO-SQL  THRU   9999-9999-EXIT.      00001395
+                                                                        00001396
            CLOSE DB2OUT.                                                00001400
+           CLOSE DB2CHK.                                                00001401
                                                                         00001410
            EXEC SQL COMMIT WORK END-EXEC.                               00001420
                                                                         00001430
            STOP RUN.                                                    00001440
        0400-0000-EXIT. EXIT.                                            00001450
+      *----------------------------------------------------------------*00001451
+      *    ROTINA DE CONFERENCIA DOS REBINDS (PARM-MODO = 'V').        *00001452
+      *    RELE O DB2CHK GRAVADO NA EXECUCAO NORMAL E CONFERE SE CADA  *00001453
+      *    PACKAGE/PLANO AINDA ESTA INVALIDO, GRAVANDO EM DB2RPT.      *00001454
+      *----------------------------------------------------------------*00001455
+       0500-0000-VERIFICA-REBINDS.                                      00001456
+           OPEN INPUT  DB2CHK.                                          00001457
+           OPEN OUTPUT DB2RPT.                                          00001458
+           PERFORM 0500-0100-LE-CHK        THRU 0500-0100-EXIT.         00001459
+           PERFORM 0500-0200-CONFERE       THRU 0500-0200-EXIT          00001460
+              UNTIL FIM-CHK.                                            00001461
+           CLOSE DB2CHK.                                                00001462
+           CLOSE DB2RPT.                                                00001463
+           EXEC SQL COMMIT WORK END-EXEC.                               00001464
+           STOP RUN.                                                    00001465
+       0500-0000-EXIT. EXIT.                                            00001466
+      *----------------------------------------------------------------*00001467
+       0500-0100-LE-CHK.                                                00001468
+           READ DB2CHK                                                  00001469
+               AT END  MOVE 'SIM'  TO  N88-FIM-CHK.                     00001470
+       0500-0100-EXIT. EXIT.                                            00001471
+      *----------------------------------------------------------------*00001472
+       0500-0200-CONFERE.                                               00001473
+           IF  CHK-TIPO  EQUAL  'PKG'                                   00001474
+               EXEC SQL                                                 00001475
+                    SELECT VALID  INTO :WS-VALID-ATUAL                  00001476
+                      FROM SYSIBM.SYSPACKAGE                            00001477
+                     WHERE COLLID = :CHK-COLLID                         00001478
+                       AND NAME   = :CHK-NAME                           00001479
+               END-EXEC                                                 00001480
+           ELSE                                                         00001481
+               EXEC SQL                                                 00001482
+                    SELECT VALID  INTO :WS-VALID-ATUAL                  00001483
+                      FROM SYSIBM.SYSPLAN                               00001484
+                     WHERE NAME   = :CHK-NAME                           00001485
+               END-EXEC.                                                00001486
+                                                                        00001487
+           IF  SQLCODE  EQUAL  +0                                       00001488
+               IF  WS-VALID-ATUAL  EQUAL  'N'                           00001488
+                   MOVE  CHK-TIPO      TO   TIPO-RPT                    00001489
+                   MOVE  CHK-COLLID    TO   COLLID-RPT                  00001490
+                   MOVE  CHK-NAME      TO   NAME-RPT                    00001491
+                   WRITE REG-RPT       FROM MSG-AINDA-INVALIDO          00001492
+                   DISPLAY MSG-AINDA-INVALIDO                           00001492
+               END-IF                                                   00001492
+           ELSE                                                         00001488
+               IF  SQLCODE  EQUAL  +100                                 00001488
+                   NEXT  SENTENCE                                       00001488
+               ELSE                                                     00001488
+                   PERFORM  9999-9999-ERRO-SQL  THRU   9999-9999-EXIT.  00001488
+                                                                        00001494
+           PERFORM 0500-0100-LE-CHK        THRU 0500-0100-EXIT.         00001495
+       0500-0200-EXIT. EXIT.                                            00001496
       *----------------------------------------------------------------*00001460
       *    ROTINA DE ERRO DE SQLCODE                                   *00001470
       *----------------------------------------------------------------*00001480
