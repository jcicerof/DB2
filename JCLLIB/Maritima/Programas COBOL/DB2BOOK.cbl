@@ -16,6 +16,9 @@
        INPUT-OUTPUT       SECTION.                                      00000160
        FILE-CONTROL.                                                    00000170
            SELECT  BOOK   ASSIGN  TO  BOOKO.                            00000180
+           SELECT  SYSIN  ASSIGN  TO  SYSIN.                            00000181
+           SELECT  OPTIONAL  BOOKDIR  ASSIGN  TO  BOOKDIR               00000182
+                   FILE STATUS  IS  WS-BOOKDIR-STATUS.                  00000183
       *                                                                 00000190
        DATA DIVISION.                                                   00000200
       *                                                                 00000210
@@ -26,6 +29,18 @@
                                                                         00000260
        01  REG-BOOK                    PIC  X(080).                     00000270
                                                                         00000280
+       FD  SYSIN                                                        00000281
+           LABEL  RECORD  IS  OMITTED                                   00000282
+           RECORDING MODE IS F.                                         00000283
+                                                                        00000284
+       01  REG-SYSIN                   PIC  X(080).                     00000285
+                                                                        00000286
+       FD  BOOKDIR                                                      00000287
+           LABEL  RECORD  IS  OMITTED                                   00000288
+           RECORDING MODE IS F.                                         00000289
+                                                                        00000289
+       01  REG-BOOKDIR                 PIC  X(080).                     00000289
+                                                                        00000286
        WORKING-STORAGE SECTION.                                         00000290
       *----------------------------------------------------------------*00000300
       *                                                                *00000310
@@ -73,6 +88,18 @@
        01  N88-TIPO-FORMATO       PIC  X(01)         VALUE 'N'.         00000730
            88  FORMATO-NOVO                          VALUE 'N'.         00000740
            88  FORMATO-ANTIGO                        VALUE 'O'.         00000750
+                                                                        00000751
+       01  N88-WARNING            PIC  X(01)         VALUE 'N'.         00000752
+           88  WARNING                               VALUE 'S'.         00000753
+                                                                        00000754
+       01  N88-FIM-SYSIN          PIC  X(01)         VALUE 'N'.         00000755
+           88  FIM-SYSIN                              VALUE 'S'.        00000756
+      *                                                                 00000757
+       01  N88-BOOKDIR            PIC  X(01)         VALUE 'N'.         00000758
+           88  BOOKDIR-PRESENTE                       VALUE 'S'.        00000759
+       01  WS-BOOKDIR-STATUS      PIC  X(02)         VALUE '00'.        00000759
+       01  N88-FIM-BOOKDIR        PIC  X(01)         VALUE 'N'.         00000759
+           88  FIM-BOOKDIR                            VALUE 'S'.        00000759
       *----------------------------------------------------------------*00000760
       *                                                                *00000770
       *----------------------------------------------------------------*00000780
@@ -107,6 +134,9 @@
        01  WS-SMALLINT            PIC  X(37)         VALUE              00001070
            'PIC S9(004)      COMP.'.                                    00001080
                                                                         00001090
+       01  WS-BIGINT              PIC  X(37)         VALUE              00001091
+           'PIC S9(018)      COMP.'.                                    00001092
+                                                                        00001093
        01  WS-DATE.                                                     00001100
            02  FILLER             PIC  X(30)         VALUE              00001110
                'PIC  X(010).'.                                          00001120
@@ -124,6 +154,16 @@
            02  FILLER             PIC  X(05)         VALUE 'COMP-'.     00001240
            02  WS-FLOAT-TIPO      PIC  9(01)B(02).                      00001250
                                                                         00001260
+      *--- DECFLOAT(16)/DECFLOAT(34): PONTO FLUTUANTE DECIMAL DO DB2,  *00001261
+      *--- NAO E' BINARIO (COMP-1/COMP-2) - HOST VARIABLE COBOL E'     *00001262
+      *--- USAGE FLOAT-DECIMAL-16 (8 BYTES) OU FLOAT-DECIMAL-34        *00001263
+      *--- (16 BYTES), CONFORME O TAMANHO CATALOGADO DA COLUNA.        *00001264
+       01  WS-DECFLOAT.                                                 00001265
+           02  FILLER             PIC  X(16)         VALUE SPACES.      00001266
+           02  FILLER             PIC  X(20)         VALUE              00001267
+               'USAGE FLOAT-DECIMAL-'.                                  00001268
+           02  WS-DECFLOAT-TIPO   PIC  9(02).                           00001269
+                                                                        00001270
        01  WS-CHAR.                                                     00001270
            02  FILLER             PIC  X(05)         VALUE 'PIC'.       00001280
            02  PIC-TYPE           PIC  X(01).                           00001290
@@ -166,6 +206,14 @@
                04  CSCALE         PIC S9(04) COMP    VALUE +0.          00001660
                04  CCOLTYPE       PIC  X(08)         VALUE ' '.         00001670
                04  CFILLER        PIC S9(04) COMP    VALUE +0.          00001680
+      *----------------------------------------------------------------*00001685
+      *                                                                *00001686
+      *----------------------------------------------------------------*00001687
+       01  TABELA-BOOKDIR.                                              00001688
+           02  IND-BKTAB          PIC S9(04) COMP    VALUE +0.          00001688
+           02  QTD-BKTAB          PIC S9(04) COMP    VALUE +0.          00001689
+           02  FILLER             OCCURS    500  TIMES.                 00001689
+               04  BKDIR-MEMBRO   PIC  X(08)         VALUE ' '.         00001689
       *----------------------------------------------------------------*00001690
       *                                                                *00001700
       *----------------------------------------------------------------*00001710
@@ -296,7 +344,21 @@
       *----------------------------------------------------------------*00002960
        0000-0000-PRINCIPAL.                                             00002970
            PERFORM 0100-0000-INICIO THRU 0100-0000-EXIT.                00002980
-           PERFORM 0200-0000-CARGA THRU 0200-0000-EXIT.                 00002990
+           PERFORM 0150-0000-GERA-BOOK THRU 0150-0000-EXIT              00002981
+              UNTIL FIM-SYSIN.                                          00002982
+           PERFORM 2000-0000-FIM THRU 2000-0000-EXIT.                   00002983
+           IF  WARNING                                                  00002984
+               MOVE   +4               TO  RETURN-CODE                  00002985
+           ELSE                                                         00002986
+               MOVE   +0               TO  RETURN-CODE                  00002987
+           END-IF.                                                      00002988
+           STOP  RUN.                                                   00002989
+       0000-0000-EXIT. EXIT.                                            00002990
+      *----------------------------------------------------------------*00002991
+      *                                                                *00002992
+      *----------------------------------------------------------------*00002993
+       0150-0000-GERA-BOOK.                                             00002994
+           PERFORM 0200-0000-CARGA THRU 0200-0000-EXIT.                 00002995
            PERFORM 1700-0000-COMENTARIO THRU 1700-0000-EXIT.            00003000
                                                                         00003010
            MOVE   'N'                   TO   N88-TIPO-FORMATO.          00003020
@@ -349,27 +411,68 @@
                    PERFORM 0400-0000-HOSTS    THRU 0400-0000-EXIT       00003490
            END-PERFORM.                                                 00003500
                                                                         00003510
-           PERFORM 2000-0000-FIM THRU 2000-0000-EXIT.                   00003520
-           MOVE   +0                   TO  RETURN-CODE.                 00003530
-           STOP  RUN.                                                   00003540
-       0000-0000-EXIT. EXIT.                                            00003550
-      *----------------------------------------------------------------*00003560
-      *                                                                *00003570
-      *----------------------------------------------------------------*00003580
+           PERFORM 0110-0100-LE-SYSIN THRU 0110-0100-EXIT.              00003520
+       0150-0000-EXIT. EXIT.                                            00003525
+      *----------------------------------------------------------------*00003530
+      *                                                                *00003531
+      *----------------------------------------------------------------*00003532
        0100-0000-INICIO.                                                00003590
            OPEN OUTPUT BOOK.                                            00003600
-           ACCEPT PARAMETRO.                                            00003610
-                                                                        00003620
-           DISPLAY ' PARAMETRO ==> ' PARAMETRO.                         00003630
-           DISPLAY ' CREATOR       ' PAR-CRIADOR.                       00003640
-           DISPLAY ' TABELA        ' PAR-TABELA.                        00003650
-           DISPLAY ' PROGRAMADOR   ' PAR-PGMR.                          00003660
-           DISPLAY ' FLAG          ' PAR-FLAG-EXISTE.                   00003670
+           OPEN INPUT  SYSIN.                                           00003601
+           PERFORM 0120-0100-CARREGA-BOOKDIR THRU 0120-0100-EXIT.       00003603
+           PERFORM 0110-0100-LE-SYSIN THRU 0110-0100-EXIT.              00003602
        0100-0000-EXIT. EXIT.                                            00003680
-           EXIT.                                                        00003690
+      *----------------------------------------------------------------*00003681
+      *                                                                *00003682
+      *----------------------------------------------------------------*00003683
+       0120-0100-CARREGA-BOOKDIR.                                       00003684
+           OPEN INPUT BOOKDIR.                                          00003685
+           IF  WS-BOOKDIR-STATUS  EQUAL  '00'                           00003686
+               MOVE  'S'                TO   N88-BOOKDIR                00003687
+               PERFORM 0125-0120-LE-BOOKDIR THRU 0125-0120-EXIT         00003688
+                   UNTIL FIM-BOOKDIR                                    00003689
+               CLOSE BOOKDIR                                            00003690
+           END-IF.                                                      00003691
+       0120-0100-EXIT. EXIT.                                            00003692
+      *----------------------------------------------------------------*00003693
+      *                                                                *00003694
+      *----------------------------------------------------------------*00003695
+       0125-0120-LE-BOOKDIR.                                            00003696
+           READ  BOOKDIR  INTO  REG-BOOKDIR                             00003697
+               AT END                                                   00003698
+                   MOVE   'S'           TO   N88-FIM-BOOKDIR             00003699
+           END-READ.                                                    00003700
+           IF  NOT FIM-BOOKDIR                                          00003701
+               IF  QTD-BKTAB  GREATER  499                              00003701
+                   DISPLAY 'DB2BOOK - Erro - Estouro de tabela int      00003701
+      -                    'erna TABELA-BOOKDIR. Max (500)'             00003701
+                   MOVE    +16          TO  RETURN-CODE                 00003701
+                   STOP  RUN                                            00003701
+               END-IF                                                   00003701
+               ADD    +1                TO   QTD-BKTAB                  00003702
+               MOVE   REG-BOOKDIR(1:8)  TO   BKDIR-MEMBRO(QTD-BKTAB)     00003703
+           END-IF.                                                      00003704
+       0125-0120-EXIT. EXIT.                                            00003705
       *----------------------------------------------------------------*00003700
       *                                                                *00003710
       *----------------------------------------------------------------*00003720
+       0110-0100-LE-SYSIN.                                              00003721
+           READ  SYSIN  INTO  PARAMETRO                                 00003722
+               AT END                                                   00003723
+                   MOVE   'S'           TO   N88-FIM-SYSIN              00003724
+           END-READ.                                                    00003725
+                                                                        00003726
+           IF  NOT FIM-SYSIN                                            00003727
+               DISPLAY ' PARAMETRO ==> ' PARAMETRO                      00003630
+               DISPLAY ' CREATOR       ' PAR-CRIADOR                    00003640
+               DISPLAY ' TABELA        ' PAR-TABELA                     00003650
+               DISPLAY ' PROGRAMADOR   ' PAR-PGMR                       00003660
+               DISPLAY ' FLAG          ' PAR-FLAG-EXISTE                00003670
+           END-IF.                                                      00003728
+       0110-0100-EXIT. EXIT.                                            00003729
+      *----------------------------------------------------------------*00003730
+      *                                                                *00003731
+      *----------------------------------------------------------------*00003732
        0200-0000-CARGA.                                                 00003730
            MOVE   PAR-CRIADOR     TO   SYSTABLES-CREATOR.               00003740
            MOVE   +18             TO   SYSTABLES-NAME-L.                00003750
@@ -408,6 +511,12 @@
            INITIALIZE  TABELA-COLUNAS.                                  00004080
            PERFORM     VARYING   IND-CTAB   FROM   +1   BY   +1         00004090
                    UNTIL FIM-SYSCOLUMNS                                 00004100
+               IF  IND-CTAB  GREATER  +800                              00004101
+                   DISPLAY '*** ESTOURO DE TABELA INTERNA'              00004102
+                   DISPLAY '*** TABELA TEM MAIS DE 800 COLUNAS, BOOK INC00004103
+      -                    'OMPLETO'                                    00004104
+                   PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT     00004105
+               END-IF                                                   00004106
                MOVE  SYSCOLUMNS-NAME-T(1:SYSCOLUMNS-NAME-L)             00004110
                                          TO   CNAME(IND-CTAB)           00004120
                INSPECT CNAME(IND-CTAB) REPLACING ALL '_' BY '-'         00004130
@@ -503,7 +612,17 @@
                     PERFORM   1000-0400-VARCHAR   THRU  1000-0400-EXIT  00005030
                WHEN 'LONGVARG'                                          00005040
                     PERFORM   1000-0400-VARCHAR   THRU  1000-0400-EXIT  00005050
-               WHEN OTHER     CONTINUE                                  00005060
+               WHEN 'BIGINT'                                            00005051
+                    PERFORM   1300-0400-BIGINT    THRU  1300-0400-EXIT  00005052
+               WHEN 'DECFLOAT'                                          00005053
+                    PERFORM   1450-0400-DECFLOAT  THRU  1450-0400-EXIT  00005054
+               WHEN 'VARBIN'                                            00005055
+                    PERFORM   1000-0400-VARCHAR   THRU  1000-0400-EXIT  00005056
+               WHEN OTHER                                               00005060
+                    DISPLAY '*** DB2BOOK - COLUNA COM DATATYPE NAO '    00005061
+                            'SUPORTADO, IGNORADA: ' CNAME(IND-CTAB)     00005062
+                            ' (' CCOLTYPE(IND-CTAB) ')'                 00005063
+                    MOVE   'S'          TO   N88-WARNING                00005064
            END-EVALUATE.                                                00005070
        0400-0000-EXIT. EXIT.                                            00005080
       *----------------------------------------------------------------*00005090
@@ -665,7 +784,7 @@
            ADD    +2 CLENGTH(IND-CTAB) TO   CFILLER(IND-CTAB).          00006650
            PERFORM   2200-9999-FILLER  THRU   2200-9999-EXIT.           00006660
            IF  CCOLTYPE(IND-CTAB)  EQUAL  'CHAR' OR 'VARCHAR'           00006670
-                                      OR  'LONGVAR'                     00006680
+                                      OR  'LONGVAR' OR 'VARBIN'         00006680
                MOVE   'X'              TO   PIC-TYPE                    00006690
                MOVE   'X'              TO   PIC-TYPE-LONG               00006700
       *--- MAXIMO VALOR ANTES DO CAMPO TER ATRIBUTO LONG                00006710
@@ -799,6 +918,29 @@
       *----------------------------------------------------------------*00007990
       *                                                                *00008000
       *----------------------------------------------------------------*00008010
+       1300-0400-BIGINT.                                                00008011
+           MOVE   +10                  TO   CFILLER(IND-CTAB).          00008012
+           PERFORM   2200-9999-FILLER  THRU   2200-9999-EXIT.           00008013
+           IF FORMATO-NOVO                                              00008014
+              MOVE   CNAME(IND-CTAB)      TO   LCOBOL-NAME-G            00008015
+           ELSE                                                         00008016
+              STRING SYSTABLES-TSNAME '-' CNAME(IND-CTAB)               00008017
+                  DELIMITED BY SPACE INTO LONGNAME                      00008018
+              MOVE   LONGNAME             TO   LCOBOL-NAME-G            00008019
+           END-IF.                                                      00008020
+           MOVE   WS-BIGINT            TO   LCOBOL-PIC-G.               00008021
+           MOVE   LINHA-COBOL-G        TO   LINHA.                      00008022
+                                                                        00008023
+           IF FORMATO-NOVO                                              00008024
+              STRING LINHA DELIMITED BY '.'                             00008025
+                     '  VALUE  +0.' DELIMITED BY SIZE INTO LINHA        00008026
+           END-IF.                                                      00008027
+                                                                        00008028
+           PERFORM   1800-9999-WRITE THRU   1800-9999-EXIT.             00008029
+       1300-0400-EXIT. EXIT.                                            00008030
+      *----------------------------------------------------------------*00008040
+      *                                                                *00008050
+      *----------------------------------------------------------------*00008060
        1400-0400-FLOAT.                                                 00008020
            MOVE   +10                  TO   CFILLER(IND-CTAB).          00008030
            PERFORM   2200-9999-FILLER  THRU   2200-9999-EXIT.           00008040
@@ -829,9 +971,42 @@
       *----------------------------------------------------------------*00008290
       *                                                                *00008300
       *----------------------------------------------------------------*00008310
+       1450-0400-DECFLOAT.                                              00008311
+           MOVE   +10                  TO   CFILLER(IND-CTAB).          00008312
+           PERFORM   2200-9999-FILLER  THRU   2200-9999-EXIT.           00008313
+           IF FORMATO-NOVO                                              00008314
+              MOVE   CNAME(IND-CTAB)      TO   LCOBOL-NAME-G            00008315
+           ELSE                                                         00008316
+              STRING SYSTABLES-TSNAME '-' CNAME(IND-CTAB)               00008317
+                  DELIMITED BY SPACE INTO LONGNAME                      00008318
+              MOVE   LONGNAME             TO   LCOBOL-NAME-G            00008319
+           END-IF.                                                      00008320
+                                                                        00008321
+           IF  CLENGTH(IND-CTAB)  <=  +8                                00008322
+               MOVE   16               TO   WS-DECFLOAT-TIPO            00008323
+           ELSE                                                         00008324
+               MOVE   34               TO   WS-DECFLOAT-TIPO            00008325
+           END-IF.                                                      00008326
+                                                                        00008327
+           MOVE   WS-DECFLOAT          TO   LCOBOL-PIC-G.               00008328
+           MOVE   LINHA-COBOL-G        TO   LINHA.                      00008329
+                                                                        00008330
+           IF FORMATO-NOVO                                              00008331
+              STRING LINHA DELIMITED BY '.'                             00008332
+                     '  VALUE  +0.' DELIMITED BY SIZE INTO LINHA        00008333
+           END-IF.                                                      00008334
+                                                                        00008335
+           PERFORM   1800-9999-WRITE THRU   1800-9999-EXIT.             00008336
+       1450-0400-EXIT. EXIT.                                            00008337
+      *----------------------------------------------------------------*00008338
+      *                                                                *00008339
+      *----------------------------------------------------------------*00008340
        1700-0000-COMENTARIO.                                            00008320
            MOVE    SYSTABLES-TSNAME                                     00008330
                    TO   DLM-NAME ADD-NAME SEL-NAME.                     00008340
+           IF  BOOKDIR-PRESENTE                                         00008341
+               PERFORM 1710-0000-VERIFICA-BOOKDIR THRU 1710-0000-EXIT   00008342
+           END-IF.                                                      00008343
            IF PAR-FLAG-EXISTE EQUAL 'N'                                 00008350
               WRITE   REG-BOOK  FROM   LIBRARIAN-ADD                    00008360
               WRITE   REG-BOOK  FROM   LIBRARIAN-LANG                   00008370
@@ -870,8 +1045,18 @@
            MOVE   WX-COMENTARIO-09     TO   LINHA.                      00008700
            PERFORM   1800-9999-WRITE THRU   1800-9999-EXIT.             00008710
        1700-0000-EXIT. EXIT.                                            00008720
-      *----------------------------------------------------------------*00008730
-      *                                                                *00008740
+      *----------------------------------------------------------------*00008721
+      *                                                                *00008722
+      *----------------------------------------------------------------*00008723
+       1710-0000-VERIFICA-BOOKDIR.                                      00008724
+           MOVE   'N'                  TO   PAR-FLAG-EXISTE.            00008725
+           PERFORM   VARYING   IND-BKTAB   FROM   +1   BY   +1          00008726
+                   UNTIL IND-BKTAB  GREATER  QTD-BKTAB                  00008727
+              IF  BKDIR-MEMBRO(IND-BKTAB)  EQUAL  SYSTABLES-TSNAME      00008728
+                  MOVE  'S'            TO   PAR-FLAG-EXISTE             00008729
+              END-IF                                                    00008730
+           END-PERFORM.                                                 00008731
+       1710-0000-EXIT. EXIT.                                            00008732
       *----------------------------------------------------------------*00008750
        1800-9999-WRITE.                                                 00008760
            WRITE   REG-BOOK            FROM   LINHA.                    00008770
@@ -883,6 +1068,7 @@
        2000-0000-FIM.                                                   00008830
            WRITE   REG-BOOK  FROM   LIBRARIAN-END.                      00008840
            CLOSE   BOOK.                                                00008850
+           CLOSE   SYSIN.                                               00008855
            EXEC SQL COMMIT  WORK  END-EXEC.                             00008860
        2000-0000-EXIT. EXIT.                                            00008870
       *----------------------------------------------------------------*00008880
@@ -911,6 +1097,7 @@
            MOVE   'X'                  TO   PIC-TYPE.                   00009110
            IF  CCOLTYPE(IND-CTAB)  EQUAL  'VARCHAR' OR  'LONGVAR'       00009120
                                       OR  'VARG'    OR  'LONGVARG'      00009130
+                                      OR  'VARBIN'                      00009135
                MOVE   +2                   TO   WS-CHAR-L               00009140
            ELSE                                                         00009150
                MOVE   +4                   TO   WS-CHAR-L.              00009160
