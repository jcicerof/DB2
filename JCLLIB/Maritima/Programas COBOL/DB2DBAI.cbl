@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID.    DB2DBAI.                                          00000020
+      *----------------------------------------------------------------*00000030
+      * DATA:  AGO/2026                                                *00000040
+      * OBJETIVOS: CONSULTA ONLINE DE AUTOATENDIMENTO PARA O DBA -     *00000050
+      *   DADO CREATOR.TABELA, DEVOLVE UM RESUMO DE SYSCOLUMNS E       *00000060
+      *   SYSINDEXES. DESPACHADA DINAMICAMENTE PELO DBCALLER.          *00000070
+      * AREA RESPONSAVEL: ADMINISTRACAO DE BANCO DE DADOS              *00000080
+      *----------------------------------------------------------------*00000090
+       ENVIRONMENT    DIVISION.                                         00000100
+      *----------------------------------------------------------------*00000110
+      *                                                                *00000120
+      *----------------------------------------------------------------*00000130
+       DATA DIVISION.                                                   00000140
+      *----------------------------------------------------------------*00000150
+      *                                                                *00000160
+      *----------------------------------------------------------------*00000170
+       WORKING-STORAGE SECTION.                                         00000180
+      *----------------------------------------------------------------*00000190
+      * AREAS AUXILIARES                                               *00000200
+      *----------------------------------------------------------------*00000210
+       01  FILLER.                                                      00000220
+           02   WS-SQLCODE                  PIC -----9.                 00000230
+           02   WS-QTD-COLUNAS              PIC S9(04) COMP VALUE +0.   00000240
+           02   WS-QTD-INDEXES              PIC S9(04) COMP VALUE +0.   00000250
+      *----------------------------------------------------------------*00000260
+      * HOSTS SYSIBM.SYSTABLES - VERIFICACAO DE EXISTENCIA             *00000270
+      *----------------------------------------------------------------*00000280
+       01  H-CREATOR                    PIC  X(08).                     00000290
+       01  H-NAME.                                                      00000300
+           49  H-NAME-L                 PIC S9(04) COMP.                00000310
+           49  H-NAME-T                 PIC  X(18).                     00000320
+       01  H-DBNAME                     PIC  X(08).                     00000330
+      *----------------------------------------------------------------*00000340
+      *                                                                *00000350
+      *----------------------------------------------------------------*00000360
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00000370
+      *----------------------------------------------------------------*00000380
+      *                                                                *00000390
+      *----------------------------------------------------------------*00000400
+       LINKAGE          SECTION.                                        00000410
+       01  DBAI-COMMAREA.                                               00000420
+           03  DBAI-CREATOR              PIC  X(08).                    00000430
+           03  DBAI-TABLE                PIC  X(18).                    00000440
+           03  DBAI-RETORNO              PIC  X(02).                    00000450
+           03  DBAI-QTD-COLUNAS          PIC  9(04).                    00000460
+           03  DBAI-QTD-INDEXES          PIC  9(04).                    00000470
+           03  FILLER                    PIC  X(46).                    00000480
+      *----------------------------------------------------------------*00000490
+      *                                                                *00000500
+      *----------------------------------------------------------------*00000510
+       PROCEDURE  DIVISION  USING  DBAI-COMMAREA.                       00000520
+       0000-0000-PRINCIPAL.                                             00000530
+           MOVE   SPACES               TO   DBAI-RETORNO.               00000540
+           MOVE   ZERO                 TO   DBAI-QTD-COLUNAS            00000550
+                                             DBAI-QTD-INDEXES.          00000560
+           MOVE   DBAI-CREATOR         TO   H-CREATOR.                  00000570
+           MOVE   +18                  TO   H-NAME-L.                   00000580
+           MOVE   DBAI-TABLE           TO   H-NAME-T.                   00000590
+           PERFORM  0100-0000-VERIFICA-TABELA THRU 0100-0000-EXIT.      00000600
+           IF  DBAI-RETORNO  EQUAL  'NF'                                00000610
+               GOBACK                                                   00000620
+           END-IF.                                                      00000630
+           PERFORM  0200-0000-CONTA-COLUNAS  THRU 0200-0000-EXIT.       00000640
+           PERFORM  0300-0000-CONTA-INDEXES  THRU 0300-0000-EXIT.       00000650
+           MOVE   WS-QTD-COLUNAS       TO   DBAI-QTD-COLUNAS.           00000660
+           MOVE   WS-QTD-INDEXES       TO   DBAI-QTD-INDEXES.           00000670
+           MOVE   'OK'                 TO   DBAI-RETORNO.               00000680
+           GOBACK.                                                      00000690
+       0000-0000-EXIT. EXIT.                                            00000700
+      *----------------------------------------------------------------*00000710
+      * CONFIRMA QUE CREATOR.TABELA EXISTE EM SYSIBM.SYSTABLES         *00000720
+      *----------------------------------------------------------------*00000730
+       0100-0000-VERIFICA-TABELA.                                       00000740
+           MOVE   SPACES               TO   H-DBNAME.                   00000750
+           EXEC SQL                                                     00000760
+                SELECT DBNAME                                           00000770
+                  INTO :H-DBNAME                                        00000780
+                  FROM SYSIBM.SYSTABLES                                 00000790
+                 WHERE CREATOR = :H-CREATOR                             00000800
+                   AND NAME    = :H-NAME                                00000810
+           END-EXEC.                                                    00000820
+           IF  SQLCODE  EQUAL  +0                                       00000830
+               NEXT  SENTENCE                                           00000840
+           ELSE                                                         00000850
+             IF  SQLCODE  EQUAL  +100                                   00000860
+                 MOVE  'NF'             TO  DBAI-RETORNO                00000870
+             ELSE                                                       00000880
+                 DISPLAY '*** ERRO NO SELECT SYSTABLES DBAI'            00000890
+                 PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT       00000900
+             END-IF                                                     00000910
+           END-IF.                                                      00000920
+       0100-0000-EXIT. EXIT.                                            00000930
+      *----------------------------------------------------------------*00000940
+      * CONTA AS COLUNAS DA TABELA EM SYSIBM.SYSCOLUMNS                *00000950
+      *----------------------------------------------------------------*00000960
+       0200-0000-CONTA-COLUNAS.                                         00000970
+           MOVE   ZERO                 TO   WS-QTD-COLUNAS.             00000980
+           EXEC SQL                                                     00000990
+                SELECT COUNT(*)                                         00001000
+                  INTO :WS-QTD-COLUNAS                                  00001010
+                  FROM SYSIBM.SYSCOLUMNS                                00001020
+                 WHERE TBCREATOR = :H-CREATOR                           00001030
+                   AND TBNAME    = :H-NAME                              00001040
+           END-EXEC.                                                    00001050
+           IF  SQLCODE  EQUAL  +0                                       00001060
+               NEXT  SENTENCE                                           00001070
+           ELSE                                                         00001080
+               DISPLAY '*** ERRO NO COUNT SYSCOLUMNS DBAI'              00001090
+               PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00001100
+           END-IF.                                                      00001110
+       0200-0000-EXIT. EXIT.                                            00001120
+      *----------------------------------------------------------------*00001130
+      * CONTA OS INDEXES DA TABELA EM SYSIBM.SYSINDEXES                *00001140
+      *----------------------------------------------------------------*00001150
+       0300-0000-CONTA-INDEXES.                                         00001160
+           MOVE   ZERO                 TO   WS-QTD-INDEXES.             00001170
+           EXEC SQL                                                     00001180
+                SELECT COUNT(*)                                         00001190
+                  INTO :WS-QTD-INDEXES                                  00001200
+                  FROM SYSIBM.SYSINDEXES                                00001210
+                 WHERE TBCREATOR = :H-CREATOR                           00001220
+                   AND TBNAME    = :H-NAME                              00001230
+           END-EXEC.                                                    00001240
+           IF  SQLCODE  EQUAL  +0                                       00001250
+               NEXT  SENTENCE                                           00001260
+           ELSE                                                         00001270
+               DISPLAY '*** ERRO NO COUNT SYSINDEXES DBAI'              00001280
+               PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00001290
+           END-IF.                                                      00001300
+       0300-0000-EXIT. EXIT.                                            00001310
+      *----------------------------------------------------------------*00001320
+      * TRATAMENTO PADRAO DE ERRO DB2 - CONSULTA ONLINE, NAO ABENDA;   *00001330
+      * DEVOLVE O ERRO NO COMMAREA PARA O CHAMADOR TRATAR              *00001340
+      *----------------------------------------------------------------*00001350
+       9999-9999-ERRO-DB2.                                              00001360
+           MOVE   SQLCODE              TO  WS-SQLCODE.                  00001370
+           DISPLAY '*** SQLCODE  ' WS-SQLCODE.                          00001380
+           DISPLAY '    SQLERRMC ' SQLERRMC.                            00001390
+           DISPLAY '    SQLSTATE ' SQLSTATE.                            00001400
+           MOVE   'ER'                 TO  DBAI-RETORNO.                00001410
+           GOBACK.                                                      00001420
+       9999-9999-EXIT. EXIT.                                            00001430
