@@ -12,23 +12,74 @@
       * PROCEDIMENTO:                                                  *00000120
       *   ESTA APLICACAO E CHAMADA PELA APLICACAO CSP, E DINAMICAMENTE *00000130
       * CHAMA A SUBROTINA NECESSARIA.                                  *00000140
-      *----------------------------------------------------------------*00000150
-       DATA             DIVISION.                                       00000160
-      *----------------------------------------------------------------*00000170
-      *                                                                *00000180
-      *----------------------------------------------------------------*00000190
-       LINKAGE          SECTION.                                        00000200
-       01  DFHCOMMAREA.                                                 00000210
-           03  APPL-PTR                 POINTER.                        00000220
-           03  LINK-PTR                 POINTER.                        00000230
-                                                                        00000240
-       01  LINK-APPL                    PIC  X(08).                     00000250
-       01  LINK-AREA                    PIC  X(4096).                   00000260
-      *----------------------------------------------------------------*00000270
-      *                                                                *00000280
-      *----------------------------------------------------------------*00000290
-       PROCEDURE  DIVISION.                                             00000300
-           SET   ADDRESS  OF  LINK-APPL  TO  APPL-PTR.                  00000310
-           SET   ADDRESS  OF  LINK-AREA  TO  LINK-PTR.                  00000320
-           CALL  LINK-APPL  USING  LINK-AREA.                           00000330
-           GOBACK.                                                      00000340
+      *                                                                *00000150
+      *   CADA DESPACHO E REGISTRADO EM DBCLOG (DATA/HORA/TRANSACAO/   *00000160
+      * PROGRAMA CHAMADO), PARA FINS DE TRILHA DE AUDITORIA.           *00000170
+      *----------------------------------------------------------------*00000180
+       ENVIRONMENT      DIVISION.                                       00000190
+      *----------------------------------------------------------------*00000230
+      * DBCLOG E' UMA TD QUEUE (NAO HA SELECT/FD - PROGRAMA CICS NAO   *00000240
+      * TEM ACESSO A I/O SEQUENCIAL NATIVO; A TRILHA E' GRAVADA VIA    *00000245
+      * EXEC CICS WRITEQ TD EM 0100-0000-GRAVA-LOG).                   *00000248
+      *----------------------------------------------------------------*00000250
+       DATA             DIVISION.                                       00000260
+      *----------------------------------------------------------------*00000330
+      *                                                                *00000340
+      *----------------------------------------------------------------*00000350
+       WORKING-STORAGE  SECTION.                                        00000360
+      *----------------------------------------------------------------*00000370
+      * TRILHA DE AUDITORIA GRAVADA EM DBCLOG A CADA DESPACHO          *00000380
+      * DINAMICO (TIMESTAMP, TRANSACAO E PROGRAMA CHAMADO)             *00000390
+      *----------------------------------------------------------------*00000400
+       01  LOG-DBCALLER.                                                00000410
+           02  LOG-DATA                PIC  X(08).                      00000420
+           02  FILLER                  PIC  X(02)      VALUE SPACES.    00000430
+           02  LOG-HORA                PIC  X(08).                      00000440
+           02  FILLER                  PIC  X(02)      VALUE SPACES.    00000450
+           02  LOG-TRANID              PIC  X(04).                      00000460
+           02  FILLER                  PIC  X(02)      VALUE SPACES.    00000470
+           02  LOG-APPL                PIC  X(08).                      00000480
+           02  FILLER                  PIC  X(46)      VALUE SPACES.    00000490
+      *----------------------------------------------------------------*00000500
+      *                                                                *00000510
+      *----------------------------------------------------------------*00000520
+       LINKAGE          SECTION.                                        00000530
+       01  DFHCOMMAREA.                                                 00000540
+           03  APPL-PTR                 POINTER.                        00000550
+           03  LINK-PTR                 POINTER.                        00000560
+           03  DBC-RETURN-CODE          PIC  X(02).                     00000561
+                                                                        00000570
+       01  LINK-APPL                    PIC  X(08).                     00000580
+       01  LINK-AREA                    PIC  X(4096).                   00000590
+      *----------------------------------------------------------------*00000600
+      *                                                                *00000610
+      *----------------------------------------------------------------*00000620
+       PROCEDURE  DIVISION.                                             00000630
+       0000-0000-PRINCIPAL.                                             00000640
+           SET   ADDRESS  OF  LINK-APPL  TO  APPL-PTR.                  00000650
+           SET   ADDRESS  OF  LINK-AREA  TO  LINK-PTR.                  00000660
+           MOVE   SPACES               TO   DBC-RETURN-CODE.            00000661
+           PERFORM  0100-0000-GRAVA-LOG THRU 0100-0000-EXIT.            00000670
+           CALL  LINK-APPL  USING  LINK-AREA                            00000680
+               ON  EXCEPTION                                            00000681
+                   MOVE   'NF'         TO   DBC-RETURN-CODE             00000682
+                   DISPLAY '*** ERRO: PROGRAMA NAO ENCONTRADO: '        00000683
+                           LINK-APPL                                    00000684
+           END-CALL.                                                    00000685
+           GOBACK.                                                      00000690
+       0000-0000-EXIT. EXIT.                                            00000700
+      *----------------------------------------------------------------*00000710
+      * GRAVA A TRILHA DE AUDITORIA DO DESPACHO DINAMICO EM DBCLOG     *00000720
+      *----------------------------------------------------------------*00000730
+       0100-0000-GRAVA-LOG.                                             00000740
+           MOVE   SPACES               TO   LOG-DBCALLER.               00000750
+           ACCEPT  LOG-DATA            FROM  DATE.                      00000760
+           ACCEPT  LOG-HORA            FROM  TIME.                      00000770
+           MOVE   EIBTRNID             TO   LOG-TRANID.                 00000780
+           MOVE   LINK-APPL            TO   LOG-APPL.                   00000790
+           EXEC CICS                                                    00000800
+               WRITEQ  TD  QUEUE('DBCLOG')                               00000802
+                           FROM(LOG-DBCALLER)                            00000804
+                           LENGTH(LENGTH OF LOG-DBCALLER)                 00000806
+           END-EXEC.                                                     00000810
+       0100-0000-EXIT. EXIT.                                            00000830
