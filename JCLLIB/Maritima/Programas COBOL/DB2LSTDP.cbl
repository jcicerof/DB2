@@ -11,6 +11,7 @@
        FILE-CONTROL.                                                    00000110
            SELECT  SYSIN   ASSIGN      TO  SYSIN.                       00000120
            SELECT  LSTOUT  ASSIGN      TO  LSTOUT.                      00000130
+           SELECT  CSVOUT  ASSIGN      TO  CSVOUT.                      00000131
       *----------------------------------------------------------------*00000140
       *                                                                *00000150
       *----------------------------------------------------------------*00000160
@@ -28,6 +29,12 @@
            RECORDING MODE IS F.                                         00000280
                                                                         00000290
        01  REG-LSTOUT                  PIC  X(132).                     00000300
+                                                                        00000301
+       FD  CSVOUT                                                       00000302
+           LABEL  RECORD  IS  OMITTED                                   00000303
+           RECORDING MODE IS F.                                         00000304
+                                                                        00000305
+       01  REG-CSVOUT                  PIC  X(200).                     00000306
       *----------------------------------------------------------------*00000310
       *                                                                *00000320
       *----------------------------------------------------------------*00000330
@@ -44,6 +51,17 @@
            02   WS-SQLCODE                  PIC -----9.                 00000440
            02   AC-LINHA                    PIC S9(04) COMP VALUE +99.  00000450
            02   CH-AUX                      PIC  9(01)      VALUE 1.    00000460
+           02   CH-RECURSIVO                PIC  X(01)      VALUE 'N'.  00000461
+           02   CH-CSV                      PIC  X(01)      VALUE 'N'.  00000459
+           02   CH-ACHADA                   PIC  X(01)      VALUE 'N'.  00000462
+           02   AC-IDX                      PIC S9(04) COMP VALUE +0.   00000463
+           02   WS-QTD-DEPEND               PIC S9(04) COMP VALUE +0.   00000464
+           02   WS-QTD-DEPENDENTE           PIC S9(04) COMP VALUE +0.   00000465
+           02   WS-TOT-QTD-TABELAS          PIC S9(06) COMP VALUE +0.   00000466
+           02   WS-TOT-QTD-DEPEND           PIC S9(06) COMP VALUE +0.   00000467
+           02   WS-TOT-QTD-DEPENDENTE       PIC S9(06) COMP VALUE +0.   00000468
+           02   WS-QTD-CHECKS               PIC S9(04) COMP VALUE +0.   00000469
+           02   WS-TOT-QTD-CHECKS           PIC S9(06) COMP VALUE +0.   00000469
       *----------------------------------------------------------------*00000470
       * HOSTS SYSIBM.SYSTABLES - COMANDO DINAMICO                      *00000480
       *----------------------------------------------------------------*00000490
@@ -51,6 +69,44 @@
            49  HAUX-NAME-L                  PIC S9(04) COMP.            00000510
            49  HAUX-NAME-T                  PIC  X(18).                 00000520
        01  HAUX-CREATOR                     PIC  X(08).                 00000530
+       01  BUSCA-CONHECIDA.                                             00000531
+           02  BUSCA-CREATOR                PIC  X(08).                 00000532
+           02  BUSCA-TBNAME                 PIC  X(18).                 00000533
+       01  BUSCA-SUBSISTEMA             PIC  X(08).                     00000534
+      *----------------------------------------------------------------*00000535
+      * HOSTS AUXILIARES PARA VERIFICACAO DE SUBSISTEMA (DBNAME)       *00000536
+      *----------------------------------------------------------------*00000537
+       01  H-CROSSDB-CREATOR            PIC  X(08).                     00000538
+       01  H-CROSSDB-NAME.                                              00000539
+           49  H-CROSSDB-NAME-L         PIC S9(04) COMP.                00000540
+           49  H-CROSSDB-NAME-T         PIC  X(18).                     00000541
+       01  H-CROSSDB-DBNAME             PIC  X(08).                     00000542
+      *----------------------------------------------------------------*00000534
+      *--- TABELA AUXILIAR, PARA EVITAR REPROCESSAR UMA TABELA JA      *00000535
+      *    CONHECIDA NA EXPANSAO RECURSIVA DE DEPENDENCIAS             *00000536
+      *----------------------------------------------------------------*00000537
+       01  TAB-CONHECIDAS.                                              00000538
+           02  AC-CONHECIDAS           PIC S9(04) COMP  VALUE +0.       00000539
+           02  FILLER             OCCURS    500  TIMES.                 00000541
+               04  CON-CREATOR        PIC  X(08)       VALUE SPACES.    00000542
+               04  CON-TBNAME         PIC  X(18)       VALUE SPACES.    00000543
+      *----------------------------------------------------------------*00000544
+      *--- FILA DE TABELAS PENDENTES NA EXPANSAO RECURSIVA             *00000545
+      *----------------------------------------------------------------*00000546
+       01  TAB-PENDENTES.                                               00000547
+           02  AC-PENDENTES            PIC S9(04) COMP  VALUE +0.       00000548
+           02  AC-PROX-PEND            PIC S9(04) COMP  VALUE +0.       00000549
+           02  FILLER             OCCURS    500  TIMES.                 00000551
+               04  PEND-CREATOR       PIC  X(08)       VALUE SPACES.    00000552
+               04  PEND-TBNAME        PIC  X(18)       VALUE SPACES.    00000553
+      *----------------------------------------------------------------*00000554
+      *--- TABELA DE SUBSISTEMAS (DBNAME) COM DEPENDENCIAS CROSS-DB    *00000555
+      *----------------------------------------------------------------*00000556
+       01  TAB-SUBSISTEMAS.                                             00000557
+           02  AC-SUBSISTEMAS      PIC S9(04) COMP  VALUE +0.           00000558
+           02  FILLER             OCCURS    100  TIMES.                 00000559
+               04  SUB-DBNAME         PIC  X(08)       VALUE SPACES.    00000560
+               04  SUB-QTD            PIC S9(04) COMP  VALUE +0.        00000561
       *01  H-SYSTABLES.                                                 00000540
       *    02  H-DBNAME                     PIC  X(08).                 00000550
       *    02  H-CREATOR                    PIC  X(18).                 00000560
@@ -132,6 +188,14 @@
            02  SYSKEYS-LENGTH               PIC  S9(04) COMP.           00001320
            02  SYSKEYS-NULLS                PIC  X(01).                 00001330
            02  SYSKEYS-SCALE                PIC  S9(04) COMP.           00001340
+      *----------------------------------------------------------------*00001341
+      * HOSTS SYSIBM.SYSCHECKS                                         *00001342
+      *----------------------------------------------------------------*00001343
+       01  SYSCHECKS.                                                   00001344
+           02  CHECKS-NAME                  PIC  X(08).                 00001345
+           02  CHECKS-CONDITION.                                        00001346
+               49  CHECKS-CONDITION-L       PIC S9(04) COMP.            00001347
+               49  CHECKS-CONDITION-T       PIC  X(254).                00001348
       *----------------------------------------------------------------*00001350
       *                                                                *00001360
       *----------------------------------------------------------------*00001370
@@ -140,6 +204,8 @@
            02  PARM-DBNAME             PIC X(08).                       00001400
            02  PARM-CREATOR            PIC X(18).                       00001410
            02  PARM-TABELA             PIC X(18).                       00001420
+           02  PARM-RECURSIVO          PIC X(01).                       00001421
+           02  PARM-CSV                PIC X(01).                       00001422
       *----------------------------------------------------------------*00001430
       *                                                                *00001440
       *----------------------------------------------------------------*00001450
@@ -234,6 +300,8 @@
                88  FIM-SYSFOREIGNKEYS                       VALUE 'SIM'.00002340
            02  N88-FIM-PKEYS                     PIC  X(03) VALUE 'NAO'.00002350
                88  FIM-PKEYS                                VALUE 'SIM'.00002360
+           02  N88-FIM-CHECKS                    PIC  X(03) VALUE 'NAO'.00002361
+               88  FIM-CHECKS                               VALUE 'SIM'.00002362
            02  N88-1VEZ                          PIC  X(03) VALUE 'SIM'.00002370
                88  1VEZ                                     VALUE 'SIM'.00002380
       *----------------------------------------------------------------*00002390
@@ -298,9 +366,94 @@
            03  CSCALE-R  REDEFINES CSCALE  PIC ZZ.                      00002980
            03  FILLER                  PIC X(02)           VALUE ' '.   00002990
            03  CNULL                   PIC X(01).                       00003000
-      *----------------------------------------------------------------*00003010
-      *                                                                *00003020
-      *----------------------------------------------------------------*00003030
+      *----------------------------------------------------------------*00003001
+      * RESUMO EXECUTIVO - CONTAGEM DE DEPENDENCIAS POR TABELA         *00003002
+      *----------------------------------------------------------------*00003003
+       01  CAB-RESUMO.                                                  00003004
+           03  FILLER                  PIC X(15)           VALUE        00003005
+               'RESUMO TABELA: '.                                       00003006
+           03  RES-CREATOR             PIC X(08).                       00003007
+           03  FILLER                  PIC X(01)           VALUE '.'.   00003008
+           03  RES-TNAME               PIC X(18).                       00003009
+           03  FILLER                  PIC X(16)           VALUE        00003010
+               '  DEPENDENCIAS='.                                       00003011
+           03  RES-QTD-DEPEND          PIC ZZZ9.                        00003012
+           03  FILLER                  PIC X(15)           VALUE        00003013
+               '  DEPENDENTES='.                                        00003014
+           03  RES-QTD-DEPENDENTE      PIC ZZZ9.                        00003015
+           03  FILLER                  PIC X(11)           VALUE        00003016
+               '  CHECKS='.                                             00003017
+           03  RES-QTD-CHECKS          PIC ZZZ9.                        00003018
+           03  FILLER                  PIC X(31)           VALUE        00003019
+               SPACES.                                                  00003020
+      *----------------------------------------------------------------*00003021
+      * DETALHE DE UM CHECK CONSTRAINT (SYSIBM.SYSCHECKS)              *00003022
+      *----------------------------------------------------------------*00003023
+       01  CAB-CHECK.                                                   00003024
+           03  FILLER                  PIC X(19)           VALUE        00003025
+               'CHECK CONSTRAINT: '.                                    00003026
+           03  CHK-NAME                PIC X(08).                       00003027
+           03  FILLER                  PIC X(04)           VALUE        00003028
+               ' -> '.                                                  00003029
+           03  CHK-CONDITION           PIC X(90).                       00003030
+       01  CAB-EXEC1.                                                   00003018
+           03  FILLER                  PIC X(132)          VALUE        00003019
+               ALL '='.                                                 00003020
+       01  CAB-EXEC2.                                                   00003021
+           03  FILLER                  PIC X(30)           VALUE        00003022
+               'RESUMO EXECUTIVO DO RELATORIO'.                         00003023
+       01  CAB-EXEC3.                                                   00003024
+           03  FILLER                  PIC X(20)           VALUE        00003025
+               'TABELAS PROCESSADAS='.                                  00003026
+           03  EXEC-QTD-TABELAS        PIC ZZZ9.                        00003027
+           03  FILLER                  PIC X(21)           VALUE        00003028
+               '  TOTAL DEPENDENCIAS='.                                 00003029
+           03  EXEC-QTD-DEPEND         PIC ZZZZ9.                       00003030
+           03  FILLER                  PIC X(20)           VALUE        00003031
+               '  TOTAL DEPENDENTES='.                                  00003032
+           03  EXEC-QTD-DEPENDENTE     PIC ZZZZ9.                       00003033
+           03  FILLER                  PIC X(16)           VALUE        00003034
+               '  TOTAL CHECKS='.                                       00003035
+           03  EXEC-QTD-CHECKS         PIC ZZZZ9.                       00003036
+      *----------------------------------------------------------------*00003037
+      * LINHA DE EXTRACAO CSV (SOMENTE QUANDO PARM-CSV = 'S')          *00003038
+      *----------------------------------------------------------------*00003039
+       01  LREG-CSV.                                                    00003040
+           03  CSV-DBNAME              PIC X(08).                       00003041
+           03  FILLER                  PIC X(01)  VALUE ','.            00003042
+           03  CSV-CREATOR             PIC X(08).                       00003043
+           03  FILLER                  PIC X(01)  VALUE ','.            00003044
+           03  CSV-TNAME               PIC X(18).                       00003045
+           03  FILLER                  PIC X(01)  VALUE ','.            00003046
+           03  CSV-DELETE-RULE         PIC X(08).                       00003047
+           03  FILLER                  PIC X(01)  VALUE ','.            00003048
+           03  CSV-CONSTRAINT          PIC X(08).                       00003049
+           03  FILLER                  PIC X(01)  VALUE ','.            00003050
+           03  CSV-CNAME               PIC X(18).                       00003051
+           03  FILLER                  PIC X(01)  VALUE ','.            00003052
+           03  CSV-CTYPE               PIC X(08).                       00003053
+           03  FILLER                  PIC X(01)  VALUE ','.            00003054
+           03  CSV-CLENGTH             PIC ZZZ99.                       00003055
+           03  FILLER                  PIC X(01)  VALUE ','.            00003056
+           03  CSV-CSCALE              PIC ZZ.                          00003057
+           03  FILLER                  PIC X(01)  VALUE ','.            00003058
+           03  CSV-CNULL               PIC X(01).                       00003059
+           03  FILLER                  PIC X(103) VALUE SPACES.         00003060
+      *----------------------------------------------------------------*00003037
+      * LINHA DE SUBTOTAL POR SUBSISTEMA (DBNAME) CROSS-DATABASE       *00003038
+      *----------------------------------------------------------------*00003039
+       01  CAB-SUBSIS.                                                  00003040
+           03  FILLER                  PIC X(21)           VALUE        00003041
+               'SUBSISTEMA DESTINO: '.                                  00003042
+           03  SUBSIS-DBNAME           PIC X(08).                       00003043
+           03  FILLER                  PIC X(21)           VALUE        00003044
+               '  DEPENDENCIAS CROSS='.                                 00003045
+           03  SUBSIS-QTD              PIC ZZZ9.                        00003046
+           03  FILLER                  PIC X(78)           VALUE        00003047
+               SPACES.                                                  00003048
+      *----------------------------------------------------------------*00003034
+      *                                                                *00003035
+      *----------------------------------------------------------------*00003036
            EXEC SQL INCLUDE SQLCA END-EXEC.                             00003040
        PROCEDURE   DIVISION.                                            00003050
       *----------------------------------------------------------------*00003060
@@ -310,18 +463,58 @@
            OPEN OUTPUT LSTOUT.                                          00003100
                                                                         00003110
            PERFORM  0100-0000-LE-SYSIN THRU  0100-0000-EXIT.            00003120
+           IF  CH-CSV  EQUAL  'S'                                       00003121
+               OPEN OUTPUT CSVOUT                                       00003122
+           END-IF.                                                      00003123
            PERFORM  0200-0000-DECLARE-SYSTABLES THRU  0200-0000-EXIT.   00003130
                                                                         00003140
            PERFORM  0300-9999-FETCH-SYSTABLES THRU 0300-9999-EXIT.      00003150
            PERFORM  0400-0000-TRATA-SYSTABLES THRU 0400-0000-EXIT       00003160
              UNTIL  FIM-SYSTABLES.                                      00003170
                                                                         00003180
+           IF  CH-RECURSIVO  EQUAL  'S'                                 00003181
+               PERFORM  0450-0000-PROCESSA-PENDENTES THRU 0450-0000-EXIT00003182
+           END-IF.                                                      00003183
+                                                                        00003184
       ***  EXEC SQL CLOSE C_CURSOR  END-EXEC.                           00003190
                                                                         00003200
+           PERFORM  0080-0000-IMPRIME-RESUMO THRU 0080-0000-EXIT.       00003201
            CLOSE   LSTOUT.                                              00003210
+           IF  CH-CSV  EQUAL  'S'                                       00003202
+               CLOSE   CSVOUT                                           00003203
+           END-IF.                                                      00003204
            EXEC SQL COMMIT WORK END-EXEC.                               00003220
            STOP RUN.                                                    00003230
        0000-0000-EXIT. EXIT.                                            00003240
+      *----------------------------------------------------------------*00003241
+      * IMPRIME O RESUMO EXECUTIVO (TOTAIS DE DEPENDENCIAS/DEPENDENTES)*00003242
+      *----------------------------------------------------------------*00003243
+       0080-0000-IMPRIME-RESUMO.                                        00003244
+           MOVE   SPACES               TO   REG-LSTOUT.                 00003245
+           WRITE  REG-LSTOUT.                                           00003246
+           WRITE  REG-LSTOUT      FROM    CAB-EXEC1.                    00003247
+           WRITE  REG-LSTOUT      FROM    CAB-EXEC2.                    00003248
+           WRITE  REG-LSTOUT      FROM    CAB-EXEC1.                    00003249
+           MOVE   WS-TOT-QTD-TABELAS      TO   EXEC-QTD-TABELAS.        00003250
+           MOVE   WS-TOT-QTD-DEPEND       TO   EXEC-QTD-DEPEND.         00003251
+           MOVE   WS-TOT-QTD-DEPENDENTE   TO   EXEC-QTD-DEPENDENTE.     00003252
+           MOVE   WS-TOT-QTD-CHECKS       TO   EXEC-QTD-CHECKS.         00003252
+           WRITE  REG-LSTOUT      FROM    CAB-EXEC3.                    00003253
+           IF  AC-SUBSISTEMAS  GREATER  ZERO                            00003253
+               PERFORM  0085-0080-IMPRIME-SUBSIS THRU 0085-0080-EXIT    00003253
+                   VARYING  AC-IDX  FROM  +1  BY  +1                    00003253
+                   UNTIL  AC-IDX  GREATER  AC-SUBSISTEMAS               00003253
+           END-IF.                                                      00003253
+           WRITE  REG-LSTOUT      FROM    CAB-EXEC1.                    00003254
+       0080-0000-EXIT. EXIT.                                            00003255
+      *----------------------------------------------------------------*00003256
+      * IMPRIME UMA LINHA DE SUBTOTAL POR SUBSISTEMA (DBNAME)          *00003257
+      *----------------------------------------------------------------*00003258
+       0085-0080-IMPRIME-SUBSIS.                                        00003259
+           MOVE   SUB-DBNAME(AC-IDX)   TO   SUBSIS-DBNAME.              00003260
+           MOVE   SUB-QTD(AC-IDX)      TO   SUBSIS-QTD.                 00003261
+           WRITE  REG-LSTOUT           FROM    CAB-SUBSIS.              00003262
+       0085-0080-EXIT.  EXIT.                                           00003263
       *----------------------------------------------------------------*00003250
       *                                                                *00003260
       *----------------------------------------------------------------*00003270
@@ -332,7 +525,8 @@
                                                                         00003320
            DISPLAY '*** PARAMETRO : ' PARAMETRO.                        00003330
            UNSTRING PARAMETRO DELIMITED BY '.' OR SPACES                00003340
-               INTO PARM-DBNAME PARM-CREATOR PARM-TABELA.               00003350
+               INTO PARM-DBNAME PARM-CREATOR PARM-TABELA                00003350
+                    PARM-RECURSIVO PARM-CSV.                            00003351
                                                                         00003360
            IF  PARM-DBNAME EQUAL '*' OR SPACES                          00003370
                ADD    +1               TO  AC-SPACES                    00003380
@@ -365,6 +559,18 @@
                    MOVE   SPACES           TO  AND-CREATOR              00003650
                END-IF                                                   00003660
            END-IF.                                                      00003670
+                                                                        00003671
+           IF  PARM-RECURSIVO  EQUAL  'S'                               00003672
+               MOVE   'S'              TO  CH-RECURSIVO                 00003673
+           ELSE                                                         00003674
+               MOVE   'N'              TO  CH-RECURSIVO                 00003675
+           END-IF.                                                      00003676
+                                                                        00003677
+           IF  PARM-CSV  EQUAL  'S'                                     00003678
+               MOVE   'S'              TO  CH-CSV                       00003679
+           ELSE                                                         00003680
+               MOVE   'N'              TO  CH-CSV                       00003681
+           END-IF.                                                      00003682
        0100-0000-EXIT. EXIT.                                            00003680
       *----------------------------------------------------------------*00003690
       *                                                                *00003700
@@ -439,9 +645,27 @@
                END-IF                                                   00004390
            END-IF.                                                      00004400
                                                                         00004410
+           ADD    +1                   TO   WS-TOT-QTD-TABELAS.         00004413
+           PERFORM  0420-0000-RASTREIA-DEPENDENCIAS THRU 0420-0000-EXIT.00004415
+                                                                        00004416
+           MOVE   99                   TO   AC-LINHA.                   00004620
+           PERFORM  0300-9999-FETCH-SYSTABLES THRU 0300-9999-EXIT.      00004630
+       0400-0000-EXIT. EXIT.                                            00004640
+      *----------------------------------------------------------------*00004641
+      *                                                                *00004642
+      *----------------------------------------------------------------*00004643
+       0420-0000-RASTREIA-DEPENDENCIAS.                                 00004644
            MOVE   SYSTABLES-DBNAME     TO   DBNAME OF CAB4.             00004420
            MOVE   SYSTABLES-CREATOR    TO   CREATOR OF CAB4.            00004430
            MOVE   SYSTABLES-NAME       TO   TNAME OF CAB4.              00004440
+           MOVE   +0                   TO   WS-QTD-DEPEND.              00004435
+           MOVE   +0                   TO   WS-QTD-DEPENDENTE.          00004437
+                                                                        00004441
+           IF  CH-RECURSIVO  EQUAL  'S'                                 00004442
+               PERFORM  0425-0420-REGISTRA-RAIZ THRU 0425-0420-EXIT     00004443
+           END-IF.                                                      00004444
+                                                                        00004445
+           PERFORM  1400-0420-LISTA-CHECKS THRU 1400-0420-EXIT.         00004446
       *---                                                              00004450
            MOVE   SYSTABLES-CREATOR    TO   H-CREATOR-DYN1.             00004460
            MOVE   SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)                  00004470
@@ -458,13 +682,179 @@
            MOVE   2                    TO   CH-AUX.                     00004580
            MOVE   'SIM'                TO   N88-1VEZ.                   00004590
            PERFORM  0600-0400-TRATA-DEPENDENCIA THRU 0600-0400-EXIT.    00004600
-                                                                        00004610
-           MOVE   99                   TO   AC-LINHA.                   00004620
-           PERFORM  0300-9999-FETCH-SYSTABLES THRU 0300-9999-EXIT.      00004630
-       0400-0000-EXIT. EXIT.                                            00004640
-      *----------------------------------------------------------------*00004650
-      *                                                                *00004660
+      *---                                                              00004603
+           PERFORM  0428-0420-IMPRIME-RESUMO THRU 0428-0420-EXIT.       00004604
+       0420-0000-EXIT. EXIT.                                            00004601
+      *----------------------------------------------------------------*00004602
+      *                                                                *00004603
+      *----------------------------------------------------------------*00004604
+       0425-0420-REGISTRA-RAIZ.                                         00004605
+           MOVE   SPACES               TO   BUSCA-CREATOR BUSCA-TBNAME. 00004606
+           MOVE   SYSTABLES-CREATOR    TO   BUSCA-CREATOR.              00004607
+           MOVE   SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)                  00004608
+                                       TO   BUSCA-TBNAME.               00004609
+           PERFORM  0440-0000-PROCURA-CONHECIDA THRU 0440-0000-EXIT.    00004611
+           IF  CH-ACHADA  EQUAL  'N'                                    00004612
+               PERFORM  0430-0000-MARCA-CONHECIDA THRU 0430-0000-EXIT   00004613
+           END-IF.                                                      00004614
+       0425-0420-EXIT. EXIT.                                            00004615
+      *----------------------------------------------------------------*00004616
+      *                                                                *00004617
+      *----------------------------------------------------------------*00004618
+       0427-0420-ENFILEIRA-ACHADA.                                      00004619
+           MOVE   SPACES               TO   BUSCA-CREATOR BUSCA-TBNAME. 00004620
+           MOVE   CREATOR OF LDET      TO   BUSCA-CREATOR.              00004621
+           MOVE   TNAME OF LDET        TO   BUSCA-TBNAME.               00004622
+           PERFORM  0440-0000-PROCURA-CONHECIDA THRU 0440-0000-EXIT.    00004623
+           IF  CH-ACHADA  EQUAL  'N'                                    00004624
+               PERFORM  0430-0000-MARCA-CONHECIDA THRU 0430-0000-EXIT   00004625
+               PERFORM  0435-0000-ENQUEUA-PENDENTE THRU 0435-0000-EXIT  00004626
+           END-IF.                                                      00004627
+       0427-0420-EXIT. EXIT.                                            00004628
+      *----------------------------------------------------------------*00004629
+      * IMPRIME O RESUMO DE DEPENDENCIAS/DEPENDENTES DE UMA TABELA     *00004629
+      *----------------------------------------------------------------*00004629
+       0428-0420-IMPRIME-RESUMO.                                        00004629
+           MOVE   SYSTABLES-CREATOR    TO   RES-CREATOR.                00004629
+           MOVE   SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)                  00004629
+                                       TO   RES-TNAME.                  00004629
+           MOVE   WS-QTD-DEPEND        TO   RES-QTD-DEPEND.             00004629
+           MOVE   WS-QTD-DEPENDENTE    TO   RES-QTD-DEPENDENTE.         00004629
+           MOVE   WS-QTD-CHECKS        TO   RES-QTD-CHECKS.             00004629
+           WRITE  REG-LSTOUT           FROM    CAB-RESUMO.              00004629
+           ADD    WS-QTD-DEPEND        TO   WS-TOT-QTD-DEPEND.          00004629
+           ADD    WS-QTD-DEPENDENTE    TO   WS-TOT-QTD-DEPENDENTE.      00004629
+           ADD    WS-QTD-CHECKS        TO   WS-TOT-QTD-CHECKS.          00004629
+       0428-0420-EXIT.  EXIT.                                           00004629
+      *----------------------------------------------------------------*00004629
+      * VERIFICA SE A TABELA RELACIONADA PERTENCE A OUTRO SUBSISTEMA   *00004630
+      * (DBNAME DIFERENTE DO DBNAME DA TABELA ANCORA) E ACUMULA POR    *00004631
+      * SUBSISTEMA DESTINO PARA O RESUMO EXECUTIVO                     *00004632
+      *----------------------------------------------------------------*00004633
+       0429-0420-VERIFICA-CROSSDB.                                      00004634
+           MOVE   CREATOR OF LDET      TO   H-CROSSDB-CREATOR.          00004635
+           MOVE   +18                  TO   H-CROSSDB-NAME-L.           00004636
+           MOVE   TNAME OF LDET        TO   H-CROSSDB-NAME-T.           00004637
+           MOVE   SPACES               TO   H-CROSSDB-DBNAME.           00004638
+           EXEC SQL                                                     00004639
+                SELECT DBNAME                                           00004640
+                  INTO :H-CROSSDB-DBNAME                                00004641
+                  FROM SYSIBM.SYSTABLES                                 00004642
+                 WHERE CREATOR = :H-CROSSDB-CREATOR                     00004643
+                   AND NAME    = :H-CROSSDB-NAME                        00004644
+           END-EXEC.                                                    00004645
+           IF  SQLCODE  EQUAL  +0                                       00004646
+               NEXT  SENTENCE                                           00004647
+           ELSE                                                         00004648
+             IF  SQLCODE  EQUAL  +100                                   00004649
+                 MOVE  SYSTABLES-DBNAME  TO  H-CROSSDB-DBNAME           00004650
+             ELSE                                                       00004651
+                 DISPLAY '*** ERRO NO SELECT DBNAME CROSSDB'            00004652
+                 PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT       00004653
+             END-IF                                                     00004654
+           END-IF.                                                      00004655
+           IF  H-CROSSDB-DBNAME  NOT EQUAL  SYSTABLES-DBNAME            00004656
+               MOVE   SPACES              TO   BUSCA-SUBSISTEMA         00004657
+               MOVE   H-CROSSDB-DBNAME     TO   BUSCA-SUBSISTEMA        00004658
+               PERFORM  0431-0429-PROCURA-SUBSISTEMA THRU 0431-0429-EXIT00004659
+               IF  CH-ACHADA  EQUAL  'N'                                00004660
+                   IF  AC-SUBSISTEMAS  LESS  100                        00004660
+                       ADD    +1                 TO   AC-SUBSISTEMAS    00004661
+                        MOVE   H-CROSSDB-DBNAME    TO                   00004662
+                                  SUB-DBNAME(AC-SUBSISTEMAS)            00004663
+                       MOVE   +1        TO   SUB-QTD(AC-SUBSISTEMAS)    00004664
+                   ELSE                                                 00004660
+                       DISPLAY '*** AVISO: TAB-SUBSISTEMAS CHEIA, '     00004660
+                       DISPLAY '*** AVISO: ' H-CROSSDB-DBNAME           00004660
+                       DISPLAY '*** AVISO: NAO RASTREADO'               00004660
+                   END-IF                                               00004660
+               ELSE                                                     00004665
+                   ADD    +1                 TO   SUB-QTD(AC-IDX)       00004666
+               END-IF                                                   00004667
+           END-IF.                                                      00004668
+       0429-0420-EXIT.  EXIT.                                           00004669
       *----------------------------------------------------------------*00004670
+      *                                                                *00004671
+      *----------------------------------------------------------------*00004672
+       0431-0429-PROCURA-SUBSISTEMA.                                    00004673
+           MOVE   'N'                  TO   CH-ACHADA.                  00004674
+           PERFORM  VARYING  AC-IDX  FROM  +1  BY  +1                   00004675
+               UNTIL  AC-IDX  GREATER  AC-SUBSISTEMAS                   00004677
+                  OR  SUB-DBNAME(AC-IDX)  EQUAL  BUSCA-SUBSISTEMA       00004678
+               CONTINUE                                                 00004678
+           END-PERFORM.                                                 00004678
+           IF  AC-IDX  NOT GREATER  AC-SUBSISTEMAS                      00004678
+               MOVE   'S'              TO   CH-ACHADA                   00004678
+           END-IF.                                                      00004678
+       0431-0429-EXIT.  EXIT.                                           00004679
+      *----------------------------------------------------------------*00004631
+       0430-0000-MARCA-CONHECIDA.                                       00004632
+           IF  AC-CONHECIDAS  LESS  500                                 00004633
+               ADD   1                 TO   AC-CONHECIDAS               00004634
+               MOVE  BUSCA-CREATOR     TO   CON-CREATOR(AC-CONHECIDAS)  00004635
+               MOVE  BUSCA-TBNAME      TO   CON-TBNAME(AC-CONHECIDAS)   00004636
+           ELSE                                                         00004637
+               DISPLAY '*** AVISO: TAB-CONHECIDAS CHEIA, TABELA '       00004638
+               DISPLAY '*** AVISO: ' BUSCA-CREATOR ' ' BUSCA-TBNAME     00004639
+               DISPLAY '*** AVISO: NAO RASTREADA RECURSIVAMENTE'        00004640
+           END-IF.                                                      00004641
+       0430-0000-EXIT. EXIT.                                            00004642
+      *----------------------------------------------------------------*00004643
+      *                                                                *00004644
+      *----------------------------------------------------------------*00004645
+       0435-0000-ENQUEUA-PENDENTE.                                      00004646
+           IF  AC-PENDENTES  LESS  500                                  00004647
+               ADD   1                 TO   AC-PENDENTES                00004648
+               MOVE  BUSCA-CREATOR     TO   PEND-CREATOR(AC-PENDENTES)  00004649
+               MOVE  BUSCA-TBNAME      TO   PEND-TBNAME(AC-PENDENTES)   00004650
+           ELSE                                                         00004651
+               DISPLAY '*** AVISO: TAB-PENDENTES CHEIA, TABELA '        00004652
+               DISPLAY '*** AVISO: ' BUSCA-CREATOR ' ' BUSCA-TBNAME     00004653
+               DISPLAY '*** AVISO: NAO ENFILEIRADA'                     00004654
+           END-IF.                                                      00004655
+       0435-0000-EXIT. EXIT.                                            00004656
+      *----------------------------------------------------------------*00004657
+      *                                                                *00004658
+      *----------------------------------------------------------------*00004659
+       0440-0000-PROCURA-CONHECIDA.                                     00004660
+           MOVE   'N'                  TO   CH-ACHADA.                  00004661
+           PERFORM  0445-0440-COMPARA-CONHECIDA THRU 0445-0440-EXIT     00004662
+               VARYING  AC-IDX  FROM  +1  BY  +1                        00004663
+               UNTIL  AC-IDX  GREATER  AC-CONHECIDAS                    00004664
+                  OR  CH-ACHADA  EQUAL  'S'.                            00004665
+       0440-0000-EXIT. EXIT.                                            00004666
+      *----------------------------------------------------------------*00004667
+      *                                                                *00004668
+      *----------------------------------------------------------------*00004669
+       0445-0440-COMPARA-CONHECIDA.                                     00004670
+           IF  CON-CREATOR(AC-IDX)  EQUAL  BUSCA-CREATOR                00004671
+               AND CON-TBNAME(AC-IDX)  EQUAL  BUSCA-TBNAME              00004672
+               MOVE   'S'              TO   CH-ACHADA                   00004673
+           END-IF.                                                      00004674
+       0445-0440-EXIT. EXIT.                                            00004675
+      *----------------------------------------------------------------*00004676
+      *                                                                *00004677
+      *----------------------------------------------------------------*00004678
+       0450-0000-PROCESSA-PENDENTES.                                    00004679
+           PERFORM  0460-0450-TRATA-PENDENTE THRU 0460-0450-EXIT        00004680
+               UNTIL  AC-PROX-PEND  NOT  LESS  AC-PENDENTES.            00004681
+       0450-0000-EXIT. EXIT.                                            00004682
+      *----------------------------------------------------------------*00004683
+      *                                                                *00004684
+      *----------------------------------------------------------------*00004685
+       0460-0450-TRATA-PENDENTE.                                        00004686
+           ADD   1                     TO   AC-PROX-PEND.               00004687
+           MOVE   SPACES               TO   SYSTABLES-CREATOR.          00004688
+           MOVE   PEND-CREATOR(AC-PROX-PEND)                            00004689
+                                       TO   SYSTABLES-CREATOR.          00004690
+           MOVE   +18                  TO   SYSTABLES-NAME-L.           00004691
+           MOVE   PEND-TBNAME(AC-PROX-PEND)                             00004692
+                                       TO   SYSTABLES-NAME-T.           00004693
+           PERFORM  0420-0000-RASTREIA-DEPENDENCIAS THRU 0420-0000-EXIT.00004694
+       0460-0450-EXIT. EXIT.                                            00004695
+      *----------------------------------------------------------------*00004696
+      *                                                                *00004697
+      *----------------------------------------------------------------*00004698
        0500-0400-SYSTABLES.                                             00004680
            MOVE   SYSTABLES-NAME       TO   HAUX-NAME.                  00004690
            MOVE   SYSTABLES-CREATOR    TO   HAUX-CREATOR.               00004700
@@ -571,6 +961,18 @@
                MOVE   SYSRELS-TBNAME       TO   TNAME OF LDET           00005710
            END-IF.                                                      00005720
                                                                         00005730
+           IF  CH-RECURSIVO  EQUAL  'S'                                 00005731
+               PERFORM  0427-0420-ENFILEIRA-ACHADA THRU 0427-0420-EXIT  00005732
+           END-IF.                                                      00005733
+                                                                        00005734
+           IF  CH-AUX  EQUAL  1                                         00005735
+               ADD    +1               TO   WS-QTD-DEPEND               00005736
+           ELSE                                                         00005737
+               ADD    +1               TO   WS-QTD-DEPENDENTE           00005738
+           END-IF.                                                      00005739
+                                                                        00005741
+           PERFORM  0429-0420-VERIFICA-CROSSDB THRU 0429-0420-EXIT.     00005742
+                                                                        00005743
            EXEC SQL                                                     00005740
                 DECLARE C_COLUMNS CURSOR FOR                            00005750
                 SELECT A.NAME, A.COLTYPE, A.LENGTH, A.SCALE, A.NULLS,   00005760
@@ -688,6 +1090,19 @@
                MOVE   'NAO'            TO   N88-1VEZ                    00006880
            END-IF.                                                      00006890
            WRITE   REG-LSTOUT          FROM    LDET.                    00006900
+           IF  CH-CSV  EQUAL  'S'                                       00006901
+               MOVE   DBNAME OF LDET       TO   CSV-DBNAME              00006902
+               MOVE   CREATOR OF LDET      TO   CSV-CREATOR             00006903
+               MOVE   TNAME OF LDET        TO   CSV-TNAME               00006904
+               MOVE   DELETE-RULE OF LDET  TO   CSV-DELETE-RULE         00006905
+               MOVE   CONSTRAINT OF LDET   TO   CSV-CONSTRAINT          00006906
+               MOVE   CNAME OF LDET        TO   CSV-CNAME               00006907
+               MOVE   CTYPE OF LDET        TO   CSV-CTYPE               00006908
+               MOVE   CLENGTH OF LDET      TO   CSV-CLENGTH             00006909
+               MOVE   CSCALE-R OF LDET     TO   CSV-CSCALE              00006910
+               MOVE   CNULL OF LDET        TO   CSV-CNULL               00006911
+               WRITE  REG-CSVOUT           FROM    LREG-CSV             00006912
+           END-IF.                                                      00006913
            ADD     1                   TO      AC-LINHA.                00006910
            PERFORM  0900-9999-FETCH-COLUMNS THRU 0900-9999-EXIT.        00006920
            MOVE    SPACES              TO      LDET.                    00006930
@@ -780,6 +1195,71 @@
            MOVE    SPACES          TO      REG-LSTOUT CAB4.             00007800
            PERFORM  1200-9999-FETCH-PKEYS   THRU 1200-9999-EXIT.        00007810
        1300-1100-EXIT. EXIT.                                            00007820
+      *----------------------------------------------------------------*00007821
+      * LISTA OS CHECK CONSTRAINTS (SYSIBM.SYSCHECKS) DA TABELA ATUAL  *00007822
+      *----------------------------------------------------------------*00007823
+       1400-0420-LISTA-CHECKS.                                          00007824
+           MOVE   +0                   TO   WS-QTD-CHECKS.              00007825
+           EXEC SQL                                                     00007826
+                DECLARE C_CHECKS CURSOR FOR                             00007827
+                SELECT CHECKNAME, CHECKCONDITION                        00007828
+                  FROM SYSIBM.SYSCHECKS                                 00007829
+                 WHERE TBOWNER = :SYSTABLES-CREATOR                     00007830
+                   AND TBNAME  = :SYSTABLES-NAME                        00007831
+           END-EXEC.                                                    00007832
+                                                                        00007833
+           EXEC SQL OPEN C_CHECKS END-EXEC.                             00007834
+           IF  SQLCODE  EQUAL  +0                                       00007835
+               NEXT  SENTENCE                                           00007836
+           ELSE                                                         00007837
+               DISPLAY '*** ERRO DE OPEN C_CHECKS'                      00007838
+               PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00007839
+           END-IF.                                                      00007840
+                                                                        00007841
+           MOVE   'NAO'                TO   N88-FIM-CHECKS.             00007842
+           PERFORM  1500-9999-FETCH-CHECKS  THRU 1500-9999-EXIT.        00007843
+           PERFORM  1600-1400-TRATA-CHECKS  THRU 1600-1400-EXIT         00007844
+             UNTIL  FIM-CHECKS.                                         00007845
+                                                                        00007846
+           EXEC SQL CLOSE C_CHECKS END-EXEC.                            00007847
+           IF  SQLCODE  EQUAL  +0                                       00007848
+               NEXT  SENTENCE                                           00007849
+           ELSE                                                         00007850
+               DISPLAY '*** ERRO DE CLOSE C_CHECKS'                     00007851
+               PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00007852
+           END-IF.                                                      00007853
+       1400-0420-EXIT. EXIT.                                            00007854
+      *----------------------------------------------------------------*00007855
+      *                                                                *00007856
+      *----------------------------------------------------------------*00007857
+       1500-9999-FETCH-CHECKS.                                          00007858
+           INITIALIZE  SYSCHECKS.                                       00007859
+           EXEC SQL                                                     00007860
+                FETCH  C_CHECKS                                         00007861
+                 INTO  :CHECKS-NAME, :CHECKS-CONDITION                  00007862
+           END-EXEC.                                                    00007863
+           IF  SQLCODE  EQUAL  +0                                       00007864
+               NEXT  SENTENCE                                           00007865
+           ELSE                                                         00007866
+             IF  SQLCODE  EQUAL  +100                                   00007867
+                 MOVE  'SIM'           TO  N88-FIM-CHECKS               00007868
+             ELSE                                                       00007869
+                 DISPLAY '*** ERRO NO FETCH C_CHECKS'                   00007870
+                 PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT       00007871
+             END-IF                                                     00007872
+           END-IF.                                                      00007873
+       1500-9999-EXIT. EXIT.                                            00007874
+      *----------------------------------------------------------------*00007875
+      *                                                                *00007876
+      *----------------------------------------------------------------*00007877
+       1600-1400-TRATA-CHECKS.                                          00007878
+           MOVE    CHECKS-NAME          TO   CHK-NAME.                  00007879
+           MOVE    CHECKS-CONDITION-T(1:CHECKS-CONDITION-L)             00007880
+                                        TO   CHK-CONDITION.             00007881
+           WRITE   REG-LSTOUT           FROM    CAB-CHECK.              00007882
+           ADD     1                    TO      WS-QTD-CHECKS.          00007883
+           PERFORM  1500-9999-FETCH-CHECKS  THRU 1500-9999-EXIT.        00007884
+       1600-1400-EXIT. EXIT.                                            00007885
       *----------------------------------------------------------------*00007830
       *                                                                *00007840
       *----------------------------------------------------------------*00007850
