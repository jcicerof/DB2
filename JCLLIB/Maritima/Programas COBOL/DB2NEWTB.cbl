@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID.    DB2NEWTB.                                         00000020
+      *----------------------------------------------------------------*00000030
+      * DATA:  AGO/2026                                                *00000040
+      * OBJETIVOS: DRIVER DE "KIT" PARA TABELA NOVA - LE UMA UNICA VEZ *00000050
+      *   POR CARTAO O CREATOR/TABELA/PROGRAMADOR DA TABELA NOVA E     *00000060
+      *   GRAVA, EM UMA UNICA PASSADA, O CARTAO SYSIN DE ENTRADA DO    *00000070
+      *   DB2CRDDL (SCRIPT DDL) E O CARTAO SYSIN DE ENTRADA DO         *00000080
+      *   DB2BOOK (BOOK COBOL) A PARTIR DOS MESMOS DADOS - EVITANDO A  *00000090
+      *   DIGITACAO SEPARADA (E A DIVERGENCIA) DOS DOIS CARTOES.       *00000100
+      *   DEVE SER O 1O PASSO DE UM JOB DE 3 PASSOS: DB2NEWTB, DEPOIS  *00000110
+      *   DB2CRDDL (SYSIN=CRDDLIN DESTE PASSO) E DB2BOOK (SYSIN=       *00000120
+      *   BOOKIN DESTE PASSO).                                        *00000130
+      * AREA RESPONSAVEL: ADMINISTRACAO DE BANCO DE DADOS              *00000140
+      *----------------------------------------------------------------*00000150
+       ENVIRONMENT    DIVISION.                                         00000160
+      *                                                                 00000170
+       INPUT-OUTPUT       SECTION.                                      00000180
+       FILE-CONTROL.                                                    00000190
+           SELECT  SYSIN    ASSIGN  TO  SYSIN.                          00000200
+           SELECT  CRDDLIN  ASSIGN  TO  CRDDLIN.                        00000210
+           SELECT  BOOKIN   ASSIGN  TO  BOOKIN.                         00000220
+      *                                                                 00000230
+       DATA DIVISION.                                                   00000240
+      *                                                                 00000250
+       FILE            SECTION.                                         00000260
+       FD  SYSIN                                                        00000270
+           LABEL  RECORD  IS  OMITTED                                   00000280
+           RECORDING MODE IS F.                                         00000290
+                                                                        00000300
+       01  REG-SYSIN                   PIC  X(080).                     00000310
+      *                                                                 00000320
+       FD  CRDDLIN                                                      00000330
+           LABEL  RECORD  IS  OMITTED                                   00000340
+           RECORDING MODE IS F.                                         00000350
+                                                                        00000360
+       01  REG-CRDDLIN                 PIC  X(080).                     00000370
+      *                                                                 00000380
+       FD  BOOKIN                                                       00000390
+           LABEL  RECORD  IS  OMITTED                                   00000400
+           RECORDING MODE IS F.                                         00000410
+                                                                        00000420
+       01  REG-BOOKIN                  PIC  X(080).                     00000430
+      *                                                                 00000440
+       WORKING-STORAGE SECTION.                                         00000450
+      *----------------------------------------------------------------*00000460
+      * CARTAO DE ENTRADA - MESMOS CAMPOS/TAMANHOS DA PARAMETRO DO     *00000470
+      * DB2BOOK, PARA QUE O QUE FOR DIGITADO AQUI VALHA PARA OS DOIS   *00000480
+      * PROGRAMAS SEM CONVERSAO                                        *00000490
+      *----------------------------------------------------------------*00000500
+       01  PARAMETRO.                                                   00000510
+           05  PAR-CRIADOR        PIC X(08).                            00000520
+           05  FILLER             PIC X(01).                            00000530
+           05  PAR-TABELA         PIC X(18).                            00000540
+           05  FILLER             PIC X(01).                            00000550
+           05  PAR-PGMR           PIC X(08).                            00000560
+      *----------------------------------------------------------------*00000570
+      *                                                                 00000580
+      *----------------------------------------------------------------*00000590
+       01  N88-FIM-SYSIN          PIC  X(01)         VALUE 'N'.         00000600
+           88  FIM-SYSIN                              VALUE 'S'.        00000610
+      *                                                                 00000620
+       01  N88-WARNING            PIC  X(01)         VALUE 'N'.         00000630
+           88  WARNING                                VALUE 'S'.        00000640
+      *                                                                 00000650
+       01  WS-QTD-CARTOES         PIC S9(04) COMP    VALUE +0.          00000660
+       01  WS-QTD-IGNORADOS       PIC S9(04) COMP    VALUE +0.          00000670
+      *                                                                 00000680
+      * CARTAO DE SAIDA PARA O DB2CRDDL - CREATOR.TABELA               *00000690
+       01  LIN-CRDDLIN.                                                 00000700
+           05  LCRDDL-CHAVE       PIC X(40)          VALUE SPACES.      00000710
+           05  FILLER             PIC X(40)          VALUE SPACES.      00000720
+      *                                                                 00000730
+      * CARTAO DE SAIDA PARA O DB2BOOK - MESMO LAYOUT DE PARAMETRO,    *00000740
+      * FLAG DE EXISTENCIA VAI EM BRANCO/'N' - TABELA E' NOVA E, SE    *00000750
+      * O JOB TIVER UM BOOKDIR, O PROPRIO DB2BOOK REDECIDE ADD/REP     *00000760
+       01  LIN-BOOKIN.                                                  00000770
+           05  LBOOK-CRIADOR      PIC X(08)          VALUE SPACES.      00000780
+           05  FILLER             PIC X(01)          VALUE SPACES.      00000790
+           05  LBOOK-TABELA       PIC X(18)          VALUE SPACES.      00000800
+           05  FILLER             PIC X(01)          VALUE SPACES.      00000810
+           05  LBOOK-PGMR         PIC X(08)          VALUE SPACES.      00000820
+           05  FILLER             PIC X(01)          VALUE SPACES.      00000830
+           05  LBOOK-FLAG-EXISTE  PIC X(01)          VALUE 'N'.         00000840
+           05  FILLER             PIC X(42)          VALUE SPACES.      00000850
+      *----------------------------------------------------------------*00000860
+      *                                                                 00000870
+      *----------------------------------------------------------------*00000880
+       PROCEDURE   DIVISION.                                            00000890
+      *----------------------------------------------------------------*00000900
+      *                                                                *00000910
+      *----------------------------------------------------------------*00000920
+       0000-0000-PRINCIPAL.                                             00000930
+           PERFORM 0100-0000-INICIO       THRU 0100-0000-EXIT.          00000940
+           PERFORM 0200-0000-PROCESSA-CARTAO THRU 0200-0000-EXIT        00000950
+               UNTIL FIM-SYSIN.                                         00000960
+           PERFORM 0900-0000-FIM          THRU 0900-0000-EXIT.          00000970
+           IF  WARNING                                                  00000980
+               MOVE   +4               TO  RETURN-CODE                  00000990
+           ELSE                                                         00001000
+               MOVE   +0               TO  RETURN-CODE                  00001010
+           END-IF.                                                      00001020
+           STOP  RUN.                                                   00001030
+       0000-0000-EXIT. EXIT.                                            00001040
+      *----------------------------------------------------------------*00001050
+      *                                                                *00001060
+      *----------------------------------------------------------------*00001070
+       0100-0000-INICIO.                                                00001080
+           OPEN INPUT   SYSIN.                                          00001090
+           OPEN OUTPUT  CRDDLIN.                                        00001100
+           OPEN OUTPUT  BOOKIN.                                         00001110
+           PERFORM 0110-0100-LE-SYSIN THRU 0110-0100-EXIT.              00001120
+       0100-0000-EXIT. EXIT.                                            00001130
+      *----------------------------------------------------------------*00001140
+      *                                                                *00001150
+      *----------------------------------------------------------------*00001160
+       0110-0100-LE-SYSIN.                                              00001170
+           READ  SYSIN  INTO  PARAMETRO                                 00001180
+               AT END                                                   00001190
+                   MOVE   'S'           TO   N88-FIM-SYSIN              00001200
+           END-READ.                                                    00001210
+       0110-0100-EXIT. EXIT.                                            00001220
+      *----------------------------------------------------------------*00001230
+      * PARA CADA CARTAO, GRAVA O PAR DE CARTOES SYSIN SINCRONIZADOS   *00001240
+      * PARA O DB2CRDDL E O DB2BOOK; CARTAO SEM CREATOR OU TABELA E'   *00001250
+      * IGNORADO (NAO GERA PAR INCOMPLETO PARA NENHUM DOS DOIS)        *00001260
+      *----------------------------------------------------------------*00001270
+       0200-0000-PROCESSA-CARTAO.                                       00001280
+           IF  PAR-CRIADOR  EQUAL  SPACES  OR                           00001290
+               PAR-TABELA   EQUAL  SPACES                               00001300
+               DISPLAY '*** DB2NEWTB - CARTAO SEM CREATOR/TABELA, '     00001310
+                       'IGNORADO: ' PARAMETRO                           00001320
+               MOVE   'S'               TO   N88-WARNING                00001330
+               ADD    +1                TO   WS-QTD-IGNORADOS           00001340
+           ELSE                                                         00001350
+               PERFORM 0210-0200-GRAVA-CRDDLIN THRU 0210-0200-EXIT      00001360
+               PERFORM 0220-0200-GRAVA-BOOKIN  THRU 0220-0200-EXIT      00001370
+               ADD    +1                TO   WS-QTD-CARTOES             00001380
+               DISPLAY 'DB2NEWTB - KIT GERADO PARA ' PAR-CRIADOR '.'    00001390
+                       PAR-TABELA                                       00001400
+           END-IF.                                                      00001410
+           PERFORM 0110-0100-LE-SYSIN THRU 0110-0100-EXIT.              00001420
+       0200-0000-EXIT. EXIT.                                            00001430
+      *----------------------------------------------------------------*00001440
+      *                                                                *00001450
+      *----------------------------------------------------------------*00001460
+       0210-0200-GRAVA-CRDDLIN.                                         00001470
+           MOVE   SPACES               TO   LIN-CRDDLIN.                00001480
+           STRING PAR-CRIADOR   DELIMITED BY SPACE                      00001490
+                  '.'           DELIMITED BY SIZE                       00001500
+                  PAR-TABELA    DELIMITED BY SPACE                      00001510
+                  INTO LCRDDL-CHAVE.                                    00001520
+           WRITE  REG-CRDDLIN  FROM  LIN-CRDDLIN.                       00001530
+       0210-0200-EXIT. EXIT.                                            00001540
+      *----------------------------------------------------------------*00001550
+      *                                                                *00001560
+      *----------------------------------------------------------------*00001570
+       0220-0200-GRAVA-BOOKIN.                                          00001580
+           MOVE   SPACES               TO   LIN-BOOKIN.                 00001590
+           MOVE   PAR-CRIADOR          TO   LBOOK-CRIADOR.              00001600
+           MOVE   PAR-TABELA           TO   LBOOK-TABELA.               00001610
+           MOVE   PAR-PGMR             TO   LBOOK-PGMR.                 00001620
+           MOVE   'N'                  TO   LBOOK-FLAG-EXISTE.          00001630
+           WRITE  REG-BOOKIN   FROM  LIN-BOOKIN.                        00001640
+       0220-0200-EXIT. EXIT.                                            00001650
+      *----------------------------------------------------------------*00001660
+      *                                                                *00001670
+      *----------------------------------------------------------------*00001680
+       0900-0000-FIM.                                                   00001690
+           CLOSE  SYSIN, CRDDLIN, BOOKIN.                                00001700
+           DISPLAY 'DB2NEWTB - CARTOES GERADOS: ' WS-QTD-CARTOES.       00001710
+           DISPLAY 'DB2NEWTB - CARTOES IGNORADOS: ' WS-QTD-IGNORADOS.   00001720
+       0900-0000-EXIT. EXIT.                                            00001730
