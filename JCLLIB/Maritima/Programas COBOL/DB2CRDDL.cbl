@@ -10,6 +10,8 @@
       *          DE INTEGRIDADE REFERENCIAL                            *00000100
       * JUN/98 - TRATAMENTO DE DEFAULTS E TABELAS PARTICIONADAS        *00000110
       * JAN/02 - TRATAMENTO GRANT TABELA PARA DETERMINADOS USUARIOS.   *00000120
+SILVA * MAR/02 - GERACAO DE CREATE VIEW A PARTIR DA SYSIBM.SYSVIEWS.   *00000121
+SILVA * MAR/02 - GERACAO DE REVOKE PARA USUARIOS SEM ACESSO (REVOGAR). *00000122
       *----------------------------------------------------------------*00000130
        ENVIRONMENT    DIVISION.                                         00000140
       *                                                                 00000150
@@ -18,6 +20,12 @@
            SELECT  SYSIN   ASSIGN      TO  SYSIN.                       00000180
            SELECT  SCRIPT  ASSIGN      TO  SCRIPT.                      00000190
            SELECT  FKEYS   ASSIGN      TO  FKEYS.                       00000200
+SILVA      SELECT  REVOGAR ASSIGN      TO  REVOGAR.                     00000201
+SILVA      SELECT  CHKPT   ASSIGN      TO  CHKPT.                       00000202
+SILVA      SELECT  OPTIONAL RESTART  ASSIGN  TO  RESTART.               00000203
+SILVA      SELECT  DROPSCR ASSIGN      TO  DROPSCR.                     00000204
+SILVA      SELECT  OPTIONAL COLAUTH  ASSIGN  TO  COLAUTH.               00000205
+SILVA      SELECT  OPTIONAL FLAVOR   ASSIGN  TO  FLAVOR.                00000206
       *                                                                 00000210
        DATA DIVISION.                                                   00000220
       *                                                                 00000230
@@ -40,6 +48,42 @@
                                                                         00000400
        01  REG-FKEYS                   PIC  X(080).                     00000410
                                                                         00000420
+SILVA  FD  REVOGAR                                                      00000421
+SILVA      LABEL  RECORD  IS  OMITTED                                   00000422
+SILVA      RECORDING MODE IS F.                                         00000423
+SILVA                                                                   00000424
+SILVA  01  REG-REVOGAR                 PIC  X(080).                     00000425
+                                                                        00000426
+SILVA  FD  CHKPT                                                        00000427
+SILVA      LABEL  RECORD  IS  OMITTED                                   00000428
+SILVA      RECORDING MODE IS F.                                         00000429
+SILVA                                                                   00000430
+SILVA  01  REG-CHKPT                   PIC  X(080).                     00000431
+                                                                        00000432
+SILVA  FD  RESTART                                                      00000433
+SILVA      LABEL  RECORD  IS  OMITTED                                   00000434
+SILVA      RECORDING MODE IS F.                                         00000435
+SILVA                                                                   00000436
+SILVA  01  REG-RESTART                 PIC  X(080).                     00000437
+                                                                        00000438
+SILVA  FD  DROPSCR                                                      00000439
+SILVA      LABEL  RECORD  IS  OMITTED                                   00000440
+SILVA      RECORDING MODE IS F.                                         00000441
+SILVA                                                                   00000442
+SILVA  01  REG-DROPSCR                 PIC  X(080).                     00000443
+                                                                        00000438
+SILVA  FD  COLAUTH                                                      00000444
+SILVA      LABEL  RECORD  IS  OMITTED                                   00000445
+SILVA      RECORDING MODE IS F.                                         00000446
+SILVA                                                                   00000447
+SILVA  01  REG-COLAUTH                 PIC  X(080).                     00000448
+                                                                        00000438
+SILVA  FD  FLAVOR                                                       00000449
+SILVA      LABEL  RECORD  IS  OMITTED                                   00000450
+SILVA      RECORDING MODE IS F.                                         00000451
+SILVA                                                                   00000452
+SILVA  01  REG-FLAVOR                  PIC  X(080).                     00000453
+                                                                        00000438
        WORKING-STORAGE SECTION.                                         00000430
       *----------------------------------------------------------------*00000440
       * AREAS AUXILIARES                                               *00000450
@@ -51,6 +95,14 @@
            02   CH-PRIMARY                  PIC  X(01)      VALUE 'N'.  00000510
            02   WS-SQLCODE                  PIC -----9.                 00000520
            02   WS-INDEX                    PIC  9(05).                 00000530
+SILVA      02   WS-INDEX-2                  PIC  9(05).                 00000531
+SILVA      02   WS-COUNT                    PIC S9(09) COMP VALUE +0.   00000532
+SILVA      02   IND-REV-LOOP                PIC S9(04) COMP VALUE +0.   00000533
+SILVA      02   CH-REVOKE                   PIC  X(01)      VALUE 'N'.  00000534
+SILVA      02   IND-COLAUTH-LOOP            PIC S9(04) COMP VALUE +0.   00000535
+SILVA      02   WS-COUNT-IDX                PIC S9(09) COMP VALUE +0.   00000536
+SILVA      02   WS-COUNT-FK                 PIC S9(09) COMP VALUE +0.   00000537
+SILVA      02   WS-COUNT-CATALOGO           PIC S9(09) COMP VALUE +0.   00000538
       *----------------------------------------------------------------*00000540
       * HOSTS SYSIBM.SYSTABLES                                         *00000550
       *----------------------------------------------------------------*00000560
@@ -244,6 +296,41 @@
            02  SYSTABAUTH-REFERENCESAUTH PIC  X(001).                   00002440
            02  SYSTABAUTH-REFCOLS        PIC  X(001).                   00002450
            02  SYSTABAUTH-GRANTEDTS      PIC  X(026).                   00002460
+SILVA *----------------------------------------------------------------*00002462
+SILVA * HOSTS SYSIBM.SYSCOLAUTH                                        *00002463
+SILVA *----------------------------------------------------------------*00002464
+SILVA  01  SYSCOLAUTH.                                                  00002465
+SILVA      02  SYSCOLAUTH-GRANTOR        PIC  X(008).                   00002466
+SILVA      02  SYSCOLAUTH-GRANTEE        PIC  X(008).                   00002467
+SILVA      02  SYSCOLAUTH-GRANTEETYPE    PIC  X(001).                   00002468
+SILVA      02  SYSCOLAUTH-DBNAME         PIC  X(008).                   00002469
+SILVA      02  SYSCOLAUTH-TCREATOR       PIC  X(008).                   00002470
+SILVA      02  SYSCOLAUTH-TTNAME.                                       00002471
+SILVA          49 SYSCOLAUTH-TTNAME-L    PIC S9(004)      COMP.         00002472
+SILVA          49 SYSCOLAUTH-TTNAME-T    PIC  X(018).                   00002473
+SILVA      02  SYSCOLAUTH-CNAME.                                        00002474
+SILVA          49 SYSCOLAUTH-CNAME-L     PIC S9(004)      COMP.         00002475
+SILVA          49 SYSCOLAUTH-CNAME-T     PIC  X(018).                   00002476
+SILVA      02  SYSCOLAUTH-UPDATEHOWGOT   PIC  X(001).                   00002477
+SILVA      02  SYSCOLAUTH-REFERENCEHOWGO PIC  X(001).                   00002478
+SILVA      02  SYSCOLAUTH-TIMESTAMP      PIC  X(012).                   00002479
+SILVA      02  SYSCOLAUTH-DATEGRANTED    PIC  X(006).                   00002480
+SILVA      02  SYSCOLAUTH-TIMEGRANTED    PIC  X(008).                   00002481
+SILVA      02  SYSCOLAUTH-UPDATEAUTH     PIC  X(001).                   00002482
+SILVA      02  SYSCOLAUTH-REFERENCESAUTH PIC  X(001).                   00002483
+SILVA      02  SYSCOLAUTH-IBMREQD        PIC  X(001).                   00002484
+SILVA      02  SYSCOLAUTH-GRANTEELOCATIO PIC  X(016).                   00002485
+SILVA      02  SYSCOLAUTH-GRANTEDTS      PIC  X(026).                   00002486
+SILVA *----------------------------------------------------------------*00002461
+SILVA * HOSTS SYSIBM.SYSVIEWS                                          *00002462
+SILVA *----------------------------------------------------------------*00002463
+SILVA  01  SYSVIEWS.                                                    00002464
+SILVA      02  SYSVIEWS-CREATOR             PIC  X(08).                 00002465
+SILVA      02  SYSVIEWS-NAME.                                           00002466
+SILVA          49  SYSVIEWS-NAME-L          PIC S9(04) COMP.            00002467
+SILVA          49  SYSVIEWS-NAME-T          PIC  X(18).                 00002468
+SILVA      02  SYSVIEWS-SEQNO               PIC  S9(04) COMP.           00002469
+SILVA      02  SYSVIEWS-TEXT                PIC  X(60).                 00002469
       *----------------------------------------------------------------*00002470
       *                                                                *00002480
       *----------------------------------------------------------------*00002490
@@ -271,18 +358,53 @@
       *                                                                *00002710
       *----------------------------------------------------------------*00002720
       *--- TABELA PARA ARMAZENAR LIMITKEY DE TABELAS PARTICIONADAS      00002730
+SILVA *--- OCCURS AMPLIADO DE 64 PARA 4096, LIMITE ATUAL DE PARTICOES   00002731
+SILVA *--- EM TABLESPACES UTS/PBR.                                      00002732
        01  TAB-LIMITKEYS.                                               00002740
            02  IND-LK                 PIC S9(04) COMP  VALUE +0.        00002750
-           02  FILLER             OCCURS    64   TIMES.                 00002760
+           02  FILLER             OCCURS  4096   TIMES.                 00002760
                04  TB-LIMITKEY-LEN    PIC S9(04) COMP  VALUE +0.        00002770
                04  TB-LIMITKEY        PIC  X(60)       VALUE SPACES.    00002780
       *----------------------------------------------------------------*00002790
-      *                                                                *00002800
+SILVA *--- TABELA AUXILIAR, ACUMULA OS OBJETOS CRIADOS NESTA RODADA,    00002793
+SILVA *--- NA ORDEM DO SYSIN, PARA GERAR O SCRIPT DE DROP NA ORDEM      00002794
+SILVA *--- INVERSA (RESPEITA DEPENDENCIA DE CHAVE ESTRANGEIRA).         00002795
+SILVA  01  TAB-DROP.                                                    00002796
+SILVA      02  IND-DROP               PIC S9(04) COMP  VALUE +0.        00002797
+SILVA      02  FILLER             OCCURS  1000  TIMES.                  00002798
+SILVA          04  TB-DROP-TIPO       PIC  X(01)       VALUE SPACES.    00002799
+SILVA          04  TB-DROP-TNAME      PIC  X(40)       VALUE SPACES.    00002800
+      *----------------------------------------------------------------*00002801
+SILVA *--- TABELA AUXILIAR, PARA TRATAR REVOGAR (REVOKE)                00002791
+      *----------------------------------------------------------------*00002800
+SILVA  01  TAB-REVOGAR.                                                 00002801
+SILVA      02  IND-REV                PIC S9(04) COMP  VALUE +0.        00002802
+SILVA      02  FILLER             OCCURS    200  TIMES.                 00002803
+SILVA          04  TB-REV-CREATOR     PIC  X(08)       VALUE SPACES.    00002804
+SILVA          04  TB-REV-TABELA      PIC  X(18)       VALUE SPACES.    00002805
+SILVA          04  TB-REV-GRANTEE     PIC  X(08)       VALUE SPACES.    00002806
       *----------------------------------------------------------------*00002810
+SILVA *--- TABELA AUXILIAR, PARA TRATAR GRANT/REVOKE NO NIVEL DE COLUNA 00002811
+      *----------------------------------------------------------------*00002812
+SILVA  01  TAB-COLAUTH.                                                 00002813
+SILVA      02  IND-COLAUTH            PIC S9(04) COMP  VALUE +0.        00002814
+SILVA      02  FILLER             OCCURS    200  TIMES.                 00002815
+SILVA          04  TB-COLAUTH-ACAO    PIC  X(01)       VALUE SPACES.    00002816
+SILVA          04  TB-COLAUTH-CREATOR PIC  X(08)       VALUE SPACES.    00002817
+SILVA          04  TB-COLAUTH-TABELA  PIC  X(18)       VALUE SPACES.    00002818
+SILVA          04  TB-COLAUTH-COLUNA  PIC  X(18)       VALUE SPACES.    00002819
+SILVA          04  TB-COLAUTH-GRANTEE PIC  X(08)       VALUE SPACES.    00002820
+      *----------------------------------------------------------------*00002821
        01  PARAMETRO                   PIC X(40).                       00002820
        01  FILLER.                                                      00002830
            02  PARM-CREATOR            PIC X(18).                       00002840
            02  PARM-TABELA             PIC X(18).                       00002850
+SILVA  01  PARM-REVOGAR                PIC X(80).                       00002851
+SILVA  01  FILLER.                                                      00002852
+SILVA      02  REV-CREATOR             PIC X(08).                       00002853
+SILVA      02  REV-TABELA              PIC X(18).                       00002854
+SILVA      02  REV-GRANTEE             PIC X(08).                       00002855
+SILVA  01  PARM-COLAUTH                PIC X(80).                       00002856
       *----------------------------------------------------------------*00002860
       *                                                                *00002870
       *----------------------------------------------------------------*00002880
@@ -351,13 +473,13 @@
        01  NUMPARTS-L.                                                  00003510
            02  FILLER                  PIC X(07)      VALUE SPACES.     00003520
            02  NUMPARTS-STRING         PIC X(10)      VALUE 'NUMPARTS'. 00003530
-           02  NUMPARTS                PIC ZZ.                          00003540
+           02  NUMPARTS                PIC ZZZZ.                        00003540
            02  FILLER                  PIC X(03)      VALUE ' '.        00003550
            02  PARTITION-L.                                             00003560
                04  PAR-BR              PIC X(01).                       00003570
                04  FILLER.                                              00003580
                    06  PART-STRING     PIC X(05)      VALUE 'PART'.     00003590
-                   06  NUMPART-ID      PIC ZZ.                          00003600
+                   06  NUMPART-ID      PIC ZZZZ.                        00003600
                    06  FILLER          PIC X(01)      VALUE ' '.        00003610
                04  NUMPART-DEF         PIC X(25).                       00003620
                04  BR-PAR              PIC X(01).                       00003630
@@ -368,10 +490,18 @@
        01  DELIMITADOR.                                                 00003680
            02  FILLER         PIC X(01)          VALUE ';'.             00003690
                                                                         00003700
+SILVA  01  DROP-L.                                                      00003701
+SILVA      02  DROP-VERBO     PIC X(11)          VALUE SPACES.          00003702
+SILVA      02  DROP-TNAME     PIC X(40)          VALUE SPACES.          00003703
+                                                                        00003704
        01  TABLE-L.                                                     00003710
            02  FILLER         PIC X(13)          VALUE 'CREATE TABLE'.  00003720
            02  TNAME          PIC X(40).                                00003730
                                                                         00003740
+SILVA  01  VIEWTEXT-L.                                                  00003741
+SILVA      02  TEXTO              PIC X(60).                            00003742
+SILVA      02  FILLER             PIC X(20)          VALUE SPACES.      00003743
+                                                                        00003744
        01  CREATECOL-L.                                                 00003750
            02  PAR-BR             PIC X(01).                            00003760
            02  CNAME              PIC X(18).                            00003770
@@ -405,178 +535,254 @@ MUNIZ          04  GRANTEE-GRANT2 OCCURS             8 TIMES.           00004040
 MUNIZ              06  GRANTEE2-L PIC X(08).                            00004050
 MUNIZ              06  VIRGULA    PIC X(01).                            00004060
                                                                         00004070
-       01  ALIAS-L.                                                     00004080
-           02  ALIAS1-L.                                                00004090
-               04  FILLER         PIC X(13)          VALUE              00004100
-                   'CREATE ALIAS'.                                      00004110
-               04  ALIAS-NAME     PIC X(30).                            00004120
-           02  ALIAS2-L.                                                00004130
-               04  FILLER         PIC X(07)          VALUE SPACES.      00004140
-               04  FILLER         PIC X(04)          VALUE 'FOR'.       00004150
-               04  TABLE-NAME     PIC X(30).                            00004160
-                                                                        00004170
-       01  INDEX-L.                                                     00004180
-           02  INDEX1-L.                                                00004190
-               04  FILLER         PIC X(06)          VALUE              00004200
-                   'INDEX'.                                             00004210
-               04  TNAME          PIC X(30).                            00004220
-           02  INDEX2-L.                                                00004230
-               04  FILLER         PIC X(07)          VALUE SPACES.      00004240
-               04  FILLER         PIC X(03)          VALUE 'ON'.        00004250
+SILVA  01  REVOKE-L.                                                    00004071
+SILVA      02  REVOKE0-L.                                               00004072
+SILVA          04  FILLER         PIC X(44)          VALUE              00004073
+SILVA              'REVOKE SELECT,INSERT,UPDATE,DELETE ON TABLE'.       00004074
+SILVA      02  REVOKE1-L.                                               00004075
+SILVA          04  FILLER         PIC X(07)          VALUE SPACES.      00004076
+SILVA          04  TNAME-REVOKE1  PIC X(30).                            00004077
+SILVA          04  FILLER         PIC X(05)          VALUE 'FROM '.     00004078
+SILVA      02  REVOKE2-L.                                               00004079
+SILVA          04  GRANTEE-REVOKE2 OCCURS            8 TIMES.           00004081
+SILVA              06  GRANTEE-REV-L PIC X(08).                         00004082
+SILVA              06  VIRGULA-REV   PIC X(01).                         00004083
+                                                                        00004084
+SILVA  01  GRANTCOL-L.                                                  00004085
+SILVA      02  GRANTCOL0-L.                                             00004086
+SILVA          04  FILLER          PIC X(13)         VALUE              00004087
+SILVA              'GRANT UPDATE('.                                     00004088
+SILVA          04  COLNAME-GRANTCOL PIC X(18).                          00004089
+SILVA          04  FILLER          PIC X(11)         VALUE              00004090
+SILVA              ') ON TABLE'.                                        00004091
+SILVA      02  GRANTCOL1-L.                                             00004092
+SILVA          04  FILLER          PIC X(07)         VALUE SPACES.      00004093
+SILVA          04  TNAME-GRANTCOL1 PIC X(30).                           00004094
+SILVA          04  FILLER          PIC X(03)         VALUE 'TO '.       00004095
+SILVA      02  GRANTCOL2-L.                                             00004096
+SILVA          04  FILLER          PIC X(07)         VALUE SPACES.      00004097
+SILVA          04  GRANTEE-GRANTCOL PIC X(08).                          00004098
+                                                                        00004099
+SILVA  01  REVOKECOL-L.                                                 00004100
+SILVA      02  REVOKECOL0-L.                                            00004101
+SILVA          04  FILLER          PIC X(14)         VALUE              00004102
+SILVA              'REVOKE UPDATE('.                                    00004103
+SILVA          04  COLNAME-REVOKECOL PIC X(18).                         00004104
+SILVA          04  FILLER          PIC X(11)         VALUE              00004105
+SILVA              ') ON TABLE'.                                        00004106
+SILVA      02  REVOKECOL1-L.                                            00004107
+SILVA          04  FILLER          PIC X(07)         VALUE SPACES.      00004108
+SILVA          04  TNAME-REVOKECOL1 PIC X(30).                          00004109
+SILVA          04  FILLER          PIC X(05)         VALUE 'FROM '.     00004110
+SILVA      02  REVOKECOL2-L.                                            00004111
+SILVA          04  FILLER          PIC X(07)         VALUE SPACES.      00004112
+SILVA          04  GRANTEE-REVOKECOL PIC X(08).                         00004113
+                                                                        00004114
+       01  ALIAS-L.                                                     00004120
+           02  ALIAS1-L.                                                00004130
+               04  FILLER         PIC X(13)          VALUE              00004140
+                   'CREATE ALIAS'.                                      00004150
+               04  ALIAS-NAME     PIC X(30).                            00004160
+           02  ALIAS2-L.                                                00004170
+               04  FILLER         PIC X(07)          VALUE SPACES.      00004180
+               04  FILLER         PIC X(04)          VALUE 'FOR'.       00004190
+               04  TABLE-NAME     PIC X(30).                            00004200
+                                                                        00004210
+       01  INDEX-L.                                                     00004220
+           02  INDEX1-L.                                                00004230
+               04  FILLER         PIC X(06)          VALUE              00004240
+                   'INDEX'.                                             00004250
                04  TNAME          PIC X(30).                            00004260
-                                                                        00004270
-       01  INDEXCOL-L.                                                  00004280
-      **** 02  FILLER              PIC X(06)          VALUE SPACES.     00004290
-           02  PAR-BR              PIC X(01)          VALUE '('.        00004300
-           02  COLINDEX            PIC X(19).                           00004310
-           02  ORDEM               PIC X(04).                           00004320
-           02  VIRG-PAR            PIC X(01).                           00004330
-                                                                        00004340
-       01  CLUSTER-L.                                                   00004350
-           02  FILLER             PIC X(01)          VALUE SPACES.      00004360
-           02  CLUSTER-STRING     PIC X(07)          VALUE 'CLUSTER'.   00004370
-           02  PARTITION-INDEX    PIC X(55)          VALUE SPACES.      00004380
-                                                                        00004390
-       01  PART-INDEX-L.                                                00004400
-           02  FILLER                  PIC X(01)      VALUE SPACES.     00004410
-           02  PART-IDX-L.                                              00004420
-               04  PAR-BR              PIC X(01).                       00004430
-               04  FILLER.                                              00004440
-                   06  PART-STRING     PIC X(05)      VALUE 'PART'.     00004450
-                   06  IDXPART-ID      PIC ZZ.                          00004460
-                   06  FILLER          PIC X(01)      VALUE ' '.        00004470
-               04  IDXPART-DEF         PIC X(50).                       00004480
-               04  BR-PAR              PIC X(01).                       00004490
-                                                                        00004500
-       01  PART-IDX-VALUE.                                              00004510
-           02  FILLER                  PIC X(07)      VALUE 'VALUES'.   00004520
-           02  LIMITKEY                PIC X(43).                       00004530
+           02  INDEX2-L.                                                00004270
+               04  FILLER         PIC X(07)          VALUE SPACES.      00004280
+               04  FILLER         PIC X(03)          VALUE 'ON'.        00004290
+               04  TNAME          PIC X(30).                            00004300
+                                                                        00004310
+       01  INDEXCOL-L.                                                  00004320
+      **** 02  FILLER              PIC X(06)          VALUE SPACES.     00004330
+           02  PAR-BR              PIC X(01)          VALUE '('.        00004340
+           02  COLINDEX            PIC X(19).                           00004350
+           02  ORDEM               PIC X(04).                           00004360
+           02  VIRG-PAR            PIC X(01).                           00004370
+                                                                        00004380
+       01  CLUSTER-L.                                                   00004390
+           02  FILLER             PIC X(01)          VALUE SPACES.      00004400
+           02  CLUSTER-STRING     PIC X(07)          VALUE 'CLUSTER'.   00004410
+           02  PARTITION-INDEX    PIC X(55)          VALUE SPACES.      00004420
+                                                                        00004430
+       01  PART-INDEX-L.                                                00004440
+           02  FILLER                  PIC X(01)      VALUE SPACES.     00004450
+           02  PART-IDX-L.                                              00004460
+               04  PAR-BR              PIC X(01).                       00004470
+               04  FILLER.                                              00004480
+                   06  PART-STRING     PIC X(05)      VALUE 'PART'.     00004490
+                   06  IDXPART-ID      PIC ZZ.                          00004500
+                   06  FILLER          PIC X(01)      VALUE ' '.        00004510
+               04  IDXPART-DEF         PIC X(50).                       00004520
+               04  BR-PAR              PIC X(01).                       00004530
                                                                         00004540
-       01  COMMENT-L.                                                   00004550
-           02  COMMENT1-L.                                              00004560
-               04  FILLER         PIC X(17)          VALUE              00004570
-                   'COMMENT ON TABLE'.                                  00004580
-               04  TNAME          PIC X(30).                            00004590
-               04  FILLER         PIC X(02)          VALUE 'IS'.        00004600
-           02  COMMENT2-L.                                              00004610
-               04  FILLER         PIC X(01)          VALUE QUOTE.       00004620
-               04  COMENTARIO     PIC X(70).                            00004630
-               04  FILLER         PIC X(01)          VALUE QUOTE.       00004640
-       01  COMMENTCOL-L.                                                00004650
-           02  COMMENTCOL1-L.                                           00004660
-               04  FILLER         PIC X(11)          VALUE              00004670
-                   'COMMENT ON'.                                        00004680
-               04  TNAME          PIC X(30).                            00004690
-           02  COMMENTCOL2-L.                                           00004700
-      ***      04  FILLER              PIC X(06)          VALUE SPACES. 00004710
-               04  PAR-BR              PIC X(01)          VALUE '('.    00004720
-               04  COLCOMMENT          PIC X(19).                       00004730
-               04  FILLER              PIC X(03)          VALUE 'IS'.   00004740
-               04  FILLER              PIC X(01)          VALUE QUOTE.  00004750
-               04  COMENTARIO2         PIC X(45).                       00004760
-               04  FILLER              PIC X(01)          VALUE QUOTE.  00004770
-               04  VIRG-PAR-COMMENTCOL PIC X(01).                       00004780
-                                                                        00004790
-       01  ADD-PRIMARY-L.                                               00004800
-           02  ADD-PRIMARY1-L.                                          00004810
-               04  FILLER         PIC X(12)          VALUE              00004820
-                   'ALTER TABLE'.                                       00004830
-               04  TNAME          PIC X(30).                            00004840
-           02  ADD-PRIMARY2-L.                                          00004850
-               04  FILLER         PIC X(02)          VALUE SPACES.      00004860
-               04  FILLER         PIC X(16)          VALUE              00004870
-                   'ADD PRIMARY KEY'.                                   00004880
-           02  ADD-PRIMARY3-L.                                          00004890
-               04  FILLER         PIC X(06)          VALUE SPACES.      00004900
-               04  PAR-BR         PIC X(01)          VALUE '('.         00004910
-               04  COLPK          PIC X(19).                            00004920
-               04  VIRG-PAR       PIC X(01).                            00004930
-      *----------------------------------------------------------------*00004940
-      * FOREIGN KEYS                                                   *00004950
-      *----------------------------------------------------------------*00004960
-       01  ADD-FKEYS-L.                                                 00004970
-           02  ADD-FKEYS1-L.                                            00004980
-               04  FILLER         PIC X(12)          VALUE              00004990
-                   'ALTER TABLE'.                                       00005000
-               04  TNAME          PIC X(30).                            00005010
-           02  ADD-FKEYS2-L.                                            00005020
-               04  FILLER         PIC X(02)          VALUE SPACES.      00005030
-               04  FILLER         PIC X(16)          VALUE              00005040
-                   'ADD FOREIGN KEY'.                                   00005050
-               04  CONSTRAINT     PIC X(08).                            00005060
-           02  ADD-FKEYS3-L.                                            00005070
-               04  FILLER         PIC X(06)          VALUE SPACES.      00005080
-               04  PAR-BR         PIC X(01)          VALUE '('.         00005090
-               04  COLFK          PIC X(19).                            00005100
-               04  VIRG-PAR       PIC X(01).                            00005110
-           02  ADD-FKEYS4-L.                                            00005120
-               04  FILLER         PIC X(02)          VALUE SPACES.      00005130
-               04  FILLER         PIC X(11)          VALUE              00005140
-                   'REFERENCES'.                                        00005150
-               04  TNAME          PIC X(30).                            00005160
-           02  ADD-FKEYS5-L.                                            00005170
-               04  FILLER         PIC X(02)          VALUE SPACES.      00005180
-               04  FILLER         PIC X(10)          VALUE              00005190
-                   'ON DELETE'.                                         00005200
-               04  DELETERULE     PIC X(08).                            00005210
-      *----------------------------------------------------------------*00005220
-      * CKECK CONSTRAINTS                                              *00005230
-      *----------------------------------------------------------------*00005240
-       01  ADD-CHECK-L.                                                 00005250
-           02  ADD-CHECK1-L.                                            00005260
-               04  FILLER         PIC X(12)          VALUE              00005270
-                   'ALTER TABLE'.                                       00005280
-               04  TNAME          PIC X(30).                            00005290
-           02  ADD-CHECK2-L.                                            00005300
-               04  FILLER         PIC X(02)          VALUE SPACES.      00005310
-               04  FILLER         PIC X(16)          VALUE              00005320
-                   'ADD CONSTRAINT '.                                   00005330
-               04  CONSTRAINT     PIC X(20).                            00005340
-           02  ADD-CHECK3-L.                                            00005350
-               04  FILLER         PIC X(06)          VALUE SPACES.      00005360
-               04  FILLER         PIC X(07)          VALUE 'CHECK ('.   00005370
-               04  CHECKCONDITION PIC X(60).                            00005380
-               04  FILLER         PIC X(01)          VALUE ')'.         00005390
-      *----------------------------------------------------------------*00005400
-      *                                                                *00005410
-      *----------------------------------------------------------------*00005420
-       01  ADD-IEBUPDTE.                                                00005430
-           02  FILLER                  PIC X(12)          VALUE         00005440
-               './ ADD NAME='.                                          00005450
-           02  NAME-IEBUPDTE           PIC X(08).                       00005460
-                                                                        00005470
-       01  ENDUP-IEBUPDTE.                                              00005480
-           02  FILLER                  PIC X(08)          VALUE         00005490
-               './ ENDUP'.                                              00005500
-      *----------------------------------------------------------------*00005510
-      *                                                                *00005520
-      *----------------------------------------------------------------*00005530
-       01  CHAVES-FIM.                                                  00005540
-           02  N88-FIM-SYSCOLUMNS                PIC  X(03) VALUE 'NAO'.00005550
-               88  FIM-SYSCOLUMNS                           VALUE 'SIM'.00005560
-           02  N88-FIM-SYSINDEXES                PIC  X(03) VALUE 'NAO'.00005570
-               88  FIM-SYSINDEXES                           VALUE 'SIM'.00005580
-MUNIZ      02  N88-FIM-SYSTABAUTH                PIC  X(03) VALUE 'NAO'.00005590
-MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005600
-           02  N88-FIM-SYSKEYS                   PIC  X(03) VALUE 'NAO'.00005610
-               88  FIM-SYSKEYS                              VALUE 'SIM'.00005620
-           02  N88-FIM-SYSIN                     PIC  X(03) VALUE 'NAO'.00005630
-               88  FIM-SYSIN                                VALUE 'SIM'.00005640
-           02  N88-FIM-SYSRELS                   PIC  X(03) VALUE 'NAO'.00005650
-               88  FIM-SYSRELS                              VALUE 'SIM'.00005660
-           02  N88-FIM-SYSFOREIGNKEYS            PIC  X(03) VALUE 'NAO'.00005670
-               88  FIM-SYSFOREIGNKEYS                       VALUE 'SIM'.00005680
-           02  N88-FIM-SYSTABLEPART              PIC  X(03) VALUE 'NAO'.00005690
-               88  FIM-SYSTABLEPART                         VALUE 'SIM'.00005700
-           02  N88-FIM-SYSINDEXPART              PIC  X(03) VALUE 'NAO'.00005710
-               88  FIM-SYSINDEXPART                         VALUE 'SIM'.00005720
-           02  N88-EXISTE-FK                     PIC  X(03) VALUE 'NAO'.00005730
-               88  EXISTE-FK                                VALUE 'SIM'.00005740
-           02  N88-WARNING                       PIC  X(03) VALUE 'NAO'.00005750
-               88  WARNING                                  VALUE 'SIM'.00005760
-      *----------------------------------------------------------------*00005770
-      *                                                                *00005780
-      *----------------------------------------------------------------*00005790
+       01  PART-IDX-VALUE.                                              00004550
+           02  FILLER                  PIC X(07)      VALUE 'VALUES'.   00004560
+           02  LIMITKEY                PIC X(43).                       00004570
+                                                                        00004580
+       01  COMMENT-L.                                                   00004590
+           02  COMMENT1-L.                                              00004600
+               04  FILLER         PIC X(17)          VALUE              00004610
+                   'COMMENT ON TABLE'.                                  00004620
+               04  TNAME          PIC X(30).                            00004630
+               04  FILLER         PIC X(02)          VALUE 'IS'.        00004640
+           02  COMMENT2-L.                                              00004650
+               04  FILLER         PIC X(01)          VALUE QUOTE.       00004660
+               04  COMENTARIO     PIC X(70).                            00004670
+               04  FILLER         PIC X(01)          VALUE QUOTE.       00004680
+       01  COMMENTCOL-L.                                                00004690
+           02  COMMENTCOL1-L.                                           00004700
+               04  FILLER         PIC X(11)          VALUE              00004710
+                   'COMMENT ON'.                                        00004720
+               04  TNAME          PIC X(30).                            00004730
+           02  COMMENTCOL2-L.                                           00004740
+      ***      04  FILLER              PIC X(06)          VALUE SPACES. 00004750
+               04  PAR-BR              PIC X(01)          VALUE '('.    00004760
+               04  COLCOMMENT          PIC X(19).                       00004770
+               04  FILLER              PIC X(03)          VALUE 'IS'.   00004780
+               04  FILLER              PIC X(01)          VALUE QUOTE.  00004790
+               04  COMENTARIO2         PIC X(45).                       00004800
+               04  FILLER              PIC X(01)          VALUE QUOTE.  00004810
+               04  VIRG-PAR-COMMENTCOL PIC X(01).                       00004820
+                                                                        00004830
+       01  ADD-PRIMARY-L.                                               00004840
+           02  ADD-PRIMARY1-L.                                          00004850
+               04  FILLER         PIC X(12)          VALUE              00004860
+                   'ALTER TABLE'.                                       00004870
+               04  TNAME          PIC X(30).                            00004880
+           02  ADD-PRIMARY2-L.                                          00004890
+               04  FILLER         PIC X(02)          VALUE SPACES.      00004900
+               04  FILLER         PIC X(16)          VALUE              00004910
+                   'ADD PRIMARY KEY'.                                   00004920
+           02  ADD-PRIMARY3-L.                                          00004930
+               04  FILLER         PIC X(06)          VALUE SPACES.      00004940
+               04  PAR-BR         PIC X(01)          VALUE '('.         00004950
+               04  COLPK          PIC X(19).                            00004960
+               04  VIRG-PAR       PIC X(01).                            00004970
+      *----------------------------------------------------------------*00004980
+      * FOREIGN KEYS                                                   *00004990
+      *----------------------------------------------------------------*00005000
+       01  ADD-FKEYS-L.                                                 00005010
+           02  ADD-FKEYS1-L.                                            00005020
+               04  FILLER         PIC X(12)          VALUE              00005030
+                   'ALTER TABLE'.                                       00005040
+               04  TNAME          PIC X(30).                            00005050
+           02  ADD-FKEYS2-L.                                            00005060
+               04  FILLER         PIC X(02)          VALUE SPACES.      00005070
+               04  FILLER         PIC X(16)          VALUE              00005080
+                   'ADD FOREIGN KEY'.                                   00005090
+               04  CONSTRAINT     PIC X(08).                            00005100
+           02  ADD-FKEYS3-L.                                            00005110
+               04  FILLER         PIC X(06)          VALUE SPACES.      00005120
+               04  PAR-BR         PIC X(01)          VALUE '('.         00005130
+               04  COLFK          PIC X(19).                            00005140
+               04  VIRG-PAR       PIC X(01).                            00005150
+           02  ADD-FKEYS4-L.                                            00005160
+               04  FILLER         PIC X(02)          VALUE SPACES.      00005170
+               04  FILLER         PIC X(11)          VALUE              00005180
+                   'REFERENCES'.                                        00005190
+               04  TNAME          PIC X(30).                            00005200
+           02  ADD-FKEYS5-L.                                            00005210
+               04  FILLER         PIC X(02)          VALUE SPACES.      00005220
+               04  FILLER         PIC X(10)          VALUE              00005230
+                   'ON DELETE'.                                         00005240
+               04  DELETERULE     PIC X(08).                            00005250
+      *----------------------------------------------------------------*00005260
+      * CKECK CONSTRAINTS                                              *00005270
+      *----------------------------------------------------------------*00005280
+       01  ADD-CHECK-L.                                                 00005290
+           02  ADD-CHECK1-L.                                            00005300
+               04  FILLER         PIC X(12)          VALUE              00005310
+                   'ALTER TABLE'.                                       00005320
+               04  TNAME          PIC X(30).                            00005330
+           02  ADD-CHECK2-L.                                            00005340
+               04  FILLER         PIC X(02)          VALUE SPACES.      00005350
+               04  FILLER         PIC X(16)          VALUE              00005360
+                   'ADD CONSTRAINT '.                                   00005370
+               04  CONSTRAINT     PIC X(20).                            00005380
+           02  ADD-CHECK3-L.                                            00005390
+               04  FILLER         PIC X(06)          VALUE SPACES.      00005400
+               04  FILLER         PIC X(07)          VALUE 'CHECK ('.   00005410
+               04  CHECKCONDITION PIC X(60).                            00005420
+               04  FILLER         PIC X(01)          VALUE ')'.         00005430
+      *----------------------------------------------------------------*00005440
+      *                                                                *00005450
+      *----------------------------------------------------------------*00005460
+       01  ADD-IEBUPDTE.                                                00005470
+           02  FILLER                  PIC X(12)          VALUE         00005480
+               './ ADD NAME='.                                          00005490
+           02  NAME-IEBUPDTE           PIC X(08).                       00005500
+                                                                        00005510
+       01  ENDUP-IEBUPDTE.                                              00005520
+           02  FILLER                  PIC X(08)          VALUE         00005530
+               './ ENDUP'.                                              00005540
+      *----------------------------------------------------------------*00005550
+      *                                                                *00005560
+      *----------------------------------------------------------------*00005570
+       01  CHAVES-FIM.                                                  00005580
+           02  N88-FIM-SYSCOLUMNS                PIC  X(03) VALUE 'NAO'.00005590
+               88  FIM-SYSCOLUMNS                           VALUE 'SIM'.00005600
+           02  N88-FIM-SYSINDEXES                PIC  X(03) VALUE 'NAO'.00005610
+               88  FIM-SYSINDEXES                           VALUE 'SIM'.00005620
+MUNIZ      02  N88-FIM-SYSTABAUTH                PIC  X(03) VALUE 'NAO'.00005630
+MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005640
+           02  N88-FIM-SYSKEYS                   PIC  X(03) VALUE 'NAO'.00005650
+               88  FIM-SYSKEYS                              VALUE 'SIM'.00005660
+           02  N88-FIM-SYSIN                     PIC  X(03) VALUE 'NAO'.00005670
+               88  FIM-SYSIN                                VALUE 'SIM'.00005680
+           02  N88-FIM-SYSRELS                   PIC  X(03) VALUE 'NAO'.00005690
+               88  FIM-SYSRELS                              VALUE 'SIM'.00005700
+           02  N88-FIM-SYSFOREIGNKEYS            PIC  X(03) VALUE 'NAO'.00005710
+               88  FIM-SYSFOREIGNKEYS                       VALUE 'SIM'.00005720
+SILVA      02  N88-FIM-SYSVIEWS                  PIC  X(03) VALUE 'NAO'.00005721
+SILVA          88  FIM-SYSVIEWS                             VALUE 'SIM'.00005722
+           02  N88-FIM-SYSTABLEPART              PIC  X(03) VALUE 'NAO'.00005730
+               88  FIM-SYSTABLEPART                         VALUE 'SIM'.00005740
+           02  N88-FIM-SYSINDEXPART              PIC  X(03) VALUE 'NAO'.00005750
+               88  FIM-SYSINDEXPART                         VALUE 'SIM'.00005760
+           02  N88-EXISTE-FK                     PIC  X(03) VALUE 'NAO'.00005770
+               88  EXISTE-FK                                VALUE 'SIM'.00005780
+           02  N88-WARNING                       PIC  X(03) VALUE 'NAO'.00005790
+               88  WARNING                                  VALUE 'SIM'.00005800
+      *----------------------------------------------------------------*00005810
+SILVA *--- CARREGADA UMA UNICA VEZ NO INICIO DO JOB, FORA DE CHAVES-FIM 00005811
+      *----------------------------------------------------------------*00005830
+SILVA  01  CHAVE-FIM-REVOGAR.                                           00005831
+SILVA      02  N88-FIM-REVOGAR                   PIC  X(03) VALUE 'NAO'.00005832
+SILVA          88  FIM-REVOGAR                              VALUE 'SIM'.00005833
+      *----------------------------------------------------------------*00005833
+SILVA *--- CONTROLE DE GRANT/REVOKE NO NIVEL DE COLUNA (SYSCOLAUTH)     00005833
+      *----------------------------------------------------------------*00005833
+SILVA  01  CHAVE-FIM-COLAUTH.                                           00005833
+SILVA      02  N88-FIM-COLAUTH                   PIC  X(03) VALUE 'NAO'.00005833
+SILVA          88  FIM-COLAUTH                              VALUE 'SIM'.00005833
+      *----------------------------------------------------------------*00005833
+SILVA *--- FLAVOR: PERMITE GERAR O SCRIPT PARA UM DESTINO NAO Z/OS,     00005833
+SILVA *--- SUPRIMINDO CLAUSULAS EXCLUSIVAS DO DB2 PARA Z/OS             00005833
+      *----------------------------------------------------------------*00005833
+SILVA  01  CHAVE-FLAVOR.                                                00005833
+SILVA      02  N88-FLAVOR                        PIC  X(04) VALUE 'ZOS'.00005833
+SILVA          88  FLAVOR-OPEN                             VALUE 'OPEN'.00005833
+      *----------------------------------------------------------------*00005834
+SILVA *--- CHECKPOINT/RESTART: PERMITE RETOMAR O SYSIN A PARTIR DO      00005834
+SILVA *--- ULTIMO CARTAO CONCLUIDO COM SUCESSO NUMA SUBMISSAO ANTERIOR  00005835
+      *----------------------------------------------------------------*00005836
+SILVA  01  CHAVE-FIM-RESTART.                                           00005837
+SILVA      02  N88-FIM-RESTART                   PIC  X(03) VALUE 'NAO'.00005838
+SILVA          88  FIM-RESTART                              VALUE 'SIM'.00005839
+SILVA      02  N88-RESTART-PULAR                 PIC  X(03) VALUE 'NAO'.00005840
+SILVA          88  RESTART-PULAR                            VALUE 'SIM'.00005841
+SILVA      02  N88-RESTART-CARTAO-CHKPT          PIC  X(03) VALUE 'NAO'.00005841
+SILVA          88  RESTART-CARTAO-CHKPT                     VALUE 'SIM'.00005841
+SILVA  01  WS-RESTART-CHAVE                     PIC  X(40) VALUE SPACES.00005842
+      *----------------------------------------------------------------*00005843
+      *                                                                *00005795
+      *----------------------------------------------------------------*00005796
            EXEC SQL INCLUDE SQLCA END-EXEC.                             00005800
        PROCEDURE   DIVISION.                                            00005810
       *----------------------------------------------------------------*00005820
@@ -584,8 +790,14 @@ MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005600
       *----------------------------------------------------------------*00005840
        0000-0000-PRINCIPAL.                                             00005850
            PERFORM  0005-0000-CREDITOS THRU 0005-0000-EXIT.             00005860
-           OPEN INPUT  SYSIN                                            00005870
+           OPEN INPUT  SYSIN, REVOGAR                                   00005870
                 OUTPUT SCRIPT, FKEYS.                                   00005880
+SILVA      OPEN INPUT  RESTART, COLAUTH, FLAVOR                         00005881
+SILVA           OUTPUT CHKPT, DROPSCR.                                  00005882
+SILVA      PERFORM  0007-0000-CARREGA-REVOGAR THRU 0007-0000-EXIT.      00005883
+SILVA      PERFORM  0009-0000-CARREGA-RESTART THRU 0009-0000-EXIT.      00005884
+SILVA      PERFORM  0007-0100-CARREGA-COLAUTH THRU 0007-0100-EXIT.      00005885
+SILVA      PERFORM  0007-0200-CARREGA-FLAVOR  THRU 0007-0200-EXIT.      00005886
                                                                         00005890
            PERFORM  0010-9999-LE-SYSIN THRU  0010-9999-EXIT.            00005900
            PERFORM  0020-0000-TRATA-SYSIN THRU  0020-0000-EXIT          00005910
@@ -599,7 +811,10 @@ MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005600
                WRITE  REG-FKEYS        FROM ENDUP-IEBUPDTE              00005990
            END-IF.                                                      00006000
                                                                         00006010
-           CLOSE   SYSIN, SCRIPT, FKEYS.                                00006020
+SILVA      PERFORM  0006-0000-GERA-DROPSCR THRU 0006-0000-EXIT.         00006011
+                                                                        00006012
+           CLOSE   SYSIN, SCRIPT, FKEYS, REVOGAR.                       00006020
+SILVA      CLOSE   RESTART, CHKPT, DROPSCR, COLAUTH, FLAVOR.            00006021
            EXEC SQL COMMIT WORK END-EXEC.                               00006030
            IF  WARNING                                                  00006040
                MOVE   +4               TO  RETURN-CODE                  00006050
@@ -617,6 +832,134 @@ MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005600
            DISPLAY 'DB2CRDDL - Geracao de Script DB2'.                  00006170
            DISPLAY 'DB2CRDDL - Versao 1.2'.                             00006180
        0005-0000-EXIT. EXIT.                                            00006190
+SILVA *----------------------------------------------------------------*00006194
+SILVA *                                                                *00006195
+SILVA *----------------------------------------------------------------*00006196
+SILVA  0006-0000-GERA-DROPSCR.                                          00006197
+SILVA      PERFORM  0006-0010-ESCREVE-DROP  THRU 0006-0010-EXIT         00006198
+SILVA        VARYING  IND-DROP  FROM  IND-DROP  BY  -1                  00006199
+SILVA          UNTIL  IND-DROP  <  1.                                   00006200
+SILVA  0006-0000-EXIT. EXIT.                                            00006201
+SILVA *----------------------------------------------------------------*00006202
+SILVA *                                                                *00006203
+SILVA *----------------------------------------------------------------*00006204
+SILVA  0006-0010-ESCREVE-DROP.                                          00006205
+SILVA      IF  TB-DROP-TIPO(IND-DROP)  EQUAL  'V'                       00006206
+SILVA          MOVE  'DROP VIEW'    TO  DROP-VERBO                      00006207
+SILVA      ELSE                                                         00006208
+SILVA          MOVE  'DROP TABLE'   TO  DROP-VERBO                      00006209
+SILVA      END-IF.                                                      00006210
+SILVA      MOVE  TB-DROP-TNAME(IND-DROP)  TO  DROP-TNAME.               00006211
+SILVA      WRITE  REG-DROPSCR       FROM DROP-L.                        00006212
+SILVA      WRITE  REG-DROPSCR       FROM DELIMITADOR.                   00006213
+SILVA  0006-0010-EXIT. EXIT.                                            00006214
+SILVA *----------------------------------------------------------------*00006191
+SILVA *                                                                *00006192
+SILVA *----------------------------------------------------------------*00006193
+SILVA  0007-0000-CARREGA-REVOGAR.                                       00006194
+SILVA      MOVE   ZEROS                TO  IND-REV.                     00006195
+SILVA      PERFORM  0008-0007-LE-REVOGAR THRU 0008-0007-EXIT            00006196
+SILVA        UNTIL  FIM-REVOGAR.                                        00006197
+SILVA  0007-0000-EXIT. EXIT.                                            00006198
+SILVA *----------------------------------------------------------------*00006199
+SILVA *                                                                *00006201
+SILVA *----------------------------------------------------------------*00006202
+SILVA  0008-0007-LE-REVOGAR.                                            00006203
+SILVA      READ  REVOGAR INTO  PARM-REVOGAR                             00006204
+SILVA          AT END  MOVE  'SIM'      TO  N88-FIM-REVOGAR.            00006205
+SILVA      IF  NOT  FIM-REVOGAR                                         00006206
+SILVA          IF  IND-REV  GREATER  199                                00006206
+SILVA              DISPLAY 'DB2CRDDL - REVOGAR - Erro - Estouro de '    00006206
+SILVA                      'tabela interna TAB-REVOGAR'                 00006206
+SILVA              MOVE   +16              TO  RETURN-CODE              00006206
+SILVA              STOP  RUN                                            00006206
+SILVA          END-IF                                                   00006206
+SILVA          ADD   1                  TO  IND-REV                     00006207
+SILVA          UNSTRING  PARM-REVOGAR DELIMITED BY '.' OR SPACES        00006208
+SILVA              INTO  TB-REV-CREATOR(IND-REV)                        00006209
+SILVA                    TB-REV-TABELA(IND-REV)                         00006210
+SILVA                    TB-REV-GRANTEE(IND-REV)                        00006211
+SILVA      END-IF.                                                      00006212
+SILVA  0008-0007-EXIT. EXIT.                                            00006213
+SILVA *----------------------------------------------------------------*00006220
+SILVA *                                                                *00006221
+SILVA *----------------------------------------------------------------*00006222
+SILVA  0007-0100-CARREGA-COLAUTH.                                       00006223
+SILVA      MOVE   ZEROS                TO  IND-COLAUTH.                 00006224
+SILVA      PERFORM  0008-0008-LE-COLAUTH THRU 0008-0008-EXIT            00006225
+SILVA        UNTIL  FIM-COLAUTH.                                        00006226
+SILVA  0007-0100-EXIT. EXIT.                                            00006227
+SILVA *----------------------------------------------------------------*00006228
+SILVA *                                                                *00006229
+SILVA *----------------------------------------------------------------*00006230
+SILVA  0008-0008-LE-COLAUTH.                                            00006231
+SILVA      READ  COLAUTH INTO  PARM-COLAUTH                             00006232
+SILVA          AT END  MOVE  'SIM'      TO  N88-FIM-COLAUTH.            00006233
+SILVA      IF  NOT  FIM-COLAUTH                                         00006234
+SILVA          IF  IND-COLAUTH  GREATER  199                            00006234
+SILVA              DISPLAY 'DB2CRDDL - COLAUTH - Erro - Estouro de '    00006234
+SILVA                      'tabela interna TAB-COLAUTH'                 00006234
+SILVA              MOVE   +16              TO  RETURN-CODE              00006234
+SILVA              STOP  RUN                                            00006234
+SILVA          END-IF                                                   00006234
+SILVA          ADD   1                  TO  IND-COLAUTH                 00006235
+SILVA          UNSTRING  PARM-COLAUTH DELIMITED BY '.' OR SPACES        00006236
+SILVA              INTO  TB-COLAUTH-ACAO(IND-COLAUTH)                   00006237
+SILVA                    TB-COLAUTH-CREATOR(IND-COLAUTH)                00006238
+SILVA                    TB-COLAUTH-TABELA(IND-COLAUTH)                 00006239
+SILVA                    TB-COLAUTH-COLUNA(IND-COLAUTH)                 00006240
+SILVA                    TB-COLAUTH-GRANTEE(IND-COLAUTH)                00006241
+SILVA      END-IF.                                                      00006242
+SILVA  0008-0008-EXIT. EXIT.                                            00006243
+SILVA *----------------------------------------------------------------*00006244
+SILVA *                                                                *00006245
+SILVA *----------------------------------------------------------------*00006246
+SILVA  0007-0200-CARREGA-FLAVOR.                                        00006247
+SILVA      READ  FLAVOR                                                 00006248
+SILVA          AT END  CONTINUE.                                        00006249
+SILVA      IF  REG-FLAVOR(1:4)  EQUAL  'OPEN'                           00006250
+SILVA          MOVE  'OPEN'  TO  N88-FLAVOR                             00006251
+SILVA      END-IF.                                                      00006252
+SILVA  0007-0200-EXIT. EXIT.                                            00006253
+SILVA *----------------------------------------------------------------*00006214
+SILVA *                                                                *00006215
+SILVA *----------------------------------------------------------------*00006216
+SILVA  0009-0000-CARREGA-RESTART.                                       00006217
+SILVA      PERFORM  0009-0100-LE-RESTART THRU 0009-0100-EXIT            00006218
+SILVA        UNTIL  FIM-RESTART.                                        00006219
+SILVA      IF  WS-RESTART-CHAVE  NOT EQUAL  SPACES                      00006220
+SILVA          MOVE  'SIM'  TO  N88-RESTART-PULAR                       00006221
+SILVA      END-IF.                                                      00006222
+SILVA  0009-0000-EXIT. EXIT.                                            00006223
+SILVA *----------------------------------------------------------------*00006224
+SILVA *                                                                *00006225
+SILVA *----------------------------------------------------------------*00006226
+SILVA  0009-0100-LE-RESTART.                                            00006227
+SILVA      READ  RESTART INTO  REG-RESTART                              00006228
+SILVA          AT END  MOVE  'SIM'      TO  N88-FIM-RESTART.            00006229
+SILVA      IF  NOT  FIM-RESTART                                         00006230
+SILVA          MOVE  REG-RESTART(1:40)  TO  WS-RESTART-CHAVE            00006231
+SILVA      END-IF.                                                      00006232
+SILVA  0009-0100-EXIT. EXIT.                                            00006233
+SILVA *----------------------------------------------------------------*00006234
+SILVA *                                                                *00006235
+SILVA *----------------------------------------------------------------*00006236
+SILVA  0009-0200-VERIFICA-PULAR.                                        00006237
+SILVA      IF  RESTART-PULAR                                            00006238
+SILVA          IF  PARAMETRO(1:40)  EQUAL  WS-RESTART-CHAVE             00006239
+SILVA              MOVE  'NAO'  TO  N88-RESTART-PULAR                   00006240
+SILVA              MOVE  'SIM'  TO  N88-RESTART-CARTAO-CHKPT            00006240
+SILVA          END-IF                                                   00006241
+SILVA      END-IF.                                                      00006242
+SILVA  0009-0200-EXIT. EXIT.                                            00006243
+SILVA *----------------------------------------------------------------*00006244
+SILVA *                                                                *00006245
+SILVA *----------------------------------------------------------------*00006246
+SILVA  0009-0300-GRAVA-CHKPT.                                           00006247
+SILVA      MOVE  SPACES              TO  REG-CHKPT.                     00006248
+SILVA      MOVE  PARAMETRO(1:40)     TO  REG-CHKPT(1:40).               00006249
+SILVA      WRITE  REG-CHKPT.                                            00006250
+SILVA  0009-0300-EXIT. EXIT.                                            00006251
       *----------------------------------------------------------------*00006200
       *                                                                *00006210
       *----------------------------------------------------------------*00006220
@@ -635,23 +978,73 @@ MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005600
            MOVE   'N'                  TO   CH-PRIMARY.                 00006350
            UNSTRING PARAMETRO DELIMITED BY '.' OR SPACES                00006360
                INTO PARM-CREATOR PARM-TABELA.                           00006370
+SILVA      PERFORM 0009-0200-VERIFICA-PULAR THRU 0009-0200-EXIT.        00006371
+SILVA      IF  RESTART-PULAR                                            00006372
+SILVA          CONTINUE                                                 00006373
+SILVA      ELSE                                                         00006374
+SILVA          IF  RESTART-CARTAO-CHKPT                                 00006374
+SILVA              MOVE  'NAO'  TO  N88-RESTART-CARTAO-CHKPT            00006374
+SILVA          ELSE                                                     00006374
+SILVA              PERFORM 0020-0010-PROCESSA-CARTAO THRU 0020-0010-EXIT00006375
+SILVA              PERFORM 0009-0300-GRAVA-CHKPT     THRU 0009-0300-EXIT00006376
+SILVA          END-IF                                                   00006374
+SILVA      END-IF.                                                      00006377
+           PERFORM 0010-9999-LE-SYSIN THRU  0010-9999-EXIT.             00006510
+       0020-0000-EXIT. EXIT.                                            00006520
+      *----------------------------------------------------------------*00006530
+      *                                                                *00006540
+      *----------------------------------------------------------------*00006541
+SILVA  0020-0010-PROCESSA-CARTAO.                                       00006542
+SILVA      MOVE   ZEROS                 TO  WS-COUNT-IDX, WS-COUNT-FK.  00006543
            PERFORM 0200-0020-CREATE-TABLESPACE  THRU 0200-0020-EXIT.    00006380
-           PERFORM 0600-0020-CREATE-TABLE       THRU 0600-0020-EXIT.    00006390
+SILVA      IF  SYSTABLES-TYPE  EQUAL  'V'                               00006381
+SILVA          PERFORM 1900-0020-CREATE-VIEW    THRU 1900-0020-EXIT     00006382
+SILVA      ELSE                                                         00006383
+               PERFORM 0600-0020-CREATE-TABLE       THRU 0600-0020-EXIT 00006390
+               PERFORM 1800-0020-CREATE-INDEX   THRU 1800-0020-EXIT     00006460
+               IF  CH-PRIMARY EQUAL  'S'                                00006470
+                   PERFORM 2500-0020-CREATE-PRIMARY THRU 2500-0020-EXIT 00006480
+               END-IF                                                   00006490
+               PERFORM 2700-0020-CREATE-FOREIGN THRU 2700-0020-EXIT     00006500
+SILVA          PERFORM 1950-0020-VALIDA-CATALOGO THRU 1950-0020-EXIT    00006499
+SILVA      END-IF.                                                      00006501
+SILVA      PERFORM  0020-0030-GRAVA-DROP  THRU 0020-0030-EXIT.          00006502
            PERFORM 1200-0020-GRANT              THRU 1200-0020-EXIT.    00006400
+SILVA      PERFORM 1210-0020-REVOKE              THRU 1210-0020-EXIT.   00006401
+SILVA      IF  IND-COLAUTH  GREATER  +0                                 00006402
+SILVA          PERFORM 1250-0020-TRATA-COLAUTH  THRU 1250-0020-EXIT     00006403
+SILVA            VARYING  IND-COLAUTH-LOOP  FROM  +1  BY  +1            00006404
+SILVA              UNTIL  IND-COLAUTH-LOOP  GREATER  IND-COLAUTH        00006405
+SILVA      END-IF.                                                      00006406
            IF  CH-ALIAS  EQUAL  'S'                                     00006410
                PERFORM 1400-0020-CREATE-ALIAS   THRU 1400-0020-EXIT     00006420
            END-IF.                                                      00006430
            PERFORM 1500-0020-COMMENT-TABLE  THRU 1500-0020-EXIT.        00006440
-           PERFORM 1600-0020-COMMENT-COLUMN THRU 1600-0020-EXIT.        00006450
-           PERFORM 1800-0020-CREATE-INDEX   THRU 1800-0020-EXIT.        00006460
-           IF  CH-PRIMARY EQUAL  'S'                                    00006470
-               PERFORM 2500-0020-CREATE-PRIMARY THRU 2500-0020-EXIT     00006480
-           END-IF.                                                      00006490
-           PERFORM 2700-0020-CREATE-FOREIGN THRU 2700-0020-EXIT.        00006500
-           PERFORM 0010-9999-LE-SYSIN THRU  0010-9999-EXIT.             00006510
-       0020-0000-EXIT. EXIT.                                            00006520
-      *----------------------------------------------------------------*00006530
-      *                                                                *00006540
+SILVA      IF  SYSTABLES-TYPE  NOT EQUAL  'V'                           00006441
+               PERFORM 1600-0020-COMMENT-COLUMN THRU 1600-0020-EXIT     00006450
+SILVA      END-IF.                                                      00006451
+SILVA  0020-0010-EXIT. EXIT.                                            00006452
+      *----------------------------------------------------------------*00006543
+      *                                                                *00006544
+      *----------------------------------------------------------------*00006545
+SILVA  0020-0030-GRAVA-DROP.                                            00006546
+SILVA      IF  IND-DROP  GREATER  +999                                  00006547
+SILVA          MOVE  'SIM'         TO  N88-WARNING                      00006548
+SILVA          DISPLAY 'DB2CRDDL - MAIS DE 1000 OBJETOS CRIADOS, SCRIPT 00006549
+SILVA -                'DE DROP INCOMPLETO'                             00006550
+SILVA      ELSE                                                         00006551
+SILVA          ADD   +1              TO  IND-DROP                       00006552
+SILVA          IF  SYSTABLES-TYPE  EQUAL  'V'                           00006553
+SILVA              MOVE  'V'         TO  TB-DROP-TIPO(IND-DROP)         00006554
+SILVA          ELSE                                                     00006555
+SILVA              MOVE  'T'         TO  TB-DROP-TIPO(IND-DROP)         00006556
+SILVA          END-IF                                                   00006557
+SILVA          MOVE  TNAME OF TABLE-L  TO  TB-DROP-TNAME(IND-DROP)      00006558
+SILVA      END-IF.                                                      00006559
+SILVA  0020-0030-EXIT. EXIT.                                            00006560
+      *----------------------------------------------------------------*00006561
+      *                                                                *00006562
+      *----------------------------------------------------------------*00006563
       *----------------------------------------------------------------*00006550
        0200-0020-CREATE-TABLESPACE.                                     00006560
            MOVE   PARM-CREATOR         TO  SYSTABLES-CREATOR.           00006570
@@ -667,35 +1060,41 @@ MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005600
                MOVE   SYSTABLES-TBNAME      TO  SYSTABLES-NAME          00006670
                PERFORM  0300-0200-SYSTABLES THRU 0300-0200-EXIT.        00006680
                                                                         00006690
-           MOVE   SYSTABLES-TSNAME     TO  TSNAME, NAME-IEBUPDTE.       00006700
-           MOVE   SYSTABLES-DBNAME     TO  DBNAME.                      00006710
+SILVA      IF  SYSTABLES-TYPE  NOT EQUAL  'V'                           00006691
+               MOVE   SYSTABLES-TSNAME     TO  TSNAME, NAME-IEBUPDTE    00006700
+               MOVE   SYSTABLES-DBNAME     TO  DBNAME                   00006710
       *--  GERA CARTAO ./ ADD (IEBUPDTE)                                00006720
-           WRITE  REG-SCRIPT           FROM ADD-IEBUPDTE.               00006730
-           WRITE  REG-SCRIPT           FROM TABLESPACE-L.               00006740
+               WRITE  REG-SCRIPT           FROM ADD-IEBUPDTE            00006730
+               WRITE  REG-SCRIPT           FROM TABLESPACE-L            00006740
                                                                         00006750
-           PERFORM  0400-0200-SYSTABLESPACE THRU 0400-0200-EXIT.        00006760
-           PERFORM  0500-0200-SYSTABLEPART  THRU 0500-0200-EXIT.        00006770
-           MOVE   SYSTABLESPACE-BPOOL  TO  BUFFERPOOL.                  00006780
-           WRITE  REG-SCRIPT           FROM BPOOL-L.                    00006790
+               PERFORM  0400-0200-SYSTABLESPACE THRU 0400-0200-EXIT     00006760
+               PERFORM  0500-0200-SYSTABLEPART  THRU 0500-0200-EXIT     00006770
+               MOVE   SYSTABLESPACE-BPOOL  TO  BUFFERPOOL               00006780
+SILVA          IF  NOT  FLAVOR-OPEN                                     00006783
+SILVA              WRITE  REG-SCRIPT       FROM BPOOL-L                 00006786
+SILVA          END-IF                                                   00006789
                                                                         00006800
-           IF  SYSTABLESPACE-LOCKRULE EQUAL 'A'                         00006810
-               MOVE   'ANY'            TO  LOCKSIZE                     00006820
-           ELSE                                                         00006830
-             IF  SYSTABLESPACE-LOCKRULE EQUAL 'P'                       00006840
-                 MOVE   'PAGE'         TO  LOCKSIZE                     00006850
-             ELSE                                                       00006860
-               IF  SYSTABLESPACE-LOCKRULE EQUAL 'R'                     00006870
-                   MOVE   'ROW'        TO  LOCKSIZE                     00006880
-               ELSE                                                     00006890
-                   MOVE SYSTABLESPACE-LOCKRULE  TO  LOCKSIZE            00006900
-               END-IF                                                   00006910
-             END-IF                                                     00006920
-           END-IF.                                                      00006930
-           WRITE  REG-SCRIPT           FROM LOCKSIZE-L.                 00006940
+               IF  SYSTABLESPACE-LOCKRULE EQUAL 'A'                     00006810
+                   MOVE   'ANY'            TO  LOCKSIZE                 00006820
+               ELSE                                                     00006830
+                 IF  SYSTABLESPACE-LOCKRULE EQUAL 'P'                   00006840
+                     MOVE   'PAGE'         TO  LOCKSIZE                 00006850
+                 ELSE                                                   00006860
+                   IF  SYSTABLESPACE-LOCKRULE EQUAL 'R'                 00006870
+                       MOVE   'ROW'        TO  LOCKSIZE                 00006880
+                   ELSE                                                 00006890
+                       MOVE SYSTABLESPACE-LOCKRULE  TO  LOCKSIZE        00006900
+                   END-IF                                               00006910
+                 END-IF                                                 00006920
+               END-IF                                                   00006930
+SILVA          IF  NOT  FLAVOR-OPEN                                     00006933
+SILVA              WRITE  REG-SCRIPT       FROM LOCKSIZE-L              00006936
+SILVA          END-IF                                                   00006939
                                                                         00006950
-           WRITE  REG-SCRIPT           FROM DELIMITADOR.                00006960
-           WRITE  REG-SCRIPT           FROM COMMIT-L.                   00006970
-           WRITE  REG-SCRIPT           FROM DELIMITADOR.                00006980
+               WRITE  REG-SCRIPT           FROM DELIMITADOR             00006960
+               WRITE  REG-SCRIPT           FROM COMMIT-L                00006970
+               WRITE  REG-SCRIPT           FROM DELIMITADOR             00006980
+SILVA      END-IF.                                                      00006981
        0200-0020-EXIT. EXIT.                                            00006990
       *----------------------------------------------------------------*00007000
       *                                                                *00007010
@@ -932,6 +1331,11 @@ MUNIZ          88  FIM-SYSTABAUTH                           VALUE 'SIM'.00005600
                DISPLAY 'DB2CRDDL - STRING DE DEFAULT MAIOR QUE 18 CARACT00009320
       -                'ERES. TABELA ' TNAME OF TABLE-L                 00009330
            END-IF.                                                      00009340
+SILVA      IF  SYSCOLUMNS-REMARKS-L > 45                                00009341
+SILVA          MOVE   'SIM'        TO  N88-WARNING                      00009342
+SILVA          DISPLAY 'DB2CRDDL - REMARKS DE COLUNA MAIOR QUE 45 CARAC 00009343
+SILVA -                'TERES, SERA TRUNCADO. TABELA ' TNAME OF TABLE-L 00009344
+SILVA      END-IF.                                                      00009345
            PERFORM  0800-9999-FETCH-SYSCOLUMNS THRU  0800-9999-EXIT.    00009350
        0900-0700-EXIT. EXIT.                                            00009360
       *----------------------------------------------------------------*00009370
@@ -1077,6 +1481,196 @@ MUNIZ      PERFORM 4100-1200-CARREGA-GRANTEE.                           00010750
            WRITE  REG-SCRIPT           FROM COMMIT-L.                   00010770
            WRITE  REG-SCRIPT           FROM DELIMITADOR.                00010780
        1200-0020-EXIT. EXIT.                                            00010790
+SILVA *----------------------------------------------------------------*00010791
+SILVA *                                                                *00010792
+SILVA *----------------------------------------------------------------*00010793
+SILVA  1210-0020-REVOKE.                                                00010794
+SILVA      MOVE   'N'                   TO  CH-REVOKE.                  00010795
+SILVA      IF  IND-REV  GREATER  +0                                     00010796
+SILVA          PERFORM  1220-0020-VERIFICA-REVOGAR THRU 1220-0020-EXIT  00010797
+SILVA            VARYING  IND-REV-LOOP  FROM  +1  BY  +1                00010798
+SILVA              UNTIL  IND-REV-LOOP  GREATER  IND-REV                00010799
+SILVA      END-IF.                                                      00010801
+SILVA      IF  CH-REVOKE  EQUAL  'S'                                    00010802
+SILVA          WRITE  REG-SCRIPT        FROM REVOKE0-L                  00010803
+SILVA          MOVE   SPACES            TO  TNAME-REVOKE1               00010804
+SILVA          STRING SYSTABLES-CREATOR DELIMITED BY SPACE '.'          00010805
+SILVA                 SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)              00010806
+SILVA                 DELIMITED BY SIZE                                 00010807
+SILVA            INTO TNAME-REVOKE1                                     00010808
+SILVA          WRITE  REG-SCRIPT        FROM REVOKE1-L                  00010809
+SILVA          MOVE   ZEROS             TO  WS-INDEX-2                  00010811
+SILVA          INITIALIZE               REVOKE2-L                       00010812
+SILVA          PERFORM  1230-0020-EMITE-REVOGAR THRU 1230-0020-EXIT     00010813
+SILVA            VARYING  IND-REV-LOOP  FROM  +1  BY  +1                00010814
+SILVA              UNTIL  IND-REV-LOOP  GREATER  IND-REV                00010815
+SILVA          IF  WS-INDEX-2  GREATER  +0                              00010816
+SILVA              MOVE  ' '  TO  VIRGULA-REV(WS-INDEX-2)               00010817
+SILVA              WRITE  REG-SCRIPT    FROM REVOKE2-L                  00010818
+SILVA          END-IF                                                   00010819
+SILVA          WRITE  REG-SCRIPT        FROM DELIMITADOR                00010821
+SILVA          WRITE  REG-SCRIPT        FROM COMMIT-L                   00010822
+SILVA          WRITE  REG-SCRIPT        FROM DELIMITADOR                00010823
+SILVA      END-IF.                                                      00010824
+SILVA  1210-0020-EXIT. EXIT.                                            00010825
+SILVA *----------------------------------------------------------------*00010826
+SILVA *                                                                *00010827
+SILVA *----------------------------------------------------------------*00010828
+SILVA  1220-0020-VERIFICA-REVOGAR.                                      00010829
+SILVA      IF  TB-REV-CREATOR(IND-REV-LOOP) EQUAL SYSTABLES-CREATOR     00010831
+SILVA          AND  TB-REV-TABELA(IND-REV-LOOP)(1:SYSTABLES-NAME-L)     00010832
+SILVA                   EQUAL  SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)     00010833
+SILVA          PERFORM  1240-0020-EXISTE-SYSTABAUTH THRU 1240-0020-EXIT 00010834
+SILVA          IF  WS-COUNT  GREATER  +0                                00010835
+SILVA              MOVE  'S'            TO  CH-REVOKE                   00010836
+SILVA          END-IF                                                   00010837
+SILVA      END-IF.                                                      00010838
+SILVA  1220-0020-EXIT. EXIT.                                            00010839
+SILVA *----------------------------------------------------------------*00010841
+SILVA *                                                                *00010842
+SILVA *----------------------------------------------------------------*00010843
+SILVA  1230-0020-EMITE-REVOGAR.                                         00010844
+SILVA      IF  TB-REV-CREATOR(IND-REV-LOOP) EQUAL SYSTABLES-CREATOR     00010845
+SILVA          AND  TB-REV-TABELA(IND-REV-LOOP)(1:SYSTABLES-NAME-L)     00010846
+SILVA                   EQUAL  SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)     00010847
+SILVA          PERFORM  1240-0020-EXISTE-SYSTABAUTH THRU 1240-0020-EXIT 00010848
+SILVA          IF  WS-COUNT  GREATER  +0                                00010849
+SILVA              ADD    1             TO  WS-INDEX-2                  00010851
+SILVA              MOVE   TB-REV-GRANTEE(IND-REV-LOOP)                  00010852
+SILVA                                   TO  GRANTEE-REV-L(WS-INDEX-2)   00010853
+SILVA              MOVE   ','           TO  VIRGULA-REV(WS-INDEX-2)     00010854
+SILVA              IF  WS-INDEX-2  EQUAL  8                             00010855
+SILVA                  WRITE  REG-SCRIPT FROM REVOKE2-L                 00010856
+SILVA                  MOVE   ZEROS      TO  WS-INDEX-2                 00010857
+SILVA                  INITIALIZE        REVOKE2-L                      00010858
+SILVA              END-IF                                               00010859
+SILVA          END-IF                                                   00010861
+SILVA      END-IF.                                                      00010862
+SILVA  1230-0020-EXIT. EXIT.                                            00010863
+SILVA *----------------------------------------------------------------*00010864
+SILVA *                                                                *00010865
+SILVA *----------------------------------------------------------------*00010866
+SILVA  1240-0020-EXISTE-SYSTABAUTH.                                     00010867
+SILVA      MOVE   'SYSADM'             TO  SYSTABAUTH-GRANTOR.          00010868
+SILVA      MOVE   SYSTABLES-NAME       TO  SYSTABAUTH-STNAME            00010869
+SILVA                                      SYSTABAUTH-TTNAME.           00010871
+SILVA      MOVE   SYSTABLES-CREATOR    TO  SYSTABAUTH-SCREATOR          00010872
+SILVA                                      SYSTABAUTH-TCREATOR.         00010873
+SILVA      MOVE   TB-REV-GRANTEE(IND-REV-LOOP)                          00010874
+SILVA                               TO  SYSTABAUTH-GRANTEE.             00010875
+SILVA      EXEC SQL                                                     00010876
+SILVA           SELECT COUNT(*)                                         00010877
+SILVA             INTO :WS-COUNT                                        00010878
+SILVA             FROM SYSIBM.SYSTABAUTH                                00010879
+SILVA            WHERE GRANTOR   = :SYSTABAUTH-GRANTOR                  00010881
+SILVA              AND STNAME    = :SYSTABAUTH-STNAME                   00010882
+SILVA              AND TTNAME    = :SYSTABAUTH-TTNAME                   00010883
+SILVA              AND SCREATOR  = :SYSTABAUTH-SCREATOR                 00010884
+SILVA              AND TCREATOR  = :SYSTABAUTH-TCREATOR                 00010885
+SILVA              AND GRANTEE   = :SYSTABAUTH-GRANTEE                  00010886
+SILVA      END-EXEC.                                                    00010887
+SILVA      IF  SQLCODE  EQUAL  +0                                       00010888
+SILVA          NEXT  SENTENCE                                           00010889
+SILVA      ELSE                                                         00010891
+SILVA          DISPLAY '*** ERRO NO SELECT COUNT SYSIBM.SYSTABAUTH'     00010892
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00010893
+SILVA      END-IF.                                                      00010894
+SILVA  1240-0020-EXIT. EXIT.                                            00010895
+SILVA *----------------------------------------------------------------*00010901
+SILVA *                                                                *00010902
+SILVA *----------------------------------------------------------------*00010903
+SILVA  1250-0020-TRATA-COLAUTH.                                         00010904
+SILVA      IF  TB-COLAUTH-CREATOR(IND-COLAUTH-LOOP) EQUAL               00010905
+SILVA                                              SYSTABLES-CREATOR    00010906
+SILVA          AND  TB-COLAUTH-TABELA(IND-COLAUTH-LOOP)                 00010907
+SILVA                   (1:SYSTABLES-NAME-L)                            00010908
+SILVA                   EQUAL  SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)     00010909
+SILVA          PERFORM  1260-0020-EXISTE-SYSCOLAUTH THRU 1260-0020-EXIT 00010910
+SILVA          EVALUATE  TB-COLAUTH-ACAO(IND-COLAUTH-LOOP)              00010911
+SILVA              WHEN  'G'                                            00010912
+SILVA                  IF  WS-COUNT  EQUAL  +0                          00010913
+SILVA                      PERFORM 1270-0020-EMITE-GRANTCOL             00010914
+SILVA                        THRU 1270-0020-EXIT                        00010915
+SILVA                  END-IF                                           00010916
+SILVA              WHEN  'R'                                            00010917
+SILVA                  IF  WS-COUNT  GREATER  +0                        00010918
+SILVA                      PERFORM 1280-0020-EMITE-REVOKECOL            00010919
+SILVA                        THRU 1280-0020-EXIT                        00010920
+SILVA                  END-IF                                           00010921
+SILVA              WHEN  OTHER                                          00010922
+SILVA                  CONTINUE                                         00010923
+SILVA          END-EVALUATE                                             00010924
+SILVA      END-IF.                                                      00010925
+SILVA  1250-0020-EXIT. EXIT.                                            00010926
+SILVA *----------------------------------------------------------------*00010927
+SILVA *                                                                *00010928
+SILVA *----------------------------------------------------------------*00010929
+SILVA  1260-0020-EXISTE-SYSCOLAUTH.                                     00010930
+SILVA      MOVE   'SYSADM'             TO  SYSCOLAUTH-GRANTOR.          00010931
+SILVA      MOVE   SYSTABLES-CREATOR    TO  SYSCOLAUTH-TCREATOR.         00010932
+SILVA      MOVE   SYSTABLES-NAME       TO  SYSCOLAUTH-TTNAME.           00010933
+SILVA      MOVE   TB-COLAUTH-COLUNA(IND-COLAUTH-LOOP)                   00010934
+SILVA                               TO  SYSCOLAUTH-CNAME.               00010935
+SILVA      MOVE   TB-COLAUTH-GRANTEE(IND-COLAUTH-LOOP)                  00010936
+SILVA                               TO  SYSCOLAUTH-GRANTEE.             00010937
+SILVA      EXEC SQL                                                     00010938
+SILVA           SELECT COUNT(*)                                         00010939
+SILVA             INTO :WS-COUNT                                        00010940
+SILVA             FROM SYSIBM.SYSCOLAUTH                                00010941
+SILVA            WHERE GRANTOR   = :SYSCOLAUTH-GRANTOR                  00010942
+SILVA              AND TCREATOR  = :SYSCOLAUTH-TCREATOR                 00010943
+SILVA              AND TTNAME    = :SYSCOLAUTH-TTNAME                   00010944
+SILVA              AND CNAME     = :SYSCOLAUTH-CNAME                    00010945
+SILVA              AND GRANTEE   = :SYSCOLAUTH-GRANTEE                  00010946
+SILVA              AND UPDATEAUTH = 'Y'                                 00010947
+SILVA      END-EXEC.                                                    00010948
+SILVA      IF  SQLCODE  EQUAL  +0                                       00010949
+SILVA          NEXT  SENTENCE                                           00010950
+SILVA      ELSE                                                         00010951
+SILVA          DISPLAY '*** ERRO NO SELECT COUNT SYSIBM.SYSCOLAUTH'     00010952
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00010953
+SILVA      END-IF.                                                      00010954
+SILVA  1260-0020-EXIT. EXIT.                                            00010955
+SILVA *----------------------------------------------------------------*00010956
+SILVA *                                                                *00010957
+SILVA *----------------------------------------------------------------*00010958
+SILVA  1270-0020-EMITE-GRANTCOL.                                        00010959
+SILVA      MOVE   TB-COLAUTH-COLUNA(IND-COLAUTH-LOOP)                   00010961
+SILVA                               TO  COLNAME-GRANTCOL.               00010962
+SILVA      MOVE   SPACES              TO  TNAME-GRANTCOL1.              00010965
+SILVA      STRING SYSTABLES-CREATOR DELIMITED BY SPACE '.'              00010966
+SILVA             SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)                  00010967
+SILVA             DELIMITED BY SIZE                                     00010968
+SILVA        INTO TNAME-GRANTCOL1.                                      00010969
+SILVA      MOVE   TB-COLAUTH-GRANTEE(IND-COLAUTH-LOOP)                  00010970
+SILVA                               TO  GRANTEE-GRANTCOL.               00010971
+SILVA      WRITE  REG-SCRIPT           FROM GRANTCOL0-L.                00010972
+SILVA      WRITE  REG-SCRIPT           FROM GRANTCOL1-L.                00010973
+SILVA      WRITE  REG-SCRIPT           FROM GRANTCOL2-L.                00010974
+SILVA      WRITE  REG-SCRIPT           FROM DELIMITADOR.                00010975
+SILVA      WRITE  REG-SCRIPT           FROM COMMIT-L.                   00010976
+SILVA      WRITE  REG-SCRIPT           FROM DELIMITADOR.                00010977
+SILVA  1270-0020-EXIT. EXIT.                                            00010978
+SILVA *----------------------------------------------------------------*00010979
+SILVA *                                                                *00010980
+SILVA *----------------------------------------------------------------*00010981
+SILVA  1280-0020-EMITE-REVOKECOL.                                       00010982
+SILVA      MOVE   TB-COLAUTH-COLUNA(IND-COLAUTH-LOOP)                   00010984
+SILVA                               TO  COLNAME-REVOKECOL.              00010985
+SILVA      MOVE   SPACES              TO  TNAME-REVOKECOL1.             00010986
+SILVA      STRING SYSTABLES-CREATOR DELIMITED BY SPACE '.'              00010987
+SILVA             SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)                  00010988
+SILVA             DELIMITED BY SIZE                                     00010989
+SILVA        INTO TNAME-REVOKECOL1.                                     00010990
+SILVA      MOVE   TB-COLAUTH-GRANTEE(IND-COLAUTH-LOOP)                  00010991
+SILVA                               TO  GRANTEE-REVOKECOL.              00010992
+SILVA      WRITE  REG-SCRIPT           FROM REVOKECOL0-L.               00010993
+SILVA      WRITE  REG-SCRIPT           FROM REVOKECOL1-L.               00010994
+SILVA      WRITE  REG-SCRIPT           FROM REVOKECOL2-L.               00010995
+SILVA      WRITE  REG-SCRIPT           FROM DELIMITADOR.                00010996
+SILVA      WRITE  REG-SCRIPT           FROM COMMIT-L.                   00010997
+SILVA      WRITE  REG-SCRIPT           FROM DELIMITADOR.                00010998
+SILVA  1280-0020-EXIT. EXIT.                                            00010999
       *----------------------------------------------------------------*00010800
       *                                                                *00010810
       *----------------------------------------------------------------*00010820
@@ -1108,6 +1702,11 @@ MUNIZ      PERFORM 4100-1200-CARREGA-GRANTEE.                           00010750
            MOVE   TNAME OF TABLE-L     TO  TNAME OF COMMENT1-L.         00011080
            MOVE   SYSTABLES-REMARKS-T(1:SYSTABLES-REMARKS-L)            00011090
              TO   COMENTARIO OF COMMENT2-L.                             00011100
+SILVA      IF  SYSTABLES-REMARKS-L > 70                                 00011101
+SILVA          MOVE   'SIM'        TO  N88-WARNING                      00011102
+SILVA          DISPLAY 'DB2CRDDL - REMARKS DE TABELA MAIOR QUE 70 CARAC 00011103
+SILVA -                'TERES, SERA TRUNCADO. TABELA ' TNAME OF TABLE-L 00011104
+SILVA      END-IF.                                                      00011105
            WRITE  REG-SCRIPT           FROM COMMENT1-L.                 00011110
            WRITE  REG-SCRIPT           FROM COMMENT2-L.                 00011120
            WRITE  REG-SCRIPT           FROM DELIMITADOR.                00011130
@@ -1182,6 +1781,145 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
       *----------------------------------------------------------------*00011820
       *                                                                *00011830
       *----------------------------------------------------------------*00011840
+SILVA  1900-0020-CREATE-VIEW.                                           00011841
+SILVA      MOVE   SPACES TO TNAME OF TABLE-L.                           00011842
+SILVA      STRING SYSTABLES-CREATOR DELIMITED BY SPACE '.'              00011843
+SILVA             SYSTABLES-NAME-T(1:SYSTABLES-NAME-L) DELIMITED BY SIZE00011844
+SILVA        INTO TNAME OF TABLE-L.                                     00011845
+SILVA                                                                   00011846
+SILVA      MOVE   SYSTABLES-CREATOR   TO  SYSVIEWS-CREATOR.             00011847
+SILVA      MOVE   SYSTABLES-NAME      TO  SYSVIEWS-NAME.                00011848
+SILVA      EXEC SQL                                                     00011849
+SILVA           DECLARE C_SYSVIEWS CURSOR FOR                           00011850
+SILVA           SELECT SEQNO, TEXT                                      00011851
+SILVA             FROM SYSIBM.SYSVIEWS                                  00011852
+SILVA            WHERE CREATOR = :SYSVIEWS-CREATOR                      00011853
+SILVA              AND NAME    = :SYSVIEWS-NAME                         00011854
+SILVA            ORDER BY SEQNO                                         00011855
+SILVA      END-EXEC.                                                    00011856
+SILVA                                                                   00011857
+SILVA      EXEC SQL OPEN C_SYSVIEWS END-EXEC.                           00011858
+SILVA      IF  SQLCODE  EQUAL  +0                                       00011859
+SILVA          NEXT  SENTENCE                                           00011860
+SILVA      ELSE                                                         00011861
+SILVA          DISPLAY '*** ERRO NO OPEN C_SYSVIEWS'                    00011862
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00011863
+SILVA      END-IF.                                                      00011864
+SILVA                                                                   00011865
+SILVA      MOVE   'NAO'                TO  N88-FIM-SYSVIEWS.            00011866
+SILVA      PERFORM  1910-9999-FETCH-SYSVIEWS THRU  1910-9999-EXIT       00011867
+SILVA        UNTIL  FIM-SYSVIEWS.                                       00011868
+SILVA                                                                   00011869
+SILVA      EXEC SQL CLOSE C_SYSVIEWS END-EXEC.                          00011870
+SILVA      IF  SQLCODE  EQUAL  +0                                       00011871
+SILVA          NEXT  SENTENCE                                           00011872
+SILVA      ELSE                                                         00011873
+SILVA          DISPLAY '*** ERRO NO CLOSE C_SYSVIEWS'                   00011874
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00011875
+SILVA      END-IF.                                                      00011876
+SILVA                                                                   00011877
+SILVA      WRITE  REG-SCRIPT           FROM DELIMITADOR.                00011878
+SILVA      WRITE  REG-SCRIPT           FROM COMMIT-L.                   00011879
+SILVA      WRITE  REG-SCRIPT           FROM DELIMITADOR.                00011880
+SILVA  1900-0020-EXIT. EXIT.                                            00011881
+      *----------------------------------------------------------------*00011882
+      *                                                                *00011883
+      *----------------------------------------------------------------*00011884
+SILVA  1910-9999-FETCH-SYSVIEWS.                                        00011885
+SILVA      EXEC SQL                                                     00011886
+SILVA           FETCH  C_SYSVIEWS                                       00011887
+SILVA             INTO :SYSVIEWS-SEQNO, :SYSVIEWS-TEXT                  00011888
+SILVA      END-EXEC.                                                    00011889
+SILVA      IF  SQLCODE  EQUAL  +0                                       00011890
+SILVA          MOVE   SYSVIEWS-TEXT       TO  TEXTO OF VIEWTEXT-L       00011891
+SILVA          WRITE  REG-SCRIPT          FROM VIEWTEXT-L               00011892
+SILVA      ELSE                                                         00011893
+SILVA        IF  SQLCODE  EQUAL  +100                                   00011894
+SILVA            MOVE  'SIM'           TO  N88-FIM-SYSVIEWS             00011895
+SILVA        ELSE                                                       00011896
+SILVA            DISPLAY '*** ERRO NO FETCH C_SYSVIEWS'                 00011897
+SILVA            PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT       00011898
+SILVA        END-IF                                                     00011899
+SILVA      END-IF.                                                      00011900
+SILVA  1910-9999-EXIT. EXIT.                                            00011901
+      *----------------------------------------------------------------*00011902
+      *                                                                *00011903
+      *----------------------------------------------------------------*00011904
+SILVA *--- CONFERE SE A QUANTIDADE DE OBJETOS GERADOS NO SCRIPT BATE    00011905
+SILVA *--- COM O QUE EXISTE NO CATALOGO NO MOMENTO DA GERACAO           00011906
+      *----------------------------------------------------------------*00011907
+SILVA  1950-0020-VALIDA-CATALOGO.                                       00011908
+SILVA      EXEC SQL                                                     00011909
+SILVA           SELECT COUNT(*)                                         00011910
+SILVA             INTO :WS-COUNT-CATALOGO                               00011911
+SILVA             FROM SYSIBM.SYSCOLUMNS                                00011912
+SILVA            WHERE TBNAME  = :SYSTABLES-NAME                        00011913
+SILVA              AND TBCREATOR = :SYSTABLES-CREATOR                   00011914
+SILVA      END-EXEC.                                                    00011915
+SILVA      IF  SQLCODE  NOT EQUAL  +0                                   00011916
+SILVA          DISPLAY '*** ERRO NO SELECT COUNT SYSIBM.SYSCOLUMNS'     00011917
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00011918
+SILVA      END-IF.                                                      00011919
+SILVA      IF  WS-COUNT-CATALOGO  NOT EQUAL  SYSCOLUMNS-COLNO           00011920
+SILVA          MOVE  'SIM'         TO  N88-WARNING                      00011921
+SILVA          DISPLAY 'DB2CRDDL - DIVERGENCIA DE COLUNAS NO SCRIPT. TA 00011922
+SILVA -                'BELA ' TNAME OF TABLE-L                         00011923
+SILVA      END-IF.                                                      00011924
+SILVA                                                                   00011925
+SILVA      EXEC SQL                                                     00011926
+SILVA           SELECT COUNT(*)                                         00011927
+SILVA             INTO :WS-COUNT-CATALOGO                               00011928
+SILVA             FROM SYSIBM.SYSINDEXES                                00011929
+SILVA            WHERE TBNAME  = :SYSTABLES-NAME                        00011930
+SILVA              AND TBCREATOR = :SYSTABLES-CREATOR                   00011931
+SILVA      END-EXEC.                                                    00011932
+SILVA      IF  SQLCODE  NOT EQUAL  +0                                   00011933
+SILVA          DISPLAY '*** ERRO NO SELECT COUNT SYSIBM.SYSINDEXES'     00011934
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00011935
+SILVA      END-IF.                                                      00011936
+SILVA      IF  WS-COUNT-CATALOGO  NOT EQUAL  WS-COUNT-IDX               00011937
+SILVA          MOVE  'SIM'         TO  N88-WARNING                      00011938
+SILVA          DISPLAY 'DB2CRDDL - DIVERGENCIA DE INDICES NO SCRIPT. TA 00011939
+SILVA -                'BELA ' TNAME OF TABLE-L                         00011940
+SILVA      END-IF.                                                      00011941
+SILVA                                                                   00011942
+SILVA      EXEC SQL                                                     00011943
+SILVA           SELECT COUNT(DISTINCT RELNAME)                          00011944
+SILVA             INTO :WS-COUNT-CATALOGO                               00011945
+SILVA             FROM SYSIBM.SYSRELS                                   00011946
+SILVA            WHERE TBNAME  = :SYSTABLES-NAME                        00011947
+SILVA              AND CREATOR = :SYSTABLES-CREATOR                     00011948
+SILVA      END-EXEC.                                                    00011949
+SILVA      IF  SQLCODE  NOT EQUAL  +0                                   00011950
+SILVA          DISPLAY '*** ERRO NO SELECT COUNT SYSIBM.SYSRELS'        00011951
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00011952
+SILVA      END-IF.                                                      00011953
+SILVA      IF  WS-COUNT-CATALOGO  NOT EQUAL  WS-COUNT-FK                00011954
+SILVA          MOVE  'SIM'         TO  N88-WARNING                      00011955
+SILVA          DISPLAY 'DB2CRDDL - DIVERGENCIA DE CHAVES ESTRANGEIRAS N 00011956
+SILVA -                'O SCRIPT. TABELA ' TNAME OF TABLE-L             00011957
+SILVA      END-IF.                                                      00011958
+SILVA                                                                   00011959
+SILVA      EXEC SQL                                                     00011960
+SILVA           SELECT COUNT(*)                                         00011961
+SILVA             INTO :WS-COUNT-CATALOGO                               00011962
+SILVA             FROM SYSIBM.SYSCHECKS                                 00011963
+SILVA            WHERE TBNAME  = :SYSTABLES-NAME                        00011964
+SILVA              AND TBOWNER = :SYSTABLES-CREATOR                     00011965
+SILVA      END-EXEC.                                                    00011966
+SILVA      IF  SQLCODE  NOT EQUAL  +0                                   00011967
+SILVA          DISPLAY '*** ERRO NO SELECT COUNT SYSIBM.SYSCHECKS'      00011968
+SILVA          PERFORM  9999-9999-ERRO-DB2  THRU 9999-9999-EXIT         00011969
+SILVA      END-IF.                                                      00011970
+SILVA      IF  WS-COUNT-CATALOGO  GREATER  +0                           00011971
+SILVA          MOVE  'SIM'         TO  N88-WARNING                      00011972
+SILVA          DISPLAY 'DB2CRDDL - TABELA COM CHECK CONSTRAINTS NAO INC 00011973
+SILVA -                'LUIDAS NO SCRIPT. TABELA ' TNAME OF TABLE-L     00011974
+SILVA      END-IF.                                                      00011975
+SILVA  1950-0020-EXIT. EXIT.                                            00011976
+      *----------------------------------------------------------------*00011977
+      *                                                                *00011978
+      *----------------------------------------------------------------*00011979
        2000-9999-FETCH-SYSINDEXES.                                      00011850
            EXEC SQL                                                     00011860
                 FETCH  C_SYSINDEXES                                     00011870
@@ -1287,7 +2025,9 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
            END-IF.                                                      00012870
                                                                         00012880
            MOVE   SYSINDEXES-BPOOL     TO   BUFFERPOOL OF BPOOL-L.      00012890
-           WRITE  REG-SCRIPT           FROM BPOOL-L.                    00012900
+SILVA      IF  NOT  FLAVOR-OPEN                                         00012895
+SILVA          WRITE  REG-SCRIPT       FROM BPOOL-L                     00012898
+SILVA      END-IF.                                                      00012899
                                                                         00012910
            MOVE   'NAO'                TO   N88-FIM-SYSINDEXPART.       00012920
            PERFORM  2200-9999-FETCH-SYSINDEXPART THRU 2200-9999-EXIT.   00012930
@@ -1304,6 +2044,7 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
            WRITE  REG-SCRIPT           FROM DELIMITADOR.                00013040
            WRITE  REG-SCRIPT           FROM COMMIT-L.                   00013050
            WRITE  REG-SCRIPT           FROM DELIMITADOR.                00013060
+SILVA      ADD    +1                   TO  WS-COUNT-IDX.                00013065
                                                                         00013070
       *--- LE O PROXIMO INDICE                                          00013080
            PERFORM  2000-9999-FETCH-SYSINDEXES THRU 2000-9999-EXIT.     00013090
@@ -1537,6 +2278,7 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
       *---                                                              00015370
            WRITE  REG-FKEYS            FROM DELIMITADOR.                00015380
            MOVE  'SIM'                 TO  N88-EXISTE-FK.               00015390
+SILVA      ADD    +1                   TO  WS-COUNT-FK.                 00015395
            PERFORM  2800-9999-FETCH-SYSRELS THRU 2800-9999-EXIT.        00015400
        2900-2700-EXIT. EXIT.                                            00015410
       *----------------------------------------------------------------*00015420
@@ -1581,7 +2323,9 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
            IF  SYSTABLESPACE-PARTITIONS  EQUAL  +0                      00015810
       *--      TABELA SEGMENTADA                                        00015820
                MOVE   SYSTABLESPACE-SEGSIZE  TO SEGSIZE                 00015830
-               WRITE  REG-SCRIPT           FROM SEGSIZE-L               00015840
+SILVA          IF  NOT  FLAVOR-OPEN                                     00015833
+SILVA              WRITE  REG-SCRIPT       FROM SEGSIZE-L               00015836
+SILVA          END-IF                                                   00015839
                PERFORM 3300-3200-USING-BLOCK   THRU 3300-3200-EXIT      00015850
                PERFORM 3400-3200-FREE-BLOCK    THRU 3400-3200-EXIT      00015860
            ELSE                                                         00015870
@@ -1595,15 +2339,21 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
        3300-3200-USING-BLOCK.                                           00015950
            MOVE   SYSTABLEPART-STORNAME TO  STOGROUP.                   00015960
            MOVE   STOGROUP-L            TO  CREATE-ARG.                 00015970
-           WRITE  REG-SCRIPT           FROM CREATE-AUX-L.               00015980
+SILVA      IF  NOT  FLAVOR-OPEN                                         00015975
+SILVA          WRITE  REG-SCRIPT       FROM CREATE-AUX-L                00015978
+SILVA      END-IF.                                                      00015980
                                                                         00015990
            COMPUTE PRIQTY = SYSTABLEPART-PQTY * 4.                      00016000
            MOVE   PRIQTY-L              TO  CREATE-ARG.                 00016010
-           WRITE  REG-SCRIPT           FROM CREATE-AUX-L.               00016020
+SILVA      IF  NOT  FLAVOR-OPEN                                         00016015
+SILVA          WRITE  REG-SCRIPT       FROM CREATE-AUX-L                00016018
+SILVA      END-IF.                                                      00016020
                                                                         00016030
            COMPUTE SECQTY = SYSTABLEPART-SQTY * 4.                      00016040
            MOVE   SECQTY-L              TO  CREATE-ARG.                 00016050
-           WRITE  REG-SCRIPT           FROM CREATE-AUX-L.               00016060
+SILVA      IF  NOT  FLAVOR-OPEN                                         00016055
+SILVA          WRITE  REG-SCRIPT       FROM CREATE-AUX-L                00016058
+SILVA      END-IF.                                                      00016060
                                                                         00016070
            IF  SYSTABLESPACE-ERASERULE EQUAL 'N'                        00016080
                MOVE     'NO'           TO  ERASE-RULE                   00016090
@@ -1650,10 +2400,10 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
       *                                                                *00016500
       *----------------------------------------------------------------*00016510
        3600-3500-MONTA-PARTICOES.                                       00016520
-      *--- VERIFICA LIMITE MAXIMO DE PARTICOES                          00016530
-           IF  SYSTABLEPART-PARTITION  GREATER  +64                     00016540
-               DISPLAY 'DB2CRDDL - TABELA COM MAIS DE 64 PARTICOES. PROG00016550
-      -                'RAMA CANCELADO. ' TNAME OF TABLE-L              00016560
+      *--- VERIFICA LIMITE MAXIMO DE PARTICOES (OCCURS DE TAB-LIMITKEYS)00016530
+           IF  SYSTABLEPART-PARTITION  GREATER  +4096                   00016540
+               DISPLAY 'DB2CRDDL - TABELA COM MAIS DE 4096 PARTICOES. PR00016550
+      -                'OGRAMA CANCELADO. ' TNAME OF TABLE-L            00016560
                PERFORM 9999-9999-ERRO-DB2 THRU 9999-9999-EXIT           00016570
            END-IF.                                                      00016580
                                                                         00016590
@@ -1673,7 +2423,11 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
            MOVE   'PART'                 TO PART-STRING OF NUMPARTS-L.  00016730
            MOVE   SYSTABLEPART-PARTITION    TO   NUMPART-ID.            00016740
            MOVE   SYSTABLEPART-STORNAME     TO   STOGROUP OF STOGROUP-L.00016750
-           MOVE   STOGROUP-L                TO   NUMPART-DEF.           00016760
+SILVA      IF  FLAVOR-OPEN                                              00016755
+SILVA          MOVE   SPACES               TO   NUMPART-DEF             00016757
+SILVA      ELSE                                                         00016758
+               MOVE   STOGROUP-L                TO   NUMPART-DEF        00016760
+SILVA      END-IF.                                                      00016761
            MOVE   SPACES                    TO   BR-PAR OF PARTITION-L. 00016770
            WRITE  REG-SCRIPT                FROM NUMPARTS-L.            00016780
            MOVE   SPACES                    TO   NUMPARTS-STRING.       00016790
@@ -1684,11 +2438,15 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
            MOVE   SPACES                 TO PART-STRING OF NUMPARTS-L.  00016840
            COMPUTE PRIQTY = SYSTABLEPART-PQTY * 4.                      00016850
            MOVE   PRIQTY-L             TO   NUMPART-DEF.                00016860
-           WRITE  REG-SCRIPT           FROM NUMPARTS-L.                 00016870
+SILVA      IF  NOT  FLAVOR-OPEN                                         00016865
+SILVA          WRITE  REG-SCRIPT       FROM NUMPARTS-L                  00016868
+SILVA      END-IF.                                                      00016870
                                                                         00016880
            COMPUTE SECQTY = SYSTABLEPART-SQTY * 4.                      00016890
            MOVE   SECQTY-L             TO   NUMPART-DEF.                00016900
-           WRITE  REG-SCRIPT           FROM NUMPARTS-L.                 00016910
+SILVA      IF  NOT  FLAVOR-OPEN                                         00016905
+SILVA          WRITE  REG-SCRIPT       FROM NUMPARTS-L                  00016908
+SILVA      END-IF.                                                      00016910
                                                                         00016920
            IF  SYSTABLESPACE-ERASERULE EQUAL 'N'                        00016930
                MOVE     'NO'           TO  ERASE-RULE                   00016940
@@ -1741,15 +2499,21 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
                                                                         00017410
            MOVE   SYSINDEXPART-STORNAME TO  STOGROUP OF STOGROUP-L.     00017420
            MOVE   STOGROUP-L           TO   CREATE-ARG.                 00017430
-           WRITE  REG-SCRIPT           FROM CREATE-AUX-L.               00017440
+SILVA      IF  NOT  FLAVOR-OPEN                                         00017435
+SILVA          WRITE  REG-SCRIPT       FROM CREATE-AUX-L                00017438
+SILVA      END-IF.                                                      00017440
                                                                         00017450
            COMPUTE PRIQTY = SYSINDEXPART-PQTY * 4.                      00017460
            MOVE   PRIQTY-L              TO  CREATE-ARG.                 00017470
-           WRITE  REG-SCRIPT           FROM CREATE-AUX-L.               00017480
+SILVA      IF  NOT  FLAVOR-OPEN                                         00017475
+SILVA          WRITE  REG-SCRIPT       FROM CREATE-AUX-L                00017478
+SILVA      END-IF.                                                      00017480
                                                                         00017490
            COMPUTE SECQTY = SYSINDEXPART-SQTY * 4.                      00017500
            MOVE   SECQTY-L              TO  CREATE-ARG.                 00017510
-           WRITE  REG-SCRIPT           FROM CREATE-AUX-L.               00017520
+SILVA      IF  NOT  FLAVOR-OPEN                                         00017515
+SILVA          WRITE  REG-SCRIPT       FROM CREATE-AUX-L                00017518
+SILVA      END-IF.                                                      00017520
                                                                         00017530
            MOVE   SYSINDEXPART-PCTFREE TO   PCTFREE OF PCTFREE-L.       00017540
            MOVE   PCTFREE-L            TO   CREATE-ARG.                 00017550
@@ -1793,17 +2557,23 @@ MUNIZ            ORDER BY CLUSTERING DESC, NAME ASC                     00011590
            MOVE   SYSINDEXPART-STORNAME TO STOGROUP OF STOGROUP-L.      00017930
            MOVE   STOGROUP-L           TO  IDXPART-DEF.                 00017940
            MOVE   PART-INDEX-L         TO  PARTITION-INDEX.             00017950
-           WRITE  REG-SCRIPT         FROM  CLUSTER-L.                   00017960
+SILVA      IF  NOT  FLAVOR-OPEN                                         00017955
+SILVA          WRITE  REG-SCRIPT     FROM  CLUSTER-L                    00017958
+SILVA      END-IF.                                                      00017960
                                                                         00017970
            COMPUTE PRIQTY = SYSINDEXPART-PQTY * 4.                      00017980
            MOVE   PRIQTY-L             TO  IDXPART-DEF.                 00017990
            MOVE   PART-INDEX-L         TO  PARTITION-INDEX.             00018000
-           WRITE  REG-SCRIPT         FROM  CLUSTER-L.                   00018010
+SILVA      IF  NOT  FLAVOR-OPEN                                         00018005
+SILVA          WRITE  REG-SCRIPT     FROM  CLUSTER-L                    00018008
+SILVA      END-IF.                                                      00018010
                                                                         00018020
            COMPUTE SECQTY = SYSINDEXPART-SQTY * 4.                      00018030
            MOVE   SECQTY-L             TO  IDXPART-DEF.                 00018040
            MOVE   PART-INDEX-L         TO  PARTITION-INDEX.             00018050
-           WRITE  REG-SCRIPT         FROM  CLUSTER-L.                   00018060
+SILVA      IF  NOT  FLAVOR-OPEN                                         00018055
+SILVA          WRITE  REG-SCRIPT     FROM  CLUSTER-L                    00018058
+SILVA      END-IF.                                                      00018060
                                                                         00018070
            IF  SYSINDEXES-ERASERULE  EQUAL 'Y'                          00018080
                MOVE   'YES'            TO   ERASE-RULE                  00018090
@@ -1926,4 +2696,3 @@ MUNIZ  4300-1200-EXIT. EXIT.                                            00019170
            MOVE   +16                  TO  RETURN-CODE.                 00019260
            STOP RUN.                                                    00019270
        9999-9999-EXIT. EXIT.                                            00019280
-                                                                       00019290
