@@ -1,7 +1,3 @@
-DATA SET NAME   MATCH (DB2D*)                VOLSER  MEMS ORG RECFM BLKSZ LRECL
-P.LIBR.MASTER                                MRT005     1  DA F     27998     0
-   MODULE   STATUS   PSWD LAST MODIFIED PROGRAMMER      LANG  SSTAT  BLKS  RECS
-   DB2DIST  *COPY         981125111831  CICERO           CS   TEST    1     150
        IDENTIFICATION DIVISION.                                         00000010
        PROGRAM-ID.    DB2DIST.                                          00000020
       *----------------------------------------------------------------*00000030
@@ -9,12 +5,35 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
       * DATA:  NOV/1998                                                *00000050
       * OBJETIVOS: DISTRIBUICAO DAS TABELAS X NPAGES                   *00000060
       *----------------------------------------------------------------*00000070
+       ENVIRONMENT    DIVISION.                                         00000071
+      *                                                                 00000072
+       INPUT-OUTPUT       SECTION.                                      00000073
+       FILE-CONTROL.                                                    00000074
+           SELECT  HISTDIST ASSIGN      TO  HISTDIST.                   00000075
+      *----------------------------------------------------------------*00000076
+      *                                                                *00000077
+      *----------------------------------------------------------------*00000078
        DATA DIVISION.                                                   00000080
+      *                                                                 00000081
+       FILE            SECTION.                                         00000082
+       FD  HISTDIST                                                     00000083
+           LABEL  RECORD  IS  OMITTED                                   00000084
+           RECORDING MODE IS F.                                         00000085
+      *                                                                 00000086
+       01  REG-HISTDIST.                                                00000087
+           02  HIST-DATE                PIC  9(06).                     00000088
+           02  HIST-TOTAL-TABELAS       PIC  9(09).                     00000089
+           02  HIST-TOTAL-NPAGES        PIC  9(09).                     00000090
+           02  FILLER                   PIC  X(56).                     00000091
+      *----------------------------------------------------------------*00000092
+      *                                                                *00000093
+      *----------------------------------------------------------------*00000094
        WORKING-STORAGE SECTION.                                         00000090
       *----------------------------------------------------------------*00000100
       *                                                                *00000110
       *----------------------------------------------------------------*00000120
        01  SYSTABLES.                                                   00000130
+           02  SYSTABLES-DBNAME             PIC  X(08).                 00000131
            02  SYSTABLES-CREATOR            PIC  X(08).                 00000140
            02  SYSTABLES-NAME.                                          00000150
                49  SYSTABLES-NAME-L         PIC S9(04) COMP.            00000160
@@ -30,10 +49,32 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
       *                                                                *00000260
       *----------------------------------------------------------------*00000270
        77  IND                    PIC S9(004)  COMP  VALUE +0.          00000280
+       77  IND-DB                 PIC S9(004)  COMP  VALUE +0.          00000281
+       77  IND-CR                 PIC S9(004)  COMP  VALUE +0.          00000282
+       77  IND-TOPO               PIC S9(004)  COMP  VALUE +0.          00000283
        77  AUX-COUNT              PIC S9(009)  COMP  VALUE +0.          00000290
        77  WS-SQLCODE             PIC ----9.                            00000300
+       77  WS-DIAS-STATS          PIC S9(09)   COMP  VALUE +0.          00000305
+       77  WS-DIAS-LIMITE-STATS   PIC S9(04)   COMP  VALUE +90.         00000306
        77  ZLIMIT                 PIC ZZZZZZ9.                          00000310
        77  ZCOUNT                 PIC ZZZZ9.                            00000320
+       77  ZTOTAL                 PIC ZZZZZZZZ9.                        00000321
+       77  ZDATA                  PIC ZZZZZZ9.                          00000322
+      *----------------------------------------------------------------*00000323
+      *--- ACUMULADORES PARA A TENDENCIA HISTORICA (ARQUIVO HISTDIST)  *00000324
+      *----------------------------------------------------------------*00000325
+       77  TOTAL-TABELAS          PIC S9(09)   COMP  VALUE +0.          00000326
+       77  TOTAL-NPAGES-GERAL     PIC S9(09)   COMP  VALUE +0.          00000327
+       77  CURDATA                PIC  9(06)         VALUE  ZERO.       00000328
+       77  CH-HIST-ACHADO         PIC  X(01)         VALUE  'N'.        00000329
+       77  DELTA-TABELAS          PIC S9(09)   COMP  VALUE +0.          00000330
+       77  DELTA-NPAGES           PIC S9(09)   COMP  VALUE +0.          00000331
+       01  HIST-ANTERIOR.                                               00000332
+           02  HIST-ANT-DATE          PIC 9(06)      VALUE  ZERO.       00000333
+           02  HIST-ANT-TABELAS       PIC 9(09)      VALUE  ZERO.       00000334
+           02  HIST-ANT-NPAGES        PIC 9(09)      VALUE  ZERO.       00000335
+       01  N88-FIM-HISTDIST        PIC  X(01)        VALUE 'N'.         00000336
+           88  FIM-HISTDIST                          VALUE 'S'.         00000337
       *----------------------------------------------------------------*00000330
       *                                                                *00000340
       *----------------------------------------------------------------*00000350
@@ -46,6 +87,40 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
            02  FILLER     OCCURS  301 TIMES.                            00000420
                04  LIMIT-PAGE     PIC S9(09) COMP    VALUE +0.          00000430
                04  COUNT-TABLES   PIC S9(04) COMP    VALUE +0.          00000440
+      *----------------------------------------------------------------*00000441
+      *--- ACUMULADORES PARA O DETALHAMENTO POR DATABASE E POR CREATOR *00000442
+      *----------------------------------------------------------------*00000443
+       01  TAB-DATABASES.                                               00000444
+           02  AC-DATABASES           PIC S9(04) COMP    VALUE +0.      00000445
+           02  FILLER     OCCURS  200 TIMES.                            00000446
+               04  DB-NAME        PIC  X(08)       VALUE SPACES.        00000447
+               04  DB-COUNT       PIC S9(04) COMP    VALUE +0.          00000448
+               04  DB-NPAGES      PIC S9(09) COMP    VALUE +0.          00000449
+       01  TAB-CREATORS.                                                00000450
+           02  AC-CREATORS            PIC S9(04) COMP    VALUE +0.      00000451
+           02  FILLER     OCCURS  200 TIMES.                            00000452
+               04  CR-NAME        PIC  X(08)       VALUE SPACES.        00000453
+               04  CR-COUNT       PIC S9(04) COMP    VALUE +0.          00000454
+               04  CR-NPAGES      PIC S9(09) COMP    VALUE +0.          00000455
+      *----------------------------------------------------------------*00000456
+      *--- TABELAS QUE CAIRAM NA ULTIMA FAIXA (TOPO) DA DISTRIBUICAO   *00000457
+      *----------------------------------------------------------------*00000458
+       01  TAB-TOPO.                                                    00000459
+           02  AC-TOPO                PIC S9(04) COMP    VALUE +0.      00000460
+           02  FILLER     OCCURS  500 TIMES.                            00000461
+               04  TOPO-CREATOR   PIC  X(08)       VALUE SPACES.        00000462
+               04  TOPO-NAME      PIC  X(18)       VALUE SPACES.        00000463
+               04  TOPO-NPAGES    PIC S9(09) COMP    VALUE +0.          00000464
+      *----------------------------------------------------------------*00000465
+      *--- TABELAS COM RUNSTATS DESATUALIZADO (STATSTIME HA MAIS DE    *00000466
+      *--- WS-DIAS-LIMITE-STATS DIAS), EXCLUIDAS DA DISTRIBUICAO       *00000467
+      *----------------------------------------------------------------*00000468
+       01  TAB-DESATUALIZADAS.                                          00000469
+           02  AC-DESATUALIZADAS      PIC S9(04) COMP    VALUE +0.      00000470
+           02  FILLER     OCCURS  200 TIMES.                            00000471
+               04  DESAT-CREATOR  PIC  X(08)       VALUE SPACES.        00000472
+               04  DESAT-NAME     PIC  X(18)       VALUE SPACES.        00000473
+               04  DESAT-DIAS     PIC S9(09) COMP    VALUE +0.          00000474
       *----------------------------------------------------------------*00000450
       *                                                                *00000460
       *----------------------------------------------------------------*00000470
@@ -58,6 +133,8 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
       *                                                                *00000540
       *----------------------------------------------------------------*00000550
        0100-0000-PRINCIPAL.                                             00000560
+           PERFORM  0090-0000-LE-HISTORICO THRU 0090-0000-EXIT.         00000561
+                                                                        00000562
            PERFORM VARYING IND FROM +1 BY +1                            00000570
              UNTIL IND  GREATER  +200                                   00000580
                ADD  +50                TO   AUX-COUNT                   00000590
@@ -72,7 +149,8 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
                                                                         00000680
            EXEC SQL                                                     00000690
                 DECLARE C_SYSTABLES CURSOR FOR                          00000700
-                SELECT NPAGES                                           00000710
+                SELECT DBNAME, CREATOR, NAME, NPAGES,                   00000710
+                       DAYS(CURRENT DATE) - DAYS(STATSTIME)             00000711
                   FROM SYSIBM.SYSTABLES                                 00000720
                  WHERE NPAGES > 0                                       00000730
            END-EXEC.                                                    00000740
@@ -103,16 +181,124 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
                MOVE   COUNT-TABLES(IND)     TO  ZCOUNT                  00000990
                DISPLAY  ZLIMIT '    ' ZCOUNT                            00001000
            END-PERFORM.                                                 00001010
+                                                                        00001011
+           DISPLAY  ' '.                                                00001012
+           DISPLAY  'DISTRIBUICAO POR DATABASE'.                        00001013
+           PERFORM VARYING IND-DB FROM +1 BY +1                         00001014
+             UNTIL IND-DB  GREATER  AC-DATABASES                        00001015
+               MOVE   DB-NPAGES(IND-DB)     TO  ZLIMIT                  00001016
+               MOVE   DB-COUNT(IND-DB)      TO  ZCOUNT                  00001017
+               DISPLAY  DB-NAME(IND-DB) '  ' ZLIMIT '    ' ZCOUNT       00001018
+           END-PERFORM.                                                 00001019
+                                                                        00001020
+           DISPLAY  ' '.                                                00001021
+           DISPLAY  'DISTRIBUICAO POR CREATOR'.                         00001022
+           PERFORM VARYING IND-CR FROM +1 BY +1                         00001023
+             UNTIL IND-CR  GREATER  AC-CREATORS                         00001024
+               MOVE   CR-NPAGES(IND-CR)     TO  ZLIMIT                  00001025
+               MOVE   CR-COUNT(IND-CR)      TO  ZCOUNT                  00001026
+               DISPLAY  CR-NAME(IND-CR) '  ' ZLIMIT '    ' ZCOUNT       00001027
+           END-PERFORM.                                                 00001028
+                                                                        00001029
+           DISPLAY  ' '.                                                00001030
+           DISPLAY  'TABELAS NA FAIXA DE TOPO DA DISTRIBUICAO'.         00001031
+           PERFORM VARYING IND-TOPO FROM +1 BY +1                       00001032
+             UNTIL IND-TOPO  GREATER  AC-TOPO                           00001033
+               MOVE   TOPO-NPAGES(IND-TOPO)  TO  ZLIMIT                 00001034
+               DISPLAY  TOPO-CREATOR(IND-TOPO) '.'                      00001035
+                   TOPO-NAME(IND-TOPO) '  ' ZLIMIT                      00001036
+           END-PERFORM.                                                 00001037
+                                                                        00001038
+           DISPLAY  ' '.                                                00001038
+           DISPLAY  'TABELAS COM RUNSTATS DESATUALIZADO (EXCLUIDAS '    00001038
+               'DA DISTRIBUICAO)'.                                      00001038
+           PERFORM VARYING IND-TOPO FROM +1 BY +1                       00001038
+             UNTIL IND-TOPO  GREATER  AC-DESATUALIZADAS                 00001038
+               MOVE   DESAT-DIAS(IND-TOPO)   TO  ZLIMIT                 00001038
+               DISPLAY  DESAT-CREATOR(IND-TOPO) '.'                     00001038
+                   DESAT-NAME(IND-TOPO) '  DIAS SEM RUNSTATS: ' ZLIMIT  00001038
+           END-PERFORM.                                                 00001038
+                                                                        00001038
+           PERFORM  0190-0000-GRAVA-HISTORICO THRU 0190-0000-EXIT.      00001039
+                                                                        00001040
+           DISPLAY  ' '.                                                00001041
+           DISPLAY  'TENDENCIA HISTORICA (EXECUCAO ANTERIOR X ATUAL)'.  00001042
+           IF  CH-HIST-ACHADO  EQUAL  'S'                               00001043
+               COMPUTE  DELTA-TABELAS  =                                00001044
+                        TOTAL-TABELAS  -  HIST-ANT-TABELAS              00001045
+               COMPUTE  DELTA-NPAGES   =                                00001046
+                        TOTAL-NPAGES-GERAL  -  HIST-ANT-NPAGES          00001047
+               MOVE   HIST-ANT-DATE         TO  ZDATA                   00001048
+               DISPLAY  'EXECUCAO ANTERIOR EM ' ZDATA                   00001049
+               MOVE   HIST-ANT-TABELAS      TO  ZTOTAL                  00001050
+               DISPLAY  '    TABELAS: ' ZTOTAL                          00001051
+               MOVE   HIST-ANT-NPAGES       TO  ZTOTAL                  00001052
+               DISPLAY  '    NPAGES : ' ZTOTAL                          00001053
+               MOVE   TOTAL-TABELAS         TO  ZTOTAL                  00001054
+               DISPLAY  'EXECUCAO ATUAL'                                00001055
+               DISPLAY  '    TABELAS: ' ZTOTAL                          00001056
+               MOVE   TOTAL-NPAGES-GERAL    TO  ZTOTAL                  00001057
+               DISPLAY  '    NPAGES : ' ZTOTAL                          00001058
+               MOVE   DELTA-TABELAS         TO  ZTOTAL                  00001059
+               DISPLAY  'VARIACAO TABELAS: ' ZTOTAL                     00001060
+               MOVE   DELTA-NPAGES          TO  ZTOTAL                  00001061
+               DISPLAY  'VARIACAO NPAGES : ' ZTOTAL                     00001062
+           ELSE                                                         00001063
+               DISPLAY  '*** SEM EXECUCAO ANTERIOR REGISTRADA ***'      00001064
+           END-IF.                                                      00001065
            STOP RUN.                                                    00001020
                                                                         00001030
        0100-0000-EXIT. EXIT.                                            00001040
+      *----------------------------------------------------------------*00001041
+      *                                                                *00001042
+      *----------------------------------------------------------------*00001043
+       0090-0000-LE-HISTORICO.                                          00001044
+           OPEN  INPUT  HISTDIST.                                       00001045
+           PERFORM  0095-9999-FETCH-HISTDIST THRU 0095-9999-EXIT.       00001046
+           PERFORM  0096-0090-GUARDA-HISTORICO THRU 0096-0090-EXIT      00001047
+             UNTIL  FIM-HISTDIST.                                       00001048
+           CLOSE HISTDIST.                                              00001049
+       0090-0000-EXIT. EXIT.                                            00001050
+      *----------------------------------------------------------------*00001051
+      *                                                                *00001052
+      *----------------------------------------------------------------*00001053
+       0095-9999-FETCH-HISTDIST.                                        00001054
+           READ  HISTDIST  INTO  REG-HISTDIST                           00001055
+             AT END  MOVE  'S'     TO  N88-FIM-HISTDIST.                00001056
+       0095-9999-EXIT. EXIT.                                            00001057
+      *----------------------------------------------------------------*00001058
+      *                                                                *00001059
+      *----------------------------------------------------------------*00001060
+       0096-0090-GUARDA-HISTORICO.                                      00001061
+           MOVE   'S'                   TO   CH-HIST-ACHADO.            00001062
+           MOVE   HIST-DATE             TO   HIST-ANT-DATE.             00001063
+           MOVE   HIST-TOTAL-TABELAS    TO   HIST-ANT-TABELAS.          00001064
+           MOVE   HIST-TOTAL-NPAGES     TO   HIST-ANT-NPAGES.           00001065
+           PERFORM  0095-9999-FETCH-HISTDIST THRU 0095-9999-EXIT.       00001066
+       0096-0090-EXIT. EXIT.                                            00001067
+      *----------------------------------------------------------------*00001068
+      *                                                                *00001069
+      *----------------------------------------------------------------*00001070
+       0190-0000-GRAVA-HISTORICO.                                       00001071
+           ACCEPT  CURDATA              FROM  DATE.                     00001072
+           MOVE   CURDATA               TO   HIST-DATE.                 00001073
+           MOVE   TOTAL-TABELAS         TO   HIST-TOTAL-TABELAS.        00001074
+           MOVE   TOTAL-NPAGES-GERAL    TO   HIST-TOTAL-NPAGES.         00001075
+           OPEN  EXTEND  HISTDIST.                                      00001076
+           WRITE  REG-HISTDIST.                                         00001077
+           CLOSE  HISTDIST.                                             00001078
+       0190-0000-EXIT. EXIT.                                            00001079
       *----------------------------------------------------------------*00001050
       *                                                                *00001060
       *----------------------------------------------------------------*00001070
        0200-9999-FETCH.                                                 00001080
            EXEC SQL                                                     00001090
                 FETCH C_SYSTABLES                                       00001100
-                 INTO :SYSTABLES-NPAGES                                 00001110
+                 INTO :SYSTABLES-DBNAME,                                00001101
+                      :SYSTABLES-CREATOR,                               00001102
+                      :SYSTABLES-NAME,                                  00001103
+                      :SYSTABLES-NPAGES,                                00001110
+                      :WS-DIAS-STATS                                    00001111
            END-EXEC.                                                    00001120
            IF  SQLCODE  EQUAL  +0                                       00001130
                NEXT  SENTENCE                                           00001140
@@ -129,14 +315,113 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
       *                                                                *00001250
       *----------------------------------------------------------------*00001260
        0300-0100-PROCESSA.                                              00001270
-           PERFORM VARYING IND FROM +1 BY +1                            00001280
-             UNTIL IND  GREATER +300                                    00001290
-                OR SYSTABLES-NPAGES <= LIMIT-PAGE(IND)                  00001300
-           END-PERFORM.                                                 00001310
-           ADD  +1                 TO   COUNT-TABLES(IND).              00001320
+           IF  WS-DIAS-STATS  GREATER  WS-DIAS-LIMITE-STATS             00001271
+               PERFORM  0340-0300-ACUMULA-DESATUALIZADA                 00001272
+                                        THRU 0340-0300-EXIT             00001273
+           ELSE                                                         00001274
+               PERFORM VARYING IND FROM +1 BY +1                        00001280
+                 UNTIL IND  GREATER +300                                00001290
+                    OR SYSTABLES-NPAGES <= LIMIT-PAGE(IND)              00001300
+               END-PERFORM                                              00001310
+               ADD  +1                 TO   COUNT-TABLES(IND)           00001320
                                                                         00001330
+               ADD  +1                     TO   TOTAL-TABELAS           00001300
+               ADD  SYSTABLES-NPAGES       TO   TOTAL-NPAGES-GERAL      00001301
+                                                                        00001302
+               PERFORM  0310-0300-ACUMULA-DATABASE THRU 0310-0300-EXIT  00001331
+               PERFORM  0320-0300-ACUMULA-CREATOR  THRU 0320-0300-EXIT  00001332
+                                                                        00001333
+               IF  IND  EQUAL  301                                      00001334
+                   PERFORM  0330-0300-ACUMULA-TOPO THRU 0330-0300-EXIT  00001335
+               END-IF                                                   00001336
+           END-IF.                                                      00001337
+                                                                        00001338
            PERFORM  0200-9999-FETCH    THRU 0200-9999-EXIT.             00001340
        0300-0100-EXIT. EXIT.                                            00001350
+      *----------------------------------------------------------------*00001351
+      *                                                                *00001352
+      *----------------------------------------------------------------*00001353
+       0310-0300-ACUMULA-DATABASE.                                      00001354
+           PERFORM VARYING IND-DB FROM +1 BY +1                         00001355
+             UNTIL IND-DB  GREATER  AC-DATABASES                        00001356
+                OR DB-NAME(IND-DB)  EQUAL  SYSTABLES-DBNAME             00001357
+           END-PERFORM.                                                 00001358
+           IF  IND-DB  GREATER  AC-DATABASES                            00001359
+               IF  AC-DATABASES  LESS  200                              00001360
+                   ADD    +1               TO   AC-DATABASES            00001361
+                   MOVE   AC-DATABASES     TO   IND-DB                  00001362
+                   MOVE   SYSTABLES-DBNAME TO   DB-NAME(IND-DB)         00001363
+               ELSE                                                     00001364
+                   DISPLAY '*** AVISO: TAB-DATABASES CHEIA, DATABASE '  00001365
+                   DISPLAY '*** AVISO: ' SYSTABLES-DBNAME               00001366
+                       ' NAO ACUMULADA NO DETALHAMENTO'                 00001367
+                   GO  TO  0310-0300-EXIT                               00001368
+               END-IF                                                   00001369
+           END-IF.                                                      00001370
+           ADD   +1                    TO   DB-COUNT(IND-DB).           00001371
+           ADD   SYSTABLES-NPAGES      TO   DB-NPAGES(IND-DB).          00001372
+       0310-0300-EXIT. EXIT.                                            00001373
+      *----------------------------------------------------------------*00001374
+      *                                                                *00001375
+      *----------------------------------------------------------------*00001376
+       0320-0300-ACUMULA-CREATOR.                                       00001377
+           PERFORM VARYING IND-CR FROM +1 BY +1                         00001378
+             UNTIL IND-CR  GREATER  AC-CREATORS                         00001379
+                OR CR-NAME(IND-CR)  EQUAL  SYSTABLES-CREATOR            00001380
+           END-PERFORM.                                                 00001381
+           IF  IND-CR  GREATER  AC-CREATORS                             00001382
+               IF  AC-CREATORS  LESS  200                               00001383
+                   ADD    +1                TO   AC-CREATORS            00001384
+                   MOVE   AC-CREATORS       TO   IND-CR                 00001385
+                   MOVE   SYSTABLES-CREATOR TO   CR-NAME(IND-CR)        00001386
+               ELSE                                                     00001387
+                   DISPLAY '*** AVISO: TAB-CREATORS CHEIA, CREATOR '    00001388
+                   DISPLAY '*** AVISO: ' SYSTABLES-CREATOR              00001389
+                       ' NAO ACUMULADO NO DETALHAMENTO'                 00001390
+                   GO  TO  0320-0300-EXIT                               00001391
+               END-IF                                                   00001392
+           END-IF.                                                      00001393
+           ADD   +1                    TO   CR-COUNT(IND-CR).           00001394
+           ADD   SYSTABLES-NPAGES      TO   CR-NPAGES(IND-CR).          00001395
+       0320-0300-EXIT. EXIT.                                            00001396
+      *----------------------------------------------------------------*00001397
+      *                                                                *00001398
+      *----------------------------------------------------------------*00001399
+       0330-0300-ACUMULA-TOPO.                                          00001400
+           IF  AC-TOPO  LESS  500                                       00001401
+               ADD    +1                      TO   AC-TOPO              00001402
+               MOVE   SYSTABLES-CREATOR       TO   TOPO-CREATOR(AC-TOPO)00001403
+               MOVE   SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)              00001404
+                                       TO   TOPO-NAME(AC-TOPO)          00001405
+               MOVE   SYSTABLES-NPAGES        TO    TOPO-NPAGES(AC-TOPO)00001406
+           ELSE                                                         00001407
+               DISPLAY '*** AVISO: TAB-TOPO CHEIA, TABELA '             00001408
+               DISPLAY '*** AVISO: ' SYSTABLES-CREATOR '.'              00001409
+                   SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)                 00001410
+               DISPLAY '*** AVISO: NAO LISTADA NO TOPO'                 00001411
+           END-IF.                                                      00001412
+       0330-0300-EXIT. EXIT.                                            00001413
+      *----------------------------------------------------------------*00001414
+      *                                                                *00001415
+      *----------------------------------------------------------------*00001416
+       0340-0300-ACUMULA-DESATUALIZADA.                                 00001417
+           ADD  +1                     TO   TOTAL-TABELAS                00001417
+           ADD  SYSTABLES-NPAGES       TO   TOTAL-NPAGES-GERAL           00001417
+           IF  AC-DESATUALIZADAS  LESS  200                             00001418
+               ADD    +1                   TO   AC-DESATUALIZADAS       00001419
+               MOVE   SYSTABLES-CREATOR    TO                           00001420
+                              DESAT-CREATOR(AC-DESATUALIZADAS)          00001421
+               MOVE   SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)  TO          00001422
+                              DESAT-NAME(AC-DESATUALIZADAS)             00001423
+               MOVE   WS-DIAS-STATS         TO                          00001424
+                              DESAT-DIAS(AC-DESATUALIZADAS)             00001425
+           ELSE                                                         00001426
+               DISPLAY '*** AVISO: TAB-DESATUALIZADAS CHEIA, TABELA '   00001427
+               DISPLAY '*** AVISO: ' SYSTABLES-CREATOR '.'              00001428
+                   SYSTABLES-NAME-T(1:SYSTABLES-NAME-L)                 00001429
+               DISPLAY '*** AVISO: NAO LISTADA NAS DESATUALIZADAS'      00001430
+           END-IF.                                                      00001431
+       0340-0300-EXIT. EXIT.                                            00001432
       *----------------------------------------------------------------*00001360
       *                                                                *00001370
       *----------------------------------------------------------------*00001380
@@ -151,4 +436,4 @@ P.LIBR.MASTER                                MRT005     1  DA F     27998     0
            MOVE    8                   TO   RETURN-CODE.                00001470
            STOP RUN.                                                    00001480
        9999-9999-EXIT. EXIT.                                            00001490
-                                                                       00001500
+                                                                        00001500
