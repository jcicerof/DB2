@@ -16,6 +16,27 @@
       * BETWEEN 1000 AND 5000      BP14       BP24                     *00000160
       * > 5000                     BP15       BP25                     *00000170
       *                                                                *00000180
+      * OS LIMITES ACIMA SAO OS DEFAULTS; A FAIXA REAL EM USO VEM DO   *00000185
+      * ARQUIVO DE CONTROLE LIMBP (NPAGES/BPOOL-DADOS/BPOOL-INDICE,    *00000186
+      * EM ORDEM CRESCENTE DE NPAGES), CARREGADO POR 1300-0100-LOAD-   *00000187
+      * LIMBP, A EXEMPLO DO QUE JA E FEITO COM O ARQUIVO EXCLUDE.      *00000188
+      *                                                                *00000189
+      * PARM(S) - PRIMEIRA POSICAO: SIMULAR ('S' = NAO GRAVA ALTERTS/  *00000191
+      * ALTERIX, SO O RELATORIO EM ALTERLOG; QUALQUER OUTRO VALOR OU   *00000192
+      * AUSENCIA DE PARM EXECUTA NORMALMENTE).                         *00000193
+      * PARM-SIMULATE SO E' TESTADO SE O TAMANHO DE PARM RECEBIDO      *00000193
+      * (PARM-LEN) REALMENTE O COBRIR - SEM PARM NENHUM, CONTINUA      *00000193
+      * EXECUTANDO NORMALMENTE EM VEZ DE LER LIXO DE STORAGE.          *00000193
+      *                                                                *00000194
+      * PARA CADA OBJETO REALMENTE ALTERADO (EXCETO EM SIMULACAO), E   *00000195
+      * GRAVADO TAMBEM EM REORGLST O REORG TABLESPACE/REORG INDEX      *00000196
+      * CORRESPONDENTE, JA QUE O ALTER BUFFERPOOL SO SURTE EFEITO NOS  *00000197
+      * DADOS JA GRAVADOS APOS O REORG.                                *00000198
+      *                                                                *00000199
+      * OBJETOS COM RUNSTATS DESATUALIZADO (STATSTIME HA MAIS DE       *00000199
+      * WS-DIAS-LIMITE-STATS DIAS) SAO EXCLUIDOS DA DECISAO BASEADA EM *00000199
+      * NPAGES E FICAM SEM ACAO, MARCADOS NO ALTERLOG.                 *00000199
+      *                                                                *00000199
       * OBSERVACAO:  INTERPRETACAO DO RETURN-CODE                      *00000190
       *                                                                *00000200
       * RC           TABLESPACE            INDEX                       *00000210
@@ -37,6 +58,8 @@
            SELECT  ALTERTS  ASSIGN      TO  ALTERTS.                    00000370
            SELECT  ALTERIX  ASSIGN      TO  ALTERIX.                    00000380
            SELECT  OPTIONAL EXCLUDE  ASSIGN      TO  EXCLUDE.           00000390
+           SELECT  LIMBP    ASSIGN      TO  LIMBP.                      00000395
+           SELECT  REORGLST ASSIGN      TO  REORGLST.                   00000397
            SELECT  ALTERLOG ASSIGN      TO  ALTERLOG.                   00000400
       *----------------------------------------------------------------*00000410
       *                                                                *00000420
@@ -62,6 +85,22 @@
                                                                         00000620
        01  REG-EXCLUDE                 PIC  X(080).                     00000630
       *                                                                 00000640
+       FD  LIMBP                                                        00000645
+           LABEL  RECORD  IS  OMITTED                                   00000646
+           RECORDING MODE IS F.                                         00000647
+                                                                        00000648
+       01  REG-LIMBP.                                                   00000649
+           02  LIMBP-NPAGES                PIC  9(09).                  00000650
+           02  LIMBP-BP-TS                 PIC  X(04).                  00000651
+           02  LIMBP-BP-IX                 PIC  X(04).                  00000652
+           02  FILLER                      PIC  X(63).                  00000653
+      *                                                                 00000654
+       FD  REORGLST                                                     00000655
+           LABEL  RECORD  IS  OMITTED                                   00000656
+           RECORDING MODE IS F.                                         00000657
+                                                                                
+       01  REG-REORGLST                PIC  X(080).                     00000658
+      *                                                                 00000659
        FD  ALTERLOG                                                     00000650
            LABEL  RECORD  IS  OMITTED                                   00000660
            RECORDING MODE IS F.                                         00000670
@@ -76,6 +115,13 @@
       *----------------------------------------------------------------*00000760
        77  IND                         PIC S9(04) COMP.                 00000770
        77  IND-EXCL                    PIC S9(04) COMP.                 00000780
+       77  IND-LIM                     PIC S9(04) COMP.                 00000781
+       77  AC-LIMBP                    PIC S9(04) COMP.                 00000782
+       77  WS-NPAGES-BUSCA             PIC S9(09) COMP.                 00000783
+       77  WS-DIAS-STATS               PIC S9(09) COMP.                 00000783
+       77  WS-DIAS-LIMITE-STATS        PIC S9(04) COMP VALUE +90.       00000783
+       77  WS-BPOOL-TS-ACHADO          PIC  X(04).                      00000784
+       77  WS-BPOOL-IX-ACHADO          PIC  X(04).                      00000785
        77  WS-SQLCODE                  PIC ----9.                       00000790
        77  PARAMETRO-EXCL              PIC  X(80).                      00000800
        77  SEARCH-OWNER                PIC  X(20).                      00000810
@@ -86,10 +132,16 @@
            02  CHAR    OCCURS   40  TIMES        PIC  X(01).            00000860
                                                                         00000870
        01  REG-EXCL.                                                    00000880
-           02  FILLER  OCCURS   200 TIMES.                              00000890
+           02  FILLER  OCCURS  2000 TIMES.                              00000890
                04  OWNER-EXCL          PIC  X(20).                      00000900
                04  OBJECT-EXCL         PIC  X(20).                      00000910
                                                                         00000920
+       01  TAB-LIMBP.                                                   00000921
+           02  FILLER  OCCURS   20  TIMES.                              00000922
+               04  LIM-NPAGES          PIC  9(09).                      00000923
+               04  LIM-BP-TS           PIC  X(04).                      00000924
+               04  LIM-BP-IX           PIC  X(04).                      00000925
+                                                                        00000926
        01  CONTROLES.                                                   00000930
            02  N88-FIM-TS                        PIC  X(03) VALUE 'NAO'.00000940
                88  FIM-TS                                   VALUE 'SIM'.00000950
@@ -101,10 +153,16 @@
                88  ALTER-IX                                 VALUE 'SIM'.00001010
            02  N88-FIM-EXCLUDE                   PIC  X(03) VALUE 'NAO'.00001020
                88  FIM-EXCLUDE                              VALUE 'SIM'.00001030
+           02  N88-FIM-LIMBP                     PIC  X(03) VALUE 'NAO'.00001035
+               88  FIM-LIMBP                                VALUE 'SIM'.00001036
            02  N88-EXCLUDE-OBJECT                PIC  X(03) VALUE 'NAO'.00001040
                88  EXCLUDE-OBJECT                           VALUE 'SIM'.00001050
+           02  N88-STATS-DESATUALIZADO           PIC  X(03) VALUE 'NAO'.00001051
+               88  STATS-DESATUALIZADO                      VALUE 'SIM'.00001052
            02  N88-1VEZ                          PIC  X(03) VALUE 'SIM'.00001060
                88  1VEZ                                     VALUE 'SIM'.00001070
+           02  N88-SIMULAR                       PIC  X(03) VALUE 'NAO'.00001075
+               88  SIMULAR                                  VALUE 'SIM'.00001076
       *----------------------------------------------------------------*00001080
       * HOSTS SYSIBM.SYSTABLES                                         *00001090
       *----------------------------------------------------------------*00001100
@@ -176,6 +234,20 @@
                'BUFFERPOOL '.                                           00001760
            02  BPOOL                        PIC  X(04).                 00001770
            02  FILLER                       PIC  X(01) VALUE ';'.       00001780
+      *----------------------------------------------------------------*00001781
+      * COMANDOS REORG (ACOMPANHAM O ALTER BUFFERPOOL ACIMA)           *00001782
+      *----------------------------------------------------------------*00001783
+       01  REORG-TABLESPACE.                                            00001784
+           02  FILLER                       PIC  X(17) VALUE            00001785
+               'REORG TABLESPACE '.                                     00001786
+           02  RT-TABLESPACE                PIC  X(18).                 00001787
+           02  FILLER                       PIC  X(01) VALUE ';'.       00001788
+
+       01  REORG-INDEX.                                                 00001789
+           02  FILLER                       PIC  X(12) VALUE            00001790
+               'REORG INDEX '.                                          00001791
+           02  RI-INDEXNAME                 PIC  X(39).                 00001792
+           02  FILLER                       PIC  X(01) VALUE ';'.       00001793
       *----------------------------------------------------------------*00001790
       * RELATORIO DO LOG                                               *00001800
       *----------------------------------------------------------------*00001810
@@ -185,13 +257,17 @@
        01  LOG-CAB2.                                                    00001850
            02  FILLER                       PIC  X(80) VALUE            00001860
                'Movimentacao de Buffer Pools'.                          00001870
+       01  LOG-CABSIM.                                                  00001875
+           02  FILLER                       PIC  X(80) VALUE            00001876
+               '*** SIMULACAO - NENHUM ALTER FOI GRAVADO EM ALTERTS/ALTE00001877
+      -        'RIX ***'.                                               00001878
        01  LOG-CAB3.                                                    00001880
            02  FILLER                       PIC  X(06) VALUE 'Data.:'.  00001890
            02  CAB3-DATA                    PIC  X(10).                 00001900
        01  LOG-CAB4.                                                    00001910
            02  FILLER                       PIC  X(29) VALUE 'Objeto'.  00001920
            02  FILLER                       PIC  X(80) VALUE            00001930
-               'Origem     Destino    NPAGES'.                          00001940
+               'Origem     Destino    NPAGES     Situacao'.             00001940
                                                                         00001950
        01  LOG-MSG.                                                     00001960
            02  OBJETO-SQL                   PIC  X(28).                 00001970
@@ -201,6 +277,8 @@
            02  BPOOL-F                      PIC  X(04).                 00002010
            02  FILLER                       PIC  X(02) VALUE SPACES.    00002020
            02  NPAGES                       PIC  Z.ZZZ.ZZ9.             00002030
+           02  FILLER                       PIC  X(01) VALUE SPACES.    00002031
+           02  SITUACAO-LOG                 PIC  X(22) VALUE SPACES.    00002032
       *----------------------------------------------------------------*00002040
       *                                                                *00002050
       *----------------------------------------------------------------*00002060
@@ -208,16 +286,30 @@
       *----------------------------------------------------------------*00002080
       *                                                                *00002090
       *----------------------------------------------------------------*00002100
-       PROCEDURE   DIVISION.                                            00002110
+       LINKAGE     SECTION.                                             00002101
+       01  PARMJOB.                                                     00002102
+           02  PARM-LEN                 PIC  9(04)  COMP.                00002103
+           02  PARM-SIMULATE            PIC  X(01).                     00002104
+      *----------------------------------------------------------------*00002105
+      *                                                                *00002106
+      *----------------------------------------------------------------*00002107
+       PROCEDURE   DIVISION      USING   PARMJOB.                       00002110
        0100-0000-INICIO.                                                00002120
            MOVE   +0                   TO  RETURN-CODE.                 00002130
-           OPEN  OUTPUT  ALTERTS, ALTERIX, ALTERLOG.                    00002140
+           IF  PARM-LEN  LESS  1                                        00002130
+               MOVE  SPACE              TO  PARM-SIMULATE               00002130
+           END-IF.                                                      00002130
+           IF  PARM-SIMULATE  EQUAL  'S'                                00002131
+               MOVE  'SIM'              TO  N88-SIMULAR                 00002132
+           END-IF.                                                      00002133
+           OPEN  OUTPUT  ALTERTS, ALTERIX, ALTERLOG, REORGLST.          00002140
                                                                         00002150
            PERFORM  1000-0100-LOAD-EXCL  THRU 1000-0100-EXIT.           00002160
+           PERFORM  1300-0100-LOAD-LIMBP THRU 1300-0100-EXIT.           00002165
            PERFORM  0200-0100-TABLESPACE THRU 0200-0100-EXIT.           00002170
            PERFORM  0500-0100-INDEX      THRU 0500-0100-EXIT.           00002180
                                                                         00002190
-           CLOSE  ALTERTS, ALTERIX, ALTERLOG.                           00002200
+           CLOSE  ALTERTS, ALTERIX, ALTERLOG, REORGLST.                 00002200
            IF  ALTER-TS                                                 00002210
                ADD   +10               TO  RETURN-CODE                  00002220
            END-IF.                                                      00002230
@@ -232,7 +324,8 @@
        0200-0100-TABLESPACE.                                            00002320
            EXEC SQL                                                     00002330
                 DECLARE C_TS CURSOR FOR                                 00002340
-                SELECT B.DBNAME, B.TSNAME, A.BPOOL, B.NPAGES            00002350
+                SELECT B.DBNAME, B.TSNAME, A.BPOOL, B.NPAGES,           00002350
+                       DAYS(CURRENT DATE) - DAYS(B.STATSTIME)           00002351
                   FROM SYSIBM.SYSTABLESPACE A,                          00002360
                        SYSIBM.SYSTABLES B                               00002370
                  WHERE B.TSNAME = A.NAME                                00002380
@@ -267,7 +360,8 @@
            EXEC SQL                                                     00002670
                 FETCH C_TS                                              00002680
                  INTO :SYSTABLES-DBNAME, :SYSTABLES-TSNAME,             00002690
-                      :SYSTABLESPACE-BPOOL, :SYSTABLES-NPAGES           00002700
+                      :SYSTABLESPACE-BPOOL, :SYSTABLES-NPAGES,          00002700
+                      :WS-DIAS-STATS                                    00002701
            END-EXEC.                                                    00002710
            IF  SQLCODE  EQUAL  +0                                       00002720
                NEXT  SENTENCE                                           00002730
@@ -287,43 +381,60 @@
            MOVE   SYSTABLES-DBNAME      TO  SEARCH-OWNER.               00002870
            MOVE   SYSTABLES-TSNAME      TO  SEARCH-OBJECT.              00002880
            PERFORM 1200-9999-SEARCH  THRU  1200-9999-EXIT.              00002890
-           IF  EXCLUDE-OBJECT                                           00002900
-               MOVE 'BP1'         TO  BPOOL OF ALTER-TABLESPACE         00002910
-           ELSE                                                         00002920
-             EVALUATE TRUE                                              00002930
-               WHEN SYSTABLES-NPAGES    <= 50                           00002940
-                    MOVE 'BP11'         TO  BPOOL OF ALTER-TABLESPACE   00002950
-               WHEN SYSTABLES-NPAGES    >  50                           00002960
-                AND SYSTABLES-NPAGES    <= 400                          00002970
-                    MOVE 'BP12'         TO  BPOOL OF ALTER-TABLESPACE   00002980
-               WHEN SYSTABLES-NPAGES    >  400                          00002990
-                AND SYSTABLES-NPAGES    <= 1000                         00003000
-                    MOVE 'BP13'         TO  BPOOL OF ALTER-TABLESPACE   00003010
-               WHEN SYSTABLES-NPAGES    >  1000                         00003020
-                AND SYSTABLES-NPAGES    <= 5000                         00003030
-                    MOVE 'BP14'         TO  BPOOL OF ALTER-TABLESPACE   00003040
-               WHEN SYSTABLES-NPAGES    >  5000                         00003050
-                    MOVE 'BP15'         TO  BPOOL OF ALTER-TABLESPACE   00003060
-             END-EVALUATE                                               00003070
+           IF  WS-DIAS-STATS  GREATER  WS-DIAS-LIMITE-STATS             00002891
+               MOVE  'SIM'        TO  N88-STATS-DESATUALIZADO           00002892
+           ELSE                                                         00002893
+               MOVE  'NAO'        TO  N88-STATS-DESATUALIZADO           00002894
+           END-IF.                                                      00002895
+           IF  STATS-DESATUALIZADO                                      00002896
+               MOVE  SYSTABLESPACE-BPOOL TO  BPOOL OF                   00002897
+                                                 ALTER-TABLESPACE       00002898
+           ELSE                                                         00002899
+             IF  EXCLUDE-OBJECT                                         00002900
+                 MOVE 'BP1'         TO  BPOOL OF ALTER-TABLESPACE       00002910
+             ELSE                                                       00002920
+                 MOVE  SYSTABLES-NPAGES       TO  WS-NPAGES-BUSCA       00002930
+                 PERFORM 1400-9999-BUSCA-BP THRU 1400-9999-EXIT         00002940
+                 MOVE  WS-BPOOL-TS-ACHADO     TO  BPOOL OF              00002950
+                                                   ALTER-TABLESPACE     00002960
+             END-IF                                                     00002970
            END-IF.                                                      00003080
                                                                         00003090
+           MOVE  SYSTABLES-DBNAME            TO   STRING-AREA           00003110
+           PERFORM 0800-9999-COUNT-CHAR THRU 0800-9999-EXIT             00003120
+           MOVE  SYSTABLES-DBNAME(1:IND)     TO   STRING-AREA           00003130
+           ADD   +1                          TO   IND                   00003140
+           MOVE  '.'              TO   STRING-AREA(IND:1)               00003150
+           ADD   +1                          TO   IND                   00003160
+           MOVE  SYSTABLES-TSNAME TO   STRING-AREA(IND:8)               00003170
+           MOVE  STRING-AREA      TO   TABLESPACE.                      00003180
+
+           MOVE  TABLESPACE                  TO   OBJETO-SQL            00003220
+           MOVE  SYSTABLESPACE-BPOOL         TO   BPOOL-I               00003230
+           MOVE  BPOOL OF ALTER-TABLESPACE   TO   BPOOL-F               00003240
+           MOVE  SYSTABLES-NPAGES            TO   NPAGES.               00003190
+
            IF  BPOOL OF ALTER-TABLESPACE NOT EQUAL SYSTABLESPACE-BPOOL  00003100
-               MOVE  SYSTABLES-DBNAME            TO   STRING-AREA       00003110
-               PERFORM 0800-9999-COUNT-CHAR THRU 0800-9999-EXIT         00003120
-               MOVE  SYSTABLES-DBNAME(1:IND)     TO   STRING-AREA       00003130
-               ADD   +1                          TO   IND               00003140
-               MOVE  '.'              TO   STRING-AREA(IND:1)           00003150
-               ADD   +1                          TO   IND               00003160
-               MOVE  SYSTABLES-TSNAME TO   STRING-AREA(IND:8)           00003170
-               MOVE  STRING-AREA      TO   TABLESPACE                   00003180
-               MOVE  SYSTABLES-NPAGES            TO   NPAGES            00003190
-               WRITE REG-ALTERTS   FROM  ALTER-TABLESPACE               00003200
-                                                                        00003210
-               MOVE  TABLESPACE                  TO   OBJETO-SQL        00003220
-               MOVE  SYSTABLESPACE-BPOOL         TO   BPOOL-I           00003230
-               MOVE  BPOOL OF ALTER-TABLESPACE   TO   BPOOL-F           00003240
+               IF  NOT SIMULAR                                          00003195
+                   WRITE REG-ALTERTS   FROM  ALTER-TABLESPACE           00003196
+                   MOVE  TABLESPACE    TO   RT-TABLESPACE               00003198
+                   WRITE REG-REORGLST  FROM  REORG-TABLESPACE           00003199
+               END-IF                                                   00003197
+               MOVE  SPACES                      TO   SITUACAO-LOG      00003241
                PERFORM  0900-9999-LOG THRU 0900-9999-EXIT               00003250
                MOVE  'SIM'                       TO   N88-ALTER-TS      00003260
+           ELSE                                                         00003261
+               IF  STATS-DESATUALIZADO                                  00003262
+                   MOVE  'RUNSTATS DESATUALIZADO - SEM ACAO'            00003263
+                                                     TO  SITUACAO-LOG   00003264
+               ELSE                                                     00003265
+                 IF  EXCLUDE-OBJECT                                     00003266
+                     MOVE  'EXCLUIDO - SEM ACAO'       TO  SITUACAO-LOG 00003267
+                 ELSE                                                   00003268
+                     MOVE  'JA CORRETO - SEM ACAO'     TO  SITUACAO-LOG 00003269
+                 END-IF                                                 00003271
+               END-IF                                                   00003272
+               PERFORM  0900-9999-LOG THRU 0900-9999-EXIT               00003273
            END-IF.                                                      00003270
            PERFORM  0300-9999-FETCH-TS THRU 0300-9999-EXIT.             00003280
        0400-0300-EXIT. EXIT.                                            00003290
@@ -333,7 +444,8 @@
        0500-0100-INDEX.                                                 00003330
            EXEC SQL                                                     00003340
                 DECLARE C_IX CURSOR FOR                                 00003350
-                SELECT B.CREATOR, B.NAME, B.BPOOL, A.NPAGES             00003360
+                SELECT B.CREATOR, B.NAME, B.BPOOL, A.NPAGES,            00003360
+                       DAYS(CURRENT DATE) - DAYS(B.STATSTIME)           00003361
                   FROM SYSIBM.SYSTABLES A,                              00003370
                        SYSIBM.SYSINDEXES B                              00003380
                  WHERE B.TBCREATOR = A.CREATOR                          00003390
@@ -369,7 +481,8 @@
            EXEC SQL                                                     00003690
                 FETCH C_IX                                              00003700
                  INTO :SYSINDEXES-CREATOR, :SYSINDEXES-NAME,            00003710
-                      :SYSINDEXES-BPOOL, :SYSINDEXES-NPAGES             00003720
+                      :SYSINDEXES-BPOOL, :SYSINDEXES-NPAGES,            00003720
+                      :WS-DIAS-STATS                                    00003721
            END-EXEC.                                                    00003730
            IF  SQLCODE  EQUAL  +0                                       00003740
                NEXT  SENTENCE                                           00003750
@@ -390,45 +503,60 @@
            MOVE   SYSINDEXES-NAME-T(1:SYSINDEXES-NAME-L)                00003900
                                         TO  SEARCH-OBJECT.              00003910
            PERFORM 1200-9999-SEARCH  THRU  1200-9999-EXIT.              00003920
-           IF  EXCLUDE-OBJECT                                           00003930
-               MOVE 'BP1'         TO  BPOOL OF ALTER-INDEX              00003940
-           ELSE                                                         00003950
-             EVALUATE TRUE                                              00003960
-               WHEN SYSINDEXES-NPAGES <=  50                            00003970
-                    MOVE 'BP21'         TO  BPOOL OF ALTER-INDEX        00003980
-               WHEN SYSINDEXES-NPAGES >   50                            00003990
-                AND SYSINDEXES-NPAGES <= 400                            00004000
-                    MOVE 'BP22'         TO  BPOOL OF ALTER-INDEX        00004010
-               WHEN SYSINDEXES-NPAGES >   400                           00004020
-                AND SYSINDEXES-NPAGES <= 1000                           00004030
-                    MOVE 'BP23'         TO  BPOOL OF ALTER-INDEX        00004040
-               WHEN SYSINDEXES-NPAGES >  1000                           00004050
-                AND SYSINDEXES-NPAGES <= 5000                           00004060
-                    MOVE 'BP24'         TO  BPOOL OF ALTER-INDEX        00004070
-               WHEN SYSINDEXES-NPAGES >  5000                           00004080
-                    MOVE 'BP25'         TO  BPOOL OF ALTER-INDEX        00004090
-             END-EVALUATE                                               00004100
+           IF  WS-DIAS-STATS  GREATER  WS-DIAS-LIMITE-STATS             00003921
+               MOVE  'SIM'        TO  N88-STATS-DESATUALIZADO           00003922
+           ELSE                                                         00003923
+               MOVE  'NAO'        TO  N88-STATS-DESATUALIZADO           00003924
+           END-IF.                                                      00003925
+           IF  STATS-DESATUALIZADO                                      00003926
+               MOVE  SYSINDEXES-BPOOL    TO  BPOOL OF ALTER-INDEX       00003927
+           ELSE                                                         00003928
+             IF  EXCLUDE-OBJECT                                         00003930
+                 MOVE 'BP1'         TO  BPOOL OF ALTER-INDEX            00003940
+             ELSE                                                       00003950
+                 MOVE  SYSINDEXES-NPAGES      TO  WS-NPAGES-BUSCA       00003960
+                 PERFORM 1400-9999-BUSCA-BP THRU 1400-9999-EXIT         00003970
+                 MOVE  WS-BPOOL-IX-ACHADO     TO  BPOOL OF ALTER-INDEX  00003980
+             END-IF                                                     00004100
            END-IF.                                                      00004110
                                                                         00004120
+           MOVE  SYSINDEXES-CREATOR          TO   STRING-AREA           00004140
+           PERFORM 0800-9999-COUNT-CHAR THRU 0800-9999-EXIT             00004150
+           MOVE  SYSINDEXES-CREATOR(1:IND)   TO   STRING-AREA           00004160
+           ADD   +1                          TO   IND                   00004170
+           MOVE  '.'              TO   STRING-AREA(IND:1)               00004180
+           ADD   +1                          TO   IND                   00004190
+           MOVE  SYSINDEXES-NAME-T TO                                   00004200
+                           STRING-AREA(IND:SYSINDEXES-NAME-L)           00004210
+           MOVE  STRING-AREA      TO   INDEXNAME.                       00004220
+
+           MOVE  INDEXNAME                   TO   OBJETO-SQL            00004250
+           MOVE  SYSINDEXES-BPOOL            TO   BPOOL-I               00004260
+           MOVE  BPOOL OF ALTER-INDEX        TO   BPOOL-F               00004270
+           MOVE  SYSINDEXES-NPAGES           TO   NPAGES.               00004280
+
            IF  BPOOL OF ALTER-INDEX NOT EQUAL SYSINDEXES-BPOOL          00004130
-               MOVE  SYSINDEXES-CREATOR          TO   STRING-AREA       00004140
-               PERFORM 0800-9999-COUNT-CHAR THRU 0800-9999-EXIT         00004150
-               MOVE  SYSINDEXES-CREATOR(1:IND)   TO   STRING-AREA       00004160
-               ADD   +1                          TO   IND               00004170
-               MOVE  '.'              TO   STRING-AREA(IND:1)           00004180
-               ADD   +1                          TO   IND               00004190
-               MOVE  SYSINDEXES-NAME-T TO                               00004200
-                               STRING-AREA(IND:SYSINDEXES-NAME-L)       00004210
-               MOVE  STRING-AREA      TO   INDEXNAME                    00004220
-               WRITE REG-ALTERIX   FROM  ALTER-INDEX                    00004230
-                                                                        00004240
-               MOVE  INDEXNAME                   TO   OBJETO-SQL        00004250
-               MOVE  SYSINDEXES-BPOOL            TO   BPOOL-I           00004260
-               MOVE  BPOOL OF ALTER-INDEX        TO   BPOOL-F           00004270
-               MOVE  SYSINDEXES-NPAGES           TO   NPAGES            00004280
+               IF  NOT SIMULAR                                          00004225
+                   WRITE REG-ALTERIX   FROM  ALTER-INDEX                00004227
+                   MOVE  INDEXNAME     TO   RI-INDEXNAME                00004228
+                   WRITE REG-REORGLST  FROM  REORG-INDEX                00004229
+               END-IF                                                   00004230
+               MOVE  SPACES                      TO   SITUACAO-LOG      00004231
                PERFORM  0900-9999-LOG THRU 0900-9999-EXIT               00004290
                MOVE  'SIM'                       TO   N88-ALTER-IX      00004300
-           END-IF.                                                      00004310
+           ELSE                                                         00004301
+               IF  STATS-DESATUALIZADO                                  00004302
+                   MOVE  'RUNSTATS DESATUALIZADO - SEM ACAO'            00004303
+                                                     TO  SITUACAO-LOG   00004304
+               ELSE                                                     00004305
+                 IF  EXCLUDE-OBJECT                                     00004306
+                     MOVE  'EXCLUIDO - SEM ACAO'       TO  SITUACAO-LOG 00004307
+                 ELSE                                                   00004308
+                     MOVE  'JA CORRETO - SEM ACAO'     TO  SITUACAO-LOG 00004309
+                 END-IF                                                 00004310
+               END-IF                                                   00004311
+               PERFORM  0900-9999-LOG THRU 0900-9999-EXIT               00004312
+           END-IF.                                                      00004313
            PERFORM  0600-9999-FETCH-IX THRU 0600-9999-EXIT.             00004320
        0700-0600-EXIT. EXIT.                                            00004330
       *----------------------------------------------------------------*00004340
@@ -449,6 +577,9 @@
            IF  1VEZ                                                     00004490
                WRITE REG-ALTERLOG  FROM  LOG-CAB1 AFTER PAGE            00004500
                WRITE REG-ALTERLOG  FROM  LOG-CAB2                       00004510
+               IF  SIMULAR                                              00004512
+                   WRITE REG-ALTERLOG  FROM  LOG-CABSIM                 00004514
+               END-IF                                                   00004516
                ACCEPT CAB3-DATA    FROM  DATE                           00004520
                WRITE REG-ALTERLOG  FROM  LOG-CAB3                       00004530
                WRITE REG-ALTERLOG  FROM  LOG-CAB4                       00004540
@@ -465,12 +596,14 @@
            PERFORM  1100-1000-READ-EXCL  THRU 1100-1000-EXIT.           00004650
            PERFORM  VARYING  IND-EXCL  FROM  +1  BY  +1                 00004660
                     UNTIL FIM-EXCLUDE                                   00004670
-              IF  IND-EXCL  GREATER  +200                               00004680
-                  DISPLAY 'DB2MVBPL - Erro - Estouro de tabela interna d00004690
-      -                   'e objetos a serem excluidos. Maximo (200)'   00004700
+              IF  IND-EXCL  GREATER  +2000                              00004680
+                  DISPLAY 'DB2MVBPL - Erro - Estouro de tabela int      00004690
+      -                   'erna de objetos a excluir. Max (2000)'       00004700
                   MOVE    +16          TO  RETURN-CODE                  00004710
                   STOP  RUN                                             00004720
               END-IF                                                    00004730
+              MOVE  SPACES  TO  OWNER-EXCL(IND-EXCL),                   00004735
+                                OBJECT-EXCL(IND-EXCL)                   00004736
               UNSTRING PARAMETRO-EXCL DELIMITED BY '.' OR SPACES        00004740
                   INTO OWNER-EXCL(IND-EXCL), OBJECT-EXCL(IND-EXCL),     00004750
                        COMMENT-AREA                                     00004760
@@ -492,19 +625,76 @@
        1200-9999-SEARCH.                                                00004920
            MOVE   'NAO'                TO  N88-EXCLUDE-OBJECT.          00004930
            PERFORM  VARYING  IND-EXCL  FROM  +1  BY  +1                 00004940
-                    UNTIL  IND-EXCL  GREATER  +200                      00004950
-                       OR (SEARCH-OWNER  EQUAL OWNER-EXCL(IND-EXCL) AND 00004960
-                           SEARCH-OBJECT EQUAL OBJECT-EXCL(IND-EXCL))   00004970
+                    UNTIL  IND-EXCL  GREATER  +2000                     00004950
+                       OR (SEARCH-OWNER  EQUAL OWNER-EXCL(IND-EXCL)     00004955
+                       AND (SEARCH-OBJECT EQUAL OBJECT-EXCL(IND-EXCL)   00004960
+                        OR  OBJECT-EXCL(IND-EXCL) EQUAL SPACES          00004963
+                        OR  OBJECT-EXCL(IND-EXCL) EQUAL '*'))           00004967
                     CONTINUE                                            00004980
            END-PERFORM.                                                 00004990
                                                                         00005000
-           IF  IND-EXCL  NOT GREATER  +200                              00005010
+           IF  IND-EXCL  NOT GREATER  +2000                             00005010
                MOVE   'SIM'            TO  N88-EXCLUDE-OBJECT           00005020
            END-IF.                                                      00005030
        1200-9999-EXIT. EXIT.                                            00005040
       *----------------------------------------------------------------*00005050
       *                                                                *00005060
       *----------------------------------------------------------------*00005070
+      *----------------------------------------------------------------*00005071
+      *                                                                *00005072
+      *----------------------------------------------------------------*00005073
+       1300-0100-LOAD-LIMBP.                                            00005074
+           OPEN  INPUT   LIMBP.                                         00005075
+           PERFORM  1310-1300-READ-LIMBP  THRU 1310-1300-EXIT.          00005076
+           PERFORM  VARYING  IND-LIM  FROM  +1  BY  +1                  00005077
+                    UNTIL FIM-LIMBP                                     00005078
+              IF  IND-LIM  GREATER  +20                                 00005079
+                  DISPLAY 'DB2MVBPL - Erro - Estouro de tabela int      00005080
+      -                   'erna de faixas de bufferpool. Max (20)'      00005081
+                  MOVE    +16          TO  RETURN-CODE                  00005082
+                  STOP  RUN                                             00005083
+              END-IF                                                    00005084
+              MOVE  LIMBP-NPAGES        TO  LIM-NPAGES(IND-LIM)         00005085
+              MOVE  LIMBP-BP-TS         TO  LIM-BP-TS(IND-LIM)          00005086
+              MOVE  LIMBP-BP-IX         TO  LIM-BP-IX(IND-LIM)          00005087
+              PERFORM  1310-1300-READ-LIMBP  THRU 1310-1300-EXIT        00005088
+           END-PERFORM.                                                 00005089
+                                                                        00005090
+           COMPUTE  AC-LIMBP  =  IND-LIM  -  1.                         00005091
+           CLOSE  LIMBP.                                                00005092
+           IF  AC-LIMBP  EQUAL  ZERO                                    00005092
+               DISPLAY 'DB2MVBPL - Erro - Arquivo LIMBP sem faixas '    00005092
+                       'de bufferpool cadastradas'                      00005092
+               MOVE    +16          TO  RETURN-CODE                     00005092
+               STOP  RUN                                                00005092
+           END-IF.                                                      00005092
+       1300-0100-EXIT. EXIT.                                            00005093
+      *----------------------------------------------------------------*00005094
+      *                                                                *00005095
+      *----------------------------------------------------------------*00005096
+       1310-1300-READ-LIMBP.                                            00005097
+           READ  LIMBP                                                  00005098
+             AT  END  MOVE   'SIM'     TO  N88-FIM-LIMBP.               00005099
+       1310-1300-EXIT. EXIT.                                            00005100
+      *----------------------------------------------------------------*00005101
+      * BUSCA NA TABELA DE FAIXAS O BUFFERPOOL CONFORME NPAGES       *  00005102
+      *----------------------------------------------------------------*00005103
+       1400-9999-BUSCA-BP.                                              00005104
+           PERFORM  VARYING  IND-LIM  FROM  +1  BY  +1                  00005105
+                    UNTIL  IND-LIM  GREATER  AC-LIMBP                   00005106
+                       OR  WS-NPAGES-BUSCA  NOT GREATER                 00005107
+                                      LIM-NPAGES(IND-LIM)               00005108
+                    CONTINUE                                            00005109
+           END-PERFORM.                                                 00005110
+           IF  IND-LIM  GREATER  AC-LIMBP                               00005111
+               MOVE   AC-LIMBP          TO  IND-LIM                     00005112
+           END-IF.                                                      00005113
+           MOVE  LIM-BP-TS(IND-LIM)  TO  WS-BPOOL-TS-ACHADO.            00005114
+           MOVE  LIM-BP-IX(IND-LIM)  TO  WS-BPOOL-IX-ACHADO.            00005115
+       1400-9999-EXIT. EXIT.                                            00005116
+      *----------------------------------------------------------------*00005117
+      *                                                                *00005118
+      *----------------------------------------------------------------*00005119
        9999-9999-ERRO-DB2.                                              00005080
            MOVE   SQLCODE              TO  WS-SQLCODE.                  00005090
            DISPLAY '*** SQLCODE  ' WS-SQLCODE.                          00005100
